@@ -0,0 +1,120 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R032-CONTRACT-GLAR-FEED                                                 *
+      *                                                                          *
+      * Builds a downstream General Ledger / Accounts Receivable feed from      *
+      * the CONTRACT segment of the ENTITY extract (test18 special_char.cob).   *
+      * CONTRACT has no GL account field of its own, so every line is posted    *
+      * to a single fixed receivables control account (AR-TRADE-RECEIVABLE),    *
+      * the conventional GL treatment for outstanding contract balances when    *
+      * no finer account breakdown is available - documented here rather than   *
+      * invented silently. Each CONTRACT record becomes one feed line carrying  *
+      * the GL account, CONTRACT-NUMBER as the AR reference, AMOUNT as the      *
+      * posting amount, and DUE-DATE as the posting date; a control-total       *
+      * trailer line (count and sum of AMOUNT) closes the feed so the GL/AR     *
+      * system can balance it on receipt, the same control-total convention     *
+      * R001 uses for COMPANY-DETAILS.                                          *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R032-CONTRACT-GLAR-FEED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-FILE ASSIGN TO "ENTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GLAR-FILE ASSIGN TO "CONTRGLAR"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       FD  GLAR-FILE.
+       01  GLAR-LINE                    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-GL-ACCOUNT            PIC X(20)  VALUE
+           "AR-TRADE-RECEIVABLE".
+
+       01  WS-CONTRACT-COUNT        PIC 9(9)   VALUE ZERO.
+       01  WS-AMOUNT-TOTAL          PIC S9(10)V9(2) VALUE ZERO.
+
+       01  WS-AMOUNT-DISPLAY        PIC ZZZZZZZZZ9.99.
+       01  WS-TOTAL-DISPLAY         PIC ZZZZZZZZZ9.99.
+       01  WS-COUNT-DISPLAY         PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 3000-WRITE-CONTROL-TRAILER
+           DISPLAY "R032: CONTRACT LINES POSTED  " WS-CONTRACT-COUNT
+           DISPLAY "R032: AMOUNT TOTAL            " WS-AMOUNT-TOTAL
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ENTITY-FILE
+           OPEN OUTPUT GLAR-FILE
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           IF SEGMENT-ID OF ENTITY = 7
+               ADD 1 TO WS-CONTRACT-COUNT
+               ADD AMOUNT OF CONTRACT TO WS-AMOUNT-TOTAL
+               MOVE AMOUNT OF CONTRACT TO WS-AMOUNT-DISPLAY
+               MOVE SPACES TO GLAR-LINE
+               STRING "GLACCT=" DELIMITED BY SIZE
+                   WS-GL-ACCOUNT DELIMITED BY SIZE
+                   " REF=" DELIMITED BY SIZE
+                   CONTRACT-NUMBER OF CONTRACT DELIMITED BY SIZE
+                   " AMOUNT=" DELIMITED BY SIZE
+                   WS-AMOUNT-DISPLAY DELIMITED BY SIZE
+                   " DUEDATE=" DELIMITED BY SIZE
+                   DUE-DATE OF CONTRACT DELIMITED BY SIZE
+                   INTO GLAR-LINE
+               WRITE GLAR-LINE
+           END-IF
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-WRITE-CONTROL-TRAILER.
+           MOVE WS-CONTRACT-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-AMOUNT-TOTAL TO WS-TOTAL-DISPLAY
+           MOVE SPACES TO GLAR-LINE
+           STRING "TRAILER COUNT=" DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               " AMOUNTTOTAL=" DELIMITED BY SIZE
+               WS-TOTAL-DISPLAY DELIMITED BY SIZE
+               INTO GLAR-LINE
+           WRITE GLAR-LINE.
+
+       9000-TERMINATE.
+           CLOSE ENTITY-FILE
+           CLOSE GLAR-FILE.
