@@ -0,0 +1,124 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R005-COMPANYID-RECON-RPT                                                 *
+      *                                                                          *
+      * Nightly reconciliation report for test2_copybook.cob's COMPANY-ID-NUM   *
+      * (COMP-3) / COMPANY-ID-STR (its 3-byte REDEFINES) pair. Each packed      *
+      * byte's two nibbles are examined directly: the tens/units bytes must     *
+      * be all-digit nibbles (0-9) and the final byte's low nibble must be a    *
+      * legal packed-decimal sign (A-F). Any record that fails this check is    *
+      * listed, since the numeric and raw-string views of the same bytes are    *
+      * both produced downstream today with nobody cross-checking them.         *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R005-COMPANYID-RECON-RPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "IDRECON"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test2_copybook".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-ID-COPY.
+           05  WS-ID-BYTE           USAGE BINARY-CHAR UNSIGNED
+                                     OCCURS 3 TIMES.
+       01  WS-ID-COPY-X REDEFINES WS-ID-COPY PIC X(3).
+
+       01  WS-SUBSCRIPT             PIC 9(1).
+       01  WS-HIGH-NIBBLE           PIC 9(2).
+       01  WS-LOW-NIBBLE            PIC 9(2).
+       01  WS-CORRUPT-FLAG          PIC X      VALUE "N".
+           88  WS-CORRUPT                      VALUE "Y".
+
+       01  WS-ID-DISPLAY            PIC 9(5).
+       01  WS-RECORD-ID-DISPLAY     PIC S9(4).
+       01  WS-MISMATCH-COUNT        PIC 9(9)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R005: RECORDS FLAGGED " WS-MISMATCH-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           MOVE COMPANY-ID-STR TO WS-ID-COPY-X
+           MOVE "N" TO WS-CORRUPT-FLAG
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > 3
+               COMPUTE WS-HIGH-NIBBLE =
+                   FUNCTION INTEGER (WS-ID-BYTE (WS-SUBSCRIPT) / 16)
+               COMPUTE WS-LOW-NIBBLE =
+                   FUNCTION MOD (WS-ID-BYTE (WS-SUBSCRIPT), 16)
+               IF WS-HIGH-NIBBLE > 9
+                   SET WS-CORRUPT TO TRUE
+               END-IF
+               IF WS-SUBSCRIPT < 3
+                   IF WS-LOW-NIBBLE > 9
+                       SET WS-CORRUPT TO TRUE
+                   END-IF
+               ELSE
+                   IF WS-LOW-NIBBLE < 10
+                       SET WS-CORRUPT TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-CORRUPT
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE COMPANY-ID-NUM TO WS-ID-DISPLAY
+               MOVE ID TO WS-RECORD-ID-DISPLAY
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-RECORD-ID-DISPLAY DELIMITED BY SIZE
+                   " COMPANY-ID-NUM=" DELIMITED BY SIZE
+                   WS-ID-DISPLAY DELIMITED BY SIZE
+                   " - POSSIBLE CORRUPT PACKED DATA" DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE REPORT-FILE.
