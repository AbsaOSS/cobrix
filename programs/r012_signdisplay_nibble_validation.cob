@@ -0,0 +1,169 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R012-SIGNDISPLAY-NIBBLE-VALIDATION                                       *
+      *                                                                          *
+      * test6_copybook.cob's signed DISPLAY numerics (NUM-STR-SINT02 through     *
+      * NUM-STR-SINT14; there is no NUM-STR-SINT01 in the copybook) carry their  *
+      * sign as an overpunch on the final digit byte rather than a separate      *
+      * sign character. This checks that final byte of each against the legal   *
+      * overpunch set (positive "{ABCDEFGHI", negative "}JKLMNOPQR") and flags   *
+      * any record whose overpunch byte is neither - a corrupted sign nibble.    *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R012-SIGNDISPLAY-NIBBLE-VALIDATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "SIGNRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test6_copybook".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-RECORD-NUM            PIC 9(9)   VALUE ZERO.
+       01  WS-RECORD-NUM-DISPLAY    PIC ZZZZZZZZ9.
+       01  WS-FLAG-COUNT            PIC 9(9)   VALUE ZERO.
+       01  WS-FIELD-NAME-ARG        PIC X(15).
+
+       01  WS-VALID-SIGN-TABLE      PIC X(20)
+               VALUE "{ABCDEFGHI}JKLMNOPQR".
+       01  WS-LAST-BYTE             PIC X.
+       01  WS-FOUND-POSITION        PIC 9(4).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R012: RECORDS FLAGGED " WS-FLAG-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORD-NUM
+
+           MOVE NUM-STR-SINT02 (FUNCTION LENGTH (NUM-STR-SINT02):1)
+               TO WS-LAST-BYTE
+           MOVE "NUM-STR-SINT02 " TO WS-FIELD-NAME-ARG
+           PERFORM 2900-CHECK-SIGN-BYTE
+
+           MOVE NUM-STR-SINT03 (FUNCTION LENGTH (NUM-STR-SINT03):1)
+               TO WS-LAST-BYTE
+           MOVE "NUM-STR-SINT03 " TO WS-FIELD-NAME-ARG
+           PERFORM 2900-CHECK-SIGN-BYTE
+
+           MOVE NUM-STR-SINT04 (FUNCTION LENGTH (NUM-STR-SINT04):1)
+               TO WS-LAST-BYTE
+           MOVE "NUM-STR-SINT04 " TO WS-FIELD-NAME-ARG
+           PERFORM 2900-CHECK-SIGN-BYTE
+
+           MOVE NUM-STR-SINT05 (FUNCTION LENGTH (NUM-STR-SINT05):1)
+               TO WS-LAST-BYTE
+           MOVE "NUM-STR-SINT05 " TO WS-FIELD-NAME-ARG
+           PERFORM 2900-CHECK-SIGN-BYTE
+
+           MOVE NUM-STR-SINT06 (FUNCTION LENGTH (NUM-STR-SINT06):1)
+               TO WS-LAST-BYTE
+           MOVE "NUM-STR-SINT06 " TO WS-FIELD-NAME-ARG
+           PERFORM 2900-CHECK-SIGN-BYTE
+
+           MOVE NUM-STR-SINT07 (FUNCTION LENGTH (NUM-STR-SINT07):1)
+               TO WS-LAST-BYTE
+           MOVE "NUM-STR-SINT07 " TO WS-FIELD-NAME-ARG
+           PERFORM 2900-CHECK-SIGN-BYTE
+
+           MOVE NUM-STR-SINT08 (FUNCTION LENGTH (NUM-STR-SINT08):1)
+               TO WS-LAST-BYTE
+           MOVE "NUM-STR-SINT08 " TO WS-FIELD-NAME-ARG
+           PERFORM 2900-CHECK-SIGN-BYTE
+
+           MOVE NUM-STR-SINT09 (FUNCTION LENGTH (NUM-STR-SINT09):1)
+               TO WS-LAST-BYTE
+           MOVE "NUM-STR-SINT09 " TO WS-FIELD-NAME-ARG
+           PERFORM 2900-CHECK-SIGN-BYTE
+
+           MOVE NUM-STR-SINT10 (FUNCTION LENGTH (NUM-STR-SINT10):1)
+               TO WS-LAST-BYTE
+           MOVE "NUM-STR-SINT10 " TO WS-FIELD-NAME-ARG
+           PERFORM 2900-CHECK-SIGN-BYTE
+
+           MOVE NUM-STR-SINT11 (FUNCTION LENGTH (NUM-STR-SINT11):1)
+               TO WS-LAST-BYTE
+           MOVE "NUM-STR-SINT11 " TO WS-FIELD-NAME-ARG
+           PERFORM 2900-CHECK-SIGN-BYTE
+
+           MOVE NUM-STR-SINT12 (FUNCTION LENGTH (NUM-STR-SINT12):1)
+               TO WS-LAST-BYTE
+           MOVE "NUM-STR-SINT12 " TO WS-FIELD-NAME-ARG
+           PERFORM 2900-CHECK-SIGN-BYTE
+
+           MOVE NUM-STR-SINT13 (FUNCTION LENGTH (NUM-STR-SINT13):1)
+               TO WS-LAST-BYTE
+           MOVE "NUM-STR-SINT13 " TO WS-FIELD-NAME-ARG
+           PERFORM 2900-CHECK-SIGN-BYTE
+
+           MOVE NUM-STR-SINT14 (FUNCTION LENGTH (NUM-STR-SINT14):1)
+               TO WS-LAST-BYTE
+           MOVE "NUM-STR-SINT14 " TO WS-FIELD-NAME-ARG
+           PERFORM 2900-CHECK-SIGN-BYTE
+
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2900-CHECK-SIGN-BYTE.
+           MOVE ZERO TO WS-FOUND-POSITION
+           INSPECT WS-VALID-SIGN-TABLE TALLYING WS-FOUND-POSITION
+               FOR ALL WS-LAST-BYTE
+           IF WS-FOUND-POSITION = ZERO
+               ADD 1 TO WS-FLAG-COUNT
+               MOVE SPACES TO REPORT-LINE
+               MOVE WS-RECORD-NUM TO WS-RECORD-NUM-DISPLAY
+               STRING "RECORD " DELIMITED BY SIZE
+                   WS-RECORD-NUM-DISPLAY DELIMITED BY SIZE
+                   " FIELD " DELIMITED BY SIZE
+                   WS-FIELD-NAME-ARG DELIMITED BY SIZE
+                   " INVALID SIGN OVERPUNCH" DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE REPORT-FILE.
