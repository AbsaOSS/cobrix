@@ -0,0 +1,149 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R017-SEGMENT-DISTRIBUTION-REPORT                                        *
+      *                                                                          *
+      * test16_fix_len_segments.cob's ENTITY record carries a single-character   *
+      * SEGMENT-ID that selects which of three REDEFINES branches (COMPANY,      *
+      * PERSON, PO-BOX) the rest of the record is laid out as. The copybook      *
+      * does not document which code value maps to which branch, so this        *
+      * follows the declaration order (1=COMPANY, 2=PERSON, 3=PO-BOX), the same  *
+      * convention the repo uses for the ENTITY multi-segment extract.           *
+      *                                                                          *
+      * The code-to-name mapping lives in "segment-code-table.cpy" rather than  *
+      * as literals in an EVALUATE here, so a new segment code can be added by  *
+      * editing the shared copybook instead of this program's logic. This       *
+      * tallies how many records fall into each branch and writes a summary     *
+      * distribution report with counts and percentages.                        *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R017-SEGMENT-DISTRIBUTION-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "SEGDIST"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test16_fix_len_segments".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       COPY "segment-code-table".
+
+       01  WS-TOTAL-COUNT           PIC 9(9)   VALUE ZERO.
+       01  WS-SEG16-COUNTS.
+           05  WS-SEG16-COUNT       PIC 9(9)   OCCURS 3 TIMES
+                                                VALUE ZERO.
+       01  WS-UNKNOWN-COUNT         PIC 9(9)   VALUE ZERO.
+
+       01  WS-COUNT-DISPLAY         PIC ZZZZZZZZ9.
+       01  WS-PERCENT               PIC 999V99.
+       01  WS-PERCENT-DISPLAY       PIC ZZ9.99.
+
+       01  WS-BUCKET-LABEL-ARG      PIC X(22).
+       01  WS-BUCKET-COUNT-ARG      PIC 9(9).
+       01  WS-SUBSCRIPT             PIC 9(1).
+       01  WS-MATCHED-SUBSCRIPT     PIC 9(1).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 8000-WRITE-DISTRIBUTION
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-TOTAL-COUNT
+           MOVE ZERO TO WS-MATCHED-SUBSCRIPT
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > WS-SEG16-TABLE-SIZE
+               IF SEGMENT-ID = WS-SEG16-CODE (WS-SUBSCRIPT)
+                   MOVE WS-SUBSCRIPT TO WS-MATCHED-SUBSCRIPT
+               END-IF
+           END-PERFORM
+           IF WS-MATCHED-SUBSCRIPT > ZERO
+               ADD 1 TO WS-SEG16-COUNT (WS-MATCHED-SUBSCRIPT)
+           ELSE
+               ADD 1 TO WS-UNKNOWN-COUNT
+           END-IF
+
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       8000-WRITE-DISTRIBUTION.
+           MOVE WS-TOTAL-COUNT TO WS-COUNT-DISPLAY
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL RECORDS " DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > WS-SEG16-TABLE-SIZE
+               MOVE WS-SEG16-NAME (WS-SUBSCRIPT) TO WS-BUCKET-LABEL-ARG
+               MOVE WS-SEG16-COUNT (WS-SUBSCRIPT) TO WS-BUCKET-COUNT-ARG
+               PERFORM 8100-WRITE-BUCKET-LINE
+           END-PERFORM
+
+           MOVE "UNKNOWN (OTHER VALUE)" TO WS-BUCKET-LABEL-ARG
+           MOVE WS-UNKNOWN-COUNT TO WS-BUCKET-COUNT-ARG
+           PERFORM 8100-WRITE-BUCKET-LINE.
+
+       8100-WRITE-BUCKET-LINE.
+           MOVE WS-BUCKET-COUNT-ARG TO WS-COUNT-DISPLAY
+           IF WS-TOTAL-COUNT > ZERO
+               COMPUTE WS-PERCENT ROUNDED =
+                   (WS-BUCKET-COUNT-ARG * 100) / WS-TOTAL-COUNT
+           ELSE
+               MOVE ZERO TO WS-PERCENT
+           END-IF
+           MOVE WS-PERCENT TO WS-PERCENT-DISPLAY
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-BUCKET-LABEL-ARG DELIMITED BY SIZE
+               " COUNT=" DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               " PCT=" DELIMITED BY SIZE
+               WS-PERCENT-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE REPORT-FILE.
