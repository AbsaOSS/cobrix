@@ -0,0 +1,170 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R048-COMPANY-MAINTENANCE-SCREEN                                         *
+      *                                                                          *
+      * Interactive counterpart to R029's read-only inquiry view: an            *
+      * authorized operator keys a COMPANY-ID, the current STATIC-DETAILS       *
+      * overlay of COMPANY-DETAILS (test5d_copybook.cob) - COMPANY-NAME,        *
+      * ADDRESS, TAXPAYER-TYPE - is displayed, and the operator may correct     *
+      * any of those three fields before the record is rewritten. COMPANY-FILE  *
+      * is opened INDEXED/RANDOM keyed on COMPANY-ID so a single company can    *
+      * be fetched directly instead of scanning the whole extract.             *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R048-COMPANY-MAINTENANCE-SCREEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-FILE ASSIGN TO "COMPMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS COMPANY-ID OF COMPANY-DETAILS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-FILE.
+       COPY "test5d_copybook".
+
+       WORKING-STORAGE SECTION.
+       01  WS-OPERATOR-TABLE.
+           05  FILLER                PIC X(8)   VALUE "OPER0001".
+           05  FILLER                PIC X(8)   VALUE "OPER0002".
+           05  FILLER                PIC X(8)   VALUE "SUPV0001".
+       01  WS-OPERATOR-TABLE-R REDEFINES WS-OPERATOR-TABLE.
+           05  WS-OPERATOR-ENTRY     PIC X(8)   OCCURS 3 TIMES.
+
+       01  WS-OPERATOR-ID-ENTRY      PIC X(8).
+       01  WS-OPERATOR-SUB           PIC 9(1).
+       01  WS-AUTHORIZED-FLAG        PIC X      VALUE "N".
+           88  WS-AUTHORIZED                    VALUE "Y".
+
+       01  WS-COMPANY-ID-ENTRY       PIC X(10).
+       01  WS-LOOKUP-FLAG            PIC X      VALUE "N".
+           88  WS-COMPANY-FOUND                 VALUE "Y".
+
+       01  WS-COMPANY-NAME-ENTRY     PIC X(15).
+       01  WS-ADDRESS-ENTRY          PIC X(25).
+       01  WS-TAXPAYER-TYPE-ENTRY    PIC X(1).
+       01  WS-CONFIRM-ENTRY          PIC X(1).
+
+       SCREEN SECTION.
+       01  WS-LOGIN-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1
+               VALUE "R048 COMPANY MAINTENANCE - OPERATOR LOGIN".
+           05  LINE 3 COLUMN 1  VALUE "OPERATOR ID:".
+           05  LINE 3 COLUMN 14 PIC X(8)
+               USING WS-OPERATOR-ID-ENTRY.
+
+       01  WS-LOOKUP-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1  VALUE "R048 COMPANY MAINTENANCE".
+           05  LINE 3 COLUMN 1  VALUE "COMPANY ID:".
+           05  LINE 3 COLUMN 14 PIC X(10)
+               USING WS-COMPANY-ID-ENTRY.
+
+       01  WS-MAINT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1  VALUE "R048 COMPANY MAINTENANCE".
+           05  LINE 3 COLUMN 1  VALUE "COMPANY ID:".
+           05  LINE 3 COLUMN 14 PIC X(10)
+               FROM WS-COMPANY-ID-ENTRY.
+           05  LINE 5 COLUMN 1  VALUE "COMPANY NAME:".
+           05  LINE 5 COLUMN 16 PIC X(15)
+               USING WS-COMPANY-NAME-ENTRY.
+           05  LINE 6 COLUMN 1  VALUE "ADDRESS:".
+           05  LINE 6 COLUMN 16 PIC X(25)
+               USING WS-ADDRESS-ENTRY.
+           05  LINE 7 COLUMN 1  VALUE "TAXPAYER TYPE:".
+           05  LINE 7 COLUMN 16 PIC X(1)
+               USING WS-TAXPAYER-TYPE-ENTRY.
+           05  LINE 9 COLUMN 1  VALUE "SAVE CHANGES (Y/N):".
+           05  LINE 9 COLUMN 21 PIC X(1)
+               USING WS-CONFIRM-ENTRY.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPERATOR-LOGIN
+           IF NOT WS-AUTHORIZED
+               DISPLAY "R048: OPERATOR NOT AUTHORIZED - ENDING SESSION"
+               STOP RUN
+           END-IF
+           OPEN I-O COMPANY-FILE
+           PERFORM 2000-LOOKUP-COMPANY
+           IF WS-COMPANY-FOUND
+               PERFORM 3000-MAINTAIN-COMPANY
+           ELSE
+               DISPLAY "R048: COMPANY ID NOT FOUND "
+                   WS-COMPANY-ID-ENTRY
+           END-IF
+           CLOSE COMPANY-FILE
+           STOP RUN.
+
+       1000-OPERATOR-LOGIN.
+           DISPLAY WS-LOGIN-SCREEN
+           ACCEPT WS-LOGIN-SCREEN
+           MOVE "N" TO WS-AUTHORIZED-FLAG
+           PERFORM VARYING WS-OPERATOR-SUB FROM 1 BY 1
+                   UNTIL WS-OPERATOR-SUB > 3
+               IF WS-OPERATOR-ID-ENTRY =
+                       WS-OPERATOR-ENTRY (WS-OPERATOR-SUB)
+                   SET WS-AUTHORIZED TO TRUE
+               END-IF
+           END-PERFORM.
+
+       2000-LOOKUP-COMPANY.
+           DISPLAY WS-LOOKUP-SCREEN
+           ACCEPT WS-LOOKUP-SCREEN
+           MOVE WS-COMPANY-ID-ENTRY TO COMPANY-ID OF COMPANY-DETAILS
+           MOVE "N" TO WS-LOOKUP-FLAG
+           READ COMPANY-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-LOOKUP-FLAG
+               NOT INVALID KEY
+                   SET WS-COMPANY-FOUND TO TRUE
+                   MOVE COMPANY-NAME OF COMPANY-DETAILS
+                       TO WS-COMPANY-NAME-ENTRY
+                   MOVE ADDRESS OF COMPANY-DETAILS
+                       TO WS-ADDRESS-ENTRY
+                   MOVE TAXPAYER-TYPE OF COMPANY-DETAILS
+                       TO WS-TAXPAYER-TYPE-ENTRY
+           END-READ.
+
+       3000-MAINTAIN-COMPANY.
+           MOVE "N" TO WS-CONFIRM-ENTRY
+           DISPLAY WS-MAINT-SCREEN
+           ACCEPT WS-MAINT-SCREEN
+           IF WS-CONFIRM-ENTRY = "Y" OR WS-CONFIRM-ENTRY = "y"
+               MOVE WS-COMPANY-NAME-ENTRY
+                   TO COMPANY-NAME OF COMPANY-DETAILS
+               MOVE WS-ADDRESS-ENTRY TO ADDRESS OF COMPANY-DETAILS
+               MOVE WS-TAXPAYER-TYPE-ENTRY
+                   TO TAXPAYER-TYPE OF COMPANY-DETAILS
+               REWRITE COMPANY-DETAILS
+                   INVALID KEY
+                       DISPLAY "R048: REWRITE FAILED FOR "
+                           WS-COMPANY-ID-ENTRY
+               END-REWRITE
+               DISPLAY "R048: COMPANY " WS-COMPANY-ID-ENTRY " UPDATED"
+           ELSE
+               DISPLAY "R048: CHANGES DISCARDED FOR "
+                   WS-COMPANY-ID-ENTRY
+           END-IF.
