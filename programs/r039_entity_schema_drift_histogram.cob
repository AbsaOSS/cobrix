@@ -0,0 +1,207 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R039-ENTITY-SCHEMA-DRIFT-HISTOGRAM                                      *
+      *                                                                          *
+      * The 7 SEGMENT-ID branches of the ENTITY extract (test18 special_char    *
+      * .cob - COMPANY, DEPARTMENT, EMPLOYEE, OFFICE, CUSTOMER, CONTACT,         *
+      * CONTRACT) are all REDEFINES of the same COMPANY group. This builds a     *
+      * histogram of this run's record share per branch (via the shared         *
+      * WS-SEG18-NAME table in segment-code-table.cpy) and compares it against   *
+      * the most recent prior run recorded in R031's volume-history-record.cpy  *
+      * history file, flagging any branch whose share of the file moved by      *
+      * more than WS-DRIFT-THRESHOLD percentage points since that baseline -    *
+      * schema drift, in the sense of which record shape is actually showing    *
+      * up in the feed, rather than a change to the copybook itself. Reuses     *
+      * R031's history file read-only; it does not append to it itself, since   *
+      * R031 already owns writing that history forward.                         *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R039-ENTITY-SCHEMA-DRIFT-HISTOGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-FILE ASSIGN TO "ENTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HIST-IN-FILE ASSIGN TO "VOLHISTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-IN-STATUS.
+
+           SELECT HISTOGRAM-FILE ASSIGN TO "SCHEMAHIST"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       FD  HIST-IN-FILE.
+       COPY "volume-history-record" REPLACING VOLUME-HISTORY-RECORD
+           BY HIST-IN-RECORD.
+
+       FD  HISTOGRAM-FILE.
+       01  HISTOGRAM-LINE                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY "segment-code-table".
+
+       01  WS-ENTITY-EOF-FLAG       PIC X      VALUE "N".
+           88  WS-ENTITY-EOF                   VALUE "Y".
+       01  WS-HIST-IN-EOF-FLAG      PIC X      VALUE "N".
+           88  WS-HIST-IN-EOF                  VALUE "Y".
+       01  WS-HIST-IN-STATUS        PIC XX.
+           88  WS-HIST-IN-NOT-FOUND         VALUE "35".
+       01  WS-BASELINE-FOUND-FLAG   PIC X      VALUE "N".
+           88  WS-BASELINE-FOUND               VALUE "Y".
+
+       01  WS-DRIFT-THRESHOLD       PIC 9(3)V99 VALUE 5.00.
+
+       01  WS-TODAY-COUNT-TBL.
+           05  WS-TODAY-COUNT       PIC 9(9)   OCCURS 7 TIMES
+                                                VALUE ZERO.
+       01  WS-TODAY-TOTAL           PIC 9(9)   VALUE ZERO.
+
+       01  WS-BASE-COUNT-TBL.
+           05  WS-BASE-COUNT        PIC 9(9)   OCCURS 7 TIMES
+                                                VALUE ZERO.
+       01  WS-BASE-TOTAL            PIC 9(9)   VALUE ZERO.
+
+       01  WS-SEG-SUB               PIC 9(1).
+       01  WS-TODAY-PCT             PIC 9(3)V99.
+       01  WS-BASE-PCT              PIC 9(3)V99.
+       01  WS-DRIFT-AMT             PIC S9(3)V99.
+       01  WS-BAR-LEN               PIC 9(2).
+       01  WS-BAR                   PIC X(20).
+       01  WS-BAR-SUB               PIC 9(2).
+
+       01  WS-COUNT-DISPLAY         PIC ZZZZZZZZ9.
+       01  WS-PCT-DISPLAY           PIC ZZ9.99.
+       01  WS-DRIFT-DISPLAY         PIC -ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-BASELINE
+           PERFORM 2000-COUNT-TODAY-VOLUME
+           PERFORM 3000-WRITE-HISTOGRAM
+           DISPLAY "R039: RECORDS IN FILE        " WS-TODAY-TOTAL
+           STOP RUN.
+
+       1000-LOAD-BASELINE.
+           OPEN INPUT HIST-IN-FILE
+           IF WS-HIST-IN-NOT-FOUND
+               SET WS-HIST-IN-EOF TO TRUE
+           ELSE
+               READ HIST-IN-FILE
+                   AT END SET WS-HIST-IN-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL WS-HIST-IN-EOF
+                   SET WS-BASELINE-FOUND TO TRUE
+                   MOVE ZERO TO WS-BASE-TOTAL
+                   PERFORM VARYING WS-SEG-SUB FROM 1 BY 1
+                           UNTIL WS-SEG-SUB > WS-SEG18-TABLE-SIZE
+                       MOVE VH-SEG-COUNT OF HIST-IN-RECORD (WS-SEG-SUB)
+                           TO WS-BASE-COUNT (WS-SEG-SUB)
+                       ADD WS-BASE-COUNT (WS-SEG-SUB) TO WS-BASE-TOTAL
+                   END-PERFORM
+                   READ HIST-IN-FILE
+                       AT END SET WS-HIST-IN-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE HIST-IN-FILE
+           END-IF.
+
+       2000-COUNT-TODAY-VOLUME.
+           OPEN INPUT ENTITY-FILE
+           READ ENTITY-FILE
+               AT END SET WS-ENTITY-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-ENTITY-EOF
+               ADD 1 TO WS-TODAY-COUNT (SEGMENT-ID OF ENTITY)
+               ADD 1 TO WS-TODAY-TOTAL
+               READ ENTITY-FILE
+                   AT END SET WS-ENTITY-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE ENTITY-FILE.
+
+       3000-WRITE-HISTOGRAM.
+           OPEN OUTPUT HISTOGRAM-FILE
+           PERFORM VARYING WS-SEG-SUB FROM 1 BY 1
+                   UNTIL WS-SEG-SUB > WS-SEG18-TABLE-SIZE
+               MOVE ZERO TO WS-TODAY-PCT
+               IF WS-TODAY-TOTAL > ZERO
+                   COMPUTE WS-TODAY-PCT ROUNDED =
+                       WS-TODAY-COUNT (WS-SEG-SUB) * 100
+                           / WS-TODAY-TOTAL
+               END-IF
+               MOVE ZERO TO WS-BAR-LEN
+               COMPUTE WS-BAR-LEN = WS-TODAY-PCT / 5
+               IF WS-BAR-LEN > 20
+                   MOVE 20 TO WS-BAR-LEN
+               END-IF
+               MOVE SPACES TO WS-BAR
+               PERFORM VARYING WS-BAR-SUB FROM 1 BY 1
+                       UNTIL WS-BAR-SUB > WS-BAR-LEN
+                   MOVE "*" TO WS-BAR (WS-BAR-SUB:1)
+               END-PERFORM
+               MOVE WS-TODAY-COUNT (WS-SEG-SUB) TO WS-COUNT-DISPLAY
+               MOVE WS-TODAY-PCT TO WS-PCT-DISPLAY
+               MOVE SPACES TO HISTOGRAM-LINE
+               STRING "SEGMENT=" DELIMITED BY SIZE
+                   WS-SEG18-NAME (WS-SEG-SUB) DELIMITED BY SIZE
+                   " COUNT=" DELIMITED BY SIZE
+                   WS-COUNT-DISPLAY DELIMITED BY SIZE
+                   " PCT=" DELIMITED BY SIZE
+                   WS-PCT-DISPLAY DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-BAR DELIMITED BY SIZE
+                   INTO HISTOGRAM-LINE
+               WRITE HISTOGRAM-LINE
+               IF WS-BASELINE-FOUND
+                   PERFORM 3900-WRITE-DRIFT-LINE
+               END-IF
+           END-PERFORM
+           CLOSE HISTOGRAM-FILE.
+
+       3900-WRITE-DRIFT-LINE.
+           MOVE ZERO TO WS-BASE-PCT
+           IF WS-BASE-TOTAL > ZERO
+               COMPUTE WS-BASE-PCT ROUNDED =
+                   WS-BASE-COUNT (WS-SEG-SUB) * 100 / WS-BASE-TOTAL
+           END-IF
+           COMPUTE WS-DRIFT-AMT = WS-TODAY-PCT - WS-BASE-PCT
+           MOVE WS-DRIFT-AMT TO WS-DRIFT-DISPLAY
+           MOVE SPACES TO HISTOGRAM-LINE
+           IF FUNCTION ABS (WS-DRIFT-AMT) > WS-DRIFT-THRESHOLD
+               STRING "  BASELINE-PCT=" DELIMITED BY SIZE
+                   WS-BASE-PCT DELIMITED BY SIZE
+                   " DRIFT=" DELIMITED BY SIZE
+                   WS-DRIFT-DISPLAY DELIMITED BY SIZE
+                   " *** DRIFT ***" DELIMITED BY SIZE
+                   INTO HISTOGRAM-LINE
+           ELSE
+               STRING "  BASELINE-PCT=" DELIMITED BY SIZE
+                   WS-BASE-PCT DELIMITED BY SIZE
+                   " DRIFT=" DELIMITED BY SIZE
+                   WS-DRIFT-DISPLAY DELIMITED BY SIZE
+                   INTO HISTOGRAM-LINE
+           END-IF
+           WRITE HISTOGRAM-LINE.
