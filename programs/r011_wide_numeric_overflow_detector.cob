@@ -0,0 +1,134 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R011-WIDE-NUMERIC-OVERFLOW-DETECTOR                                      *
+      *                                                                          *
+      * test6_copybook.cob's PIC 9(37)/S9(37) edge-case fields are the widest    *
+      * numerics in the whole fixture family, and the warehouse's decimal(38)    *
+      * columns give them only one spare digit of headroom. This flags any       *
+      * record whose wide field uses its full 37-digit width (absolute value    *
+      * >= 10**36), since the next value that arrives with one more digit of     *
+      * magnitude will no longer fit even the widest supported column.           *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R011-WIDE-NUMERIC-OVERFLOW-DETECTOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "WIDERPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test6_copybook".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-RECORD-NUM            PIC 9(9)   VALUE ZERO.
+       01  WS-RECORD-NUM-DISPLAY    PIC ZZZZZZZZ9.
+       01  WS-FLAG-COUNT            PIC 9(9)   VALUE ZERO.
+       01  WS-FIELD-NAME-ARG        PIC X(15).
+
+       01  WS-NEAR-CAPACITY-THRESHOLD PIC 9(37)
+               VALUE 1000000000000000000000000000000000000.
+       01  WS-ABS-VALUE             PIC 9(37).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R011: RECORDS FLAGGED " WS-FLAG-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORD-NUM
+
+           MOVE FUNCTION ABS (NUM-STR-INT14) TO WS-ABS-VALUE
+           IF WS-ABS-VALUE >= WS-NEAR-CAPACITY-THRESHOLD
+               MOVE "NUM-STR-INT14  " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-WRITE-FLAG
+           END-IF
+
+           MOVE FUNCTION ABS (NUM-STR-SINT14) TO WS-ABS-VALUE
+           IF WS-ABS-VALUE >= WS-NEAR-CAPACITY-THRESHOLD
+               MOVE "NUM-STR-SINT14 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-WRITE-FLAG
+           END-IF
+
+           MOVE FUNCTION ABS (NUM-BIN-INT14) TO WS-ABS-VALUE
+           IF WS-ABS-VALUE >= WS-NEAR-CAPACITY-THRESHOLD
+               MOVE "NUM-BIN-INT14  " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-WRITE-FLAG
+           END-IF
+
+           MOVE FUNCTION ABS (NUM-SBIN-SINT14) TO WS-ABS-VALUE
+           IF WS-ABS-VALUE >= WS-NEAR-CAPACITY-THRESHOLD
+               MOVE "NUM-SBIN-SINT14" TO WS-FIELD-NAME-ARG
+               PERFORM 2900-WRITE-FLAG
+           END-IF
+
+           MOVE FUNCTION ABS (NUM-BCD-INT14) TO WS-ABS-VALUE
+           IF WS-ABS-VALUE >= WS-NEAR-CAPACITY-THRESHOLD
+               MOVE "NUM-BCD-INT14  " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-WRITE-FLAG
+           END-IF
+
+           MOVE FUNCTION ABS (NUM-BCD-SINT14) TO WS-ABS-VALUE
+           IF WS-ABS-VALUE >= WS-NEAR-CAPACITY-THRESHOLD
+               MOVE "NUM-BCD-SINT14 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-WRITE-FLAG
+           END-IF
+
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2900-WRITE-FLAG.
+           ADD 1 TO WS-FLAG-COUNT
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-RECORD-NUM TO WS-RECORD-NUM-DISPLAY
+           STRING "RECORD " DELIMITED BY SIZE
+               WS-RECORD-NUM-DISPLAY DELIMITED BY SIZE
+               " FIELD " DELIMITED BY SIZE
+               WS-FIELD-NAME-ARG DELIMITED BY SIZE
+               " NEAR DECIMAL(38) CAPACITY" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE REPORT-FILE.
