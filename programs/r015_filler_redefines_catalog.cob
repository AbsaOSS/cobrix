@@ -0,0 +1,151 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R015-FILLER-REDEFINES-CATALOG                                            *
+      *                                                                          *
+      * test7_fillers.cob overlays every field with a FILLER REDEFINES group,    *
+      * so the same raw bytes carry two or three different names depending on    *
+      * who is reading the record. This writes out a one-time data-dictionary    *
+      * catalog documenting, for each byte range of RECORD, which named field    *
+      * owns it and which REDEFINES chain it belongs to - so the next reader     *
+      * does not have to reconstruct the aliasing by hand from the copybook.     *
+      * Byte widths are read via FUNCTION LENGTH against the copybook's own      *
+      * named fields so the catalog tracks the copybook if it is ever resized;   *
+      * the handful of anonymous FILLER slots (which COBOL gives no name to      *
+      * reference) are documented with their fixed widths from the copybook.     *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R015-FILLER-REDEFINES-CATALOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "FLDCAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY "test7_fillers" REPLACING RECORD BY WS-RECORD-IMAGE.
+
+       01  WS-START                 PIC 9(4).
+       01  WS-LEN                   PIC 9(4).
+       01  WS-END                   PIC 9(4).
+       01  WS-START-DISPLAY         PIC ZZZ9.
+       01  WS-END-DISPLAY           PIC ZZZ9.
+       01  WS-LEN-DISPLAY           PIC ZZZ9.
+
+       01  WS-FIELD-NAME-ARG        PIC X(14).
+       01  WS-ALIAS-OF-ARG          PIC X(23).
+       01  WS-FIELD-LEN-ARG         PIC 9(4).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT CATALOG-FILE
+
+      * COMPANY_NAME (bytes 1-15) and its REDEFINES: STR1 / STR2 / an
+      * anonymous 1-byte FILLER.
+           MOVE 1 TO WS-START
+           MOVE "COMPANY_NAME" TO WS-FIELD-NAME-ARG
+           MOVE "BASE" TO WS-ALIAS-OF-ARG
+           MOVE FUNCTION LENGTH (COMPANY_NAME) TO WS-FIELD-LEN-ARG
+           PERFORM 9000-EMIT-FIELD
+           MOVE "STR1" TO WS-FIELD-NAME-ARG
+           MOVE "REDEFINES COMPANY_NAME" TO WS-ALIAS-OF-ARG
+           MOVE FUNCTION LENGTH (STR1) TO WS-FIELD-LEN-ARG
+           PERFORM 9000-EMIT-FIELD
+           ADD WS-FIELD-LEN-ARG TO WS-START
+           MOVE "STR2" TO WS-FIELD-NAME-ARG
+           MOVE FUNCTION LENGTH (STR2) TO WS-FIELD-LEN-ARG
+           PERFORM 9000-EMIT-FIELD
+           ADD WS-FIELD-LEN-ARG TO WS-START
+           MOVE "(ANON FILLER)" TO WS-FIELD-NAME-ARG
+           MOVE 1 TO WS-FIELD-LEN-ARG
+           PERFORM 9000-EMIT-FIELD
+           MOVE 16 TO WS-START
+
+      * ADDRESS (bytes 16-40) and its REDEFINES: STR4 plus an anonymous
+      * 20-byte FILLER that runs past the end of ADDRESS (a "larger
+      * REDEFINES" - GnuCOBOL accepts it as a dialect extension, flagged
+      * with a compile-time warning rather than an error).
+           MOVE "ADDRESS" TO WS-FIELD-NAME-ARG
+           MOVE "BASE" TO WS-ALIAS-OF-ARG
+           MOVE FUNCTION LENGTH (ADDRESS) TO WS-FIELD-LEN-ARG
+           PERFORM 9000-EMIT-FIELD
+           MOVE "STR4" TO WS-FIELD-NAME-ARG
+           MOVE "REDEFINES ADDRESS" TO WS-ALIAS-OF-ARG
+           MOVE FUNCTION LENGTH (STR4) TO WS-FIELD-LEN-ARG
+           PERFORM 9000-EMIT-FIELD
+           ADD WS-FIELD-LEN-ARG TO WS-START
+           MOVE "(ANON FILLER)" TO WS-FIELD-NAME-ARG
+           MOVE "REDEFINES ADDRESS (OVERFLOWS)" TO WS-ALIAS-OF-ARG
+           MOVE 20 TO WS-FIELD-LEN-ARG
+           PERFORM 9000-EMIT-FIELD
+           MOVE 46 TO WS-START
+
+      * FILL_FIELD (bytes 46-52, two anonymous FILLERs) and its
+      * REDEFINES CONTACT_PERSON, itself only exposing the first 6 of
+      * those 7 bytes as FIRST_NAME.
+           MOVE "FILL_FIELD" TO WS-FIELD-NAME-ARG
+           MOVE "BASE" TO WS-ALIAS-OF-ARG
+           MOVE FUNCTION LENGTH (FILL_FIELD) TO WS-FIELD-LEN-ARG
+           PERFORM 9000-EMIT-FIELD
+           MOVE "FIRST_NAME" TO WS-FIELD-NAME-ARG
+           MOVE "REDEFINES FILL_FIELD" TO WS-ALIAS-OF-ARG
+           MOVE FUNCTION LENGTH (FIRST_NAME) TO WS-FIELD-LEN-ARG
+           PERFORM 9000-EMIT-FIELD
+           MOVE 53 TO WS-START
+
+      * AMOUNT - not a REDEFINES target, listed for completeness so the
+      * catalog covers every byte of RECORD.
+           MOVE "AMOUNT" TO WS-FIELD-NAME-ARG
+           MOVE "BASE" TO WS-ALIAS-OF-ARG
+           MOVE FUNCTION LENGTH (AMOUNT) TO WS-FIELD-LEN-ARG
+           PERFORM 9000-EMIT-FIELD
+
+           CLOSE CATALOG-FILE
+           STOP RUN.
+
+      * WS-START is set by the caller to the chain's opening byte before
+      * the first alias of each REDEFINES chain, since that alias shares
+      * the base field's starting byte. Each subsequent sibling within
+      * the same chain occupies the *next* consecutive bytes, not the
+      * chain's opening byte again, so the caller advances WS-START by
+      * the prior sibling's length (WS-FIELD-LEN-ARG) before emitting.
+       9000-EMIT-FIELD.
+           MOVE WS-FIELD-LEN-ARG TO WS-LEN
+           COMPUTE WS-END = WS-START + WS-LEN - 1
+           MOVE WS-START TO WS-START-DISPLAY
+           MOVE WS-END TO WS-END-DISPLAY
+           MOVE WS-LEN TO WS-LEN-DISPLAY
+           MOVE SPACES TO CATALOG-LINE
+           STRING WS-FIELD-NAME-ARG DELIMITED BY SIZE
+               " BYTES " DELIMITED BY SIZE
+               WS-START-DISPLAY DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-END-DISPLAY DELIMITED BY SIZE
+               " (LEN " DELIMITED BY SIZE
+               WS-LEN-DISPLAY DELIMITED BY SIZE
+               ") " DELIMITED BY SIZE
+               WS-ALIAS-OF-ARG DELIMITED BY SIZE
+               INTO CATALOG-LINE
+           WRITE CATALOG-LINE.
