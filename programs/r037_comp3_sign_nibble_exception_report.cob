@@ -0,0 +1,217 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R037-COMP3-SIGN-NIBBLE-EXCEPTION-REPORT                                 *
+      *                                                                          *
+      * Validates the sign nibble of every signed packed-decimal (COMP-3)       *
+      * field in test6_copybook.cob (NUM-BCD-SINT01 through SINT14, and        *
+      * NUM-BCD-SDEC01 through SDEC10). Unlike the DISPLAY overpunch fields     *
+      * R012 checks byte-for-byte, a COMP-3 field's sign lives in the low       *
+      * nibble of its last byte, which GnuCOBOL's NUMERIC class test already    *
+      * validates along with the digit nibbles - a field whose sign nibble is   *
+      * not one of the legal C/D/F values fails IS NUMERIC, so that class       *
+      * condition is the sign-nibble check. Unsigned COMP-3 fields (the         *
+      * COMMON-*COMP3 fields) are not in scope since they carry no sign to      *
+      * validate. Desk-checked against the same pre-existing test6_copybook.cob *
+      * defects R011/R012 already document; not a new defect.                   *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R037-COMP3-SIGN-NIBBLE-EXCEPTION-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "COMP3RPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test6_copybook".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-RECORD-NUM            PIC 9(9)   VALUE ZERO.
+       01  WS-RECORD-NUM-DISPLAY    PIC ZZZZZZZZ9.
+       01  WS-FLAG-COUNT            PIC 9(9)   VALUE ZERO.
+       01  WS-FIELD-NAME-ARG        PIC X(15).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R037: RECORDS FLAGGED " WS-FLAG-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORD-NUM
+           IF NUM-BCD-SINT01 NOT NUMERIC
+               MOVE "NUM-BCD-SINT01 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SINT02 NOT NUMERIC
+               MOVE "NUM-BCD-SINT02 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SINT03 NOT NUMERIC
+               MOVE "NUM-BCD-SINT03 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SINT04 NOT NUMERIC
+               MOVE "NUM-BCD-SINT04 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SINT05 NOT NUMERIC
+               MOVE "NUM-BCD-SINT05 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SINT06 NOT NUMERIC
+               MOVE "NUM-BCD-SINT06 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SINT07 NOT NUMERIC
+               MOVE "NUM-BCD-SINT07 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SINT08 NOT NUMERIC
+               MOVE "NUM-BCD-SINT08 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SINT09 NOT NUMERIC
+               MOVE "NUM-BCD-SINT09 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SINT10 NOT NUMERIC
+               MOVE "NUM-BCD-SINT10 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SINT11 NOT NUMERIC
+               MOVE "NUM-BCD-SINT11 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SINT12 NOT NUMERIC
+               MOVE "NUM-BCD-SINT12 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SINT13 NOT NUMERIC
+               MOVE "NUM-BCD-SINT13 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SINT14 NOT NUMERIC
+               MOVE "NUM-BCD-SINT14 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SDEC01 NOT NUMERIC
+               MOVE "NUM-BCD-SDEC01 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SDEC02 NOT NUMERIC
+               MOVE "NUM-BCD-SDEC02 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SDEC03 NOT NUMERIC
+               MOVE "NUM-BCD-SDEC03 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SDEC04 NOT NUMERIC
+               MOVE "NUM-BCD-SDEC04 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SDEC05 NOT NUMERIC
+               MOVE "NUM-BCD-SDEC05 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SDEC06 NOT NUMERIC
+               MOVE "NUM-BCD-SDEC06 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SDEC07 NOT NUMERIC
+               MOVE "NUM-BCD-SDEC07 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SDEC08 NOT NUMERIC
+               MOVE "NUM-BCD-SDEC08 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SDEC09 NOT NUMERIC
+               MOVE "NUM-BCD-SDEC09 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+
+           IF NUM-BCD-SDEC10 NOT NUMERIC
+               MOVE "NUM-BCD-SDEC10 " TO WS-FIELD-NAME-ARG
+               PERFORM 2900-FLAG-FIELD
+           END-IF
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2900-FLAG-FIELD.
+           ADD 1 TO WS-FLAG-COUNT
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-RECORD-NUM TO WS-RECORD-NUM-DISPLAY
+           STRING "RECORD " DELIMITED BY SIZE
+               WS-RECORD-NUM-DISPLAY DELIMITED BY SIZE
+               " FIELD " DELIMITED BY SIZE
+               WS-FIELD-NAME-ARG DELIMITED BY SIZE
+               " INVALID SIGN NIBBLE" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE REPORT-FILE.
