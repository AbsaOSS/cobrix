@@ -0,0 +1,112 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R044-SLA-JOB-START                                                       *
+      *                                                                          *
+      * First step of the nightly COMPANY-DETAILS and ENTITY jobs: stamps the    *
+      * job's start time (HHMMSS) against its configured target batch-window     *
+      * length and writes an SLA-CONTROL-RECORD (sla-control.cpy) for            *
+      * R044-SLA-WINDOW-MONITOR to watch. The target window per job name is a    *
+      * small literal table here rather than a formal SLA catalog, since no     *
+      * such facility exists elsewhere in this repo (same approach R018/R025     *
+      * take for their own lookup tables); COMPANY-DETAILS and ENTITY-LOAD       *
+      * are the two jobs named in this request, with a defensible default       *
+      * target of 90 and 120 minutes respectively, flagged here as an           *
+      * assumption pending the real overnight SLA being documented.             *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R044-SLA-JOB-START.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQUEST-FILE ASSIGN TO "SLASTARTREQ"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CONTROL-FILE ASSIGN TO "SLACTL"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REQUEST-FILE.
+       COPY "sla-start-request".
+
+       FD  CONTROL-FILE.
+       COPY "sla-control".
+
+       WORKING-STORAGE SECTION.
+       01  WS-JOB-TABLE.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE "COMPANY-DETAILS".
+               10  FILLER PIC 9(4)  VALUE 90.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE "ENTITY-LOAD".
+               10  FILLER PIC 9(4)  VALUE 120.
+       01  WS-JOB-TABLE-R REDEFINES WS-JOB-TABLE.
+           05  WS-JOB-ENTRY OCCURS 2 TIMES.
+               10  WS-JOB-NAME          PIC X(15).
+               10  WS-JOB-TARGET-MIN    PIC 9(4).
+
+       01  WS-SUB                   PIC 9(1).
+       01  WS-FOUND-FLAG            PIC X      VALUE "N".
+           88  WS-FOUND                        VALUE "Y".
+       01  WS-CURRENT-DATE-TIME     PIC X(21).
+       01  WS-CURRENT-TIME-R REDEFINES WS-CURRENT-DATE-TIME.
+           05  FILLER               PIC X(8).
+           05  WS-CURRENT-HHMMSS    PIC 9(6).
+           05  FILLER               PIC X(7).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT REQUEST-FILE
+           READ REQUEST-FILE
+               AT END
+                   DISPLAY "R044: NO SLA START REQUEST PRESENT"
+                   CLOSE REQUEST-FILE
+                   STOP RUN
+           END-READ
+           CLOSE REQUEST-FILE
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 2
+               IF WS-JOB-NAME (WS-SUB) = SLA-REQ-JOB-NAME
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-FOUND
+               DISPLAY "R044: UNKNOWN JOB NAME " SLA-REQ-JOB-NAME
+               STOP RUN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+
+           OPEN OUTPUT CONTROL-FILE
+           MOVE SLA-REQ-JOB-NAME TO SLA-JOB-NAME
+           MOVE WS-CURRENT-HHMMSS TO SLA-START-TIME
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 2
+               IF WS-JOB-NAME (WS-SUB) = SLA-REQ-JOB-NAME
+                   MOVE WS-JOB-TARGET-MIN (WS-SUB) TO SLA-TARGET-MINUTES
+               END-IF
+           END-PERFORM
+           WRITE SLA-CONTROL-RECORD
+           CLOSE CONTROL-FILE
+
+           DISPLAY "R044: JOB " SLA-JOB-NAME " STARTED AT "
+               SLA-START-TIME " TARGET MINUTES " SLA-TARGET-MINUTES
+           STOP RUN.
