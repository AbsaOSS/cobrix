@@ -0,0 +1,192 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R030-ENTITY-UNPRINTABLE-SCAN                                            *
+      *                                                                          *
+      * Scans every alphanumeric (PIC X) field of the ENTITY extract (test18    *
+      * special_char.cob) for bytes outside the printable ASCII range (below    *
+      * X"20" or above X"7E"). Binary/COMP-3 fields (TAXPAYER, FLOOR,           *
+      * ROOM-NUMBER, AMOUNT) are deliberately excluded - their bit patterns     *
+      * are not text and routinely contain bytes that would be "unprintable"    *
+      * in a character field without being any kind of corruption, so only      *
+      * the genuinely textual fields are scanned, one field list per           *
+      * SEGMENT-ID, mirroring R020's per-segment dispatch.                     *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R030-ENTITY-UNPRINTABLE-SCAN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-FILE ASSIGN TO "ENTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "UNPRNEXC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-RECORD-SEQ            PIC 9(9)   VALUE ZERO.
+       01  WS-BAD-BYTE-COUNT        PIC 9(9)   VALUE ZERO.
+
+       01  WS-SCAN-FIELD            PIC X(40).
+       01  WS-SCAN-LEN-ARG          PIC 9(4).
+       01  WS-SCAN-LABEL-ARG        PIC X(20).
+       01  WS-SCAN-IDX              PIC 9(4).
+
+       01  WS-RECORD-SEQ-DISPLAY    PIC ZZZZZZZZ9.
+       01  WS-OFFSET-DISPLAY        PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R030: RECORDS SCANNED     " WS-RECORD-SEQ
+           DISPLAY "R030: UNPRINTABLE BYTES   " WS-BAD-BYTE-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ENTITY-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORD-SEQ
+           EVALUATE SEGMENT-ID OF ENTITY
+               WHEN 1
+                   MOVE "COMPANY-NAME" TO WS-SCAN-LABEL-ARG
+                   MOVE COMPANY-NAME OF COMPANY TO WS-SCAN-FIELD
+                   MOVE 20 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+                   MOVE "ADDRESS" TO WS-SCAN-LABEL-ARG
+                   MOVE ADDRESS OF COMPANY TO WS-SCAN-FIELD
+                   MOVE 30 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+               WHEN 2
+                   MOVE "DEPT-NAME" TO WS-SCAN-LABEL-ARG
+                   MOVE DEPT-NAME OF DEPT TO WS-SCAN-FIELD
+                   MOVE 22 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+               WHEN 3
+                   MOVE "FIRST-NAME" TO WS-SCAN-LABEL-ARG
+                   MOVE FIRST-NAME OF EMPLOYEE TO WS-SCAN-FIELD
+                   MOVE 16 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+                   MOVE "LAST-NAME" TO WS-SCAN-LABEL-ARG
+                   MOVE LAST-NAME OF EMPLOYEE TO WS-SCAN-FIELD
+                   MOVE 16 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+                   MOVE "ROLE" TO WS-SCAN-LABEL-ARG
+                   MOVE ROLE OF EMPLOYEE TO WS-SCAN-FIELD
+                   MOVE 18 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+                   MOVE "HOME-ADDRESS" TO WS-SCAN-LABEL-ARG
+                   MOVE HOME-ADDRESS OF EMPLOYEE TO WS-SCAN-FIELD
+                   MOVE 40 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+                   MOVE "PHONE-NUM" TO WS-SCAN-LABEL-ARG
+                   MOVE PHONE-NUM OF EMPLOYEE TO WS-SCAN-FIELD
+                   MOVE 17 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+               WHEN 4
+                   MOVE "ADDRESS" TO WS-SCAN-LABEL-ARG
+                   MOVE ADDRESS OF OFFICE TO WS-SCAN-FIELD
+                   MOVE 30 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+               WHEN 5
+                   MOVE "CUSTOMER-NAME" TO WS-SCAN-LABEL-ARG
+                   MOVE CUSTOMER-NAME OF CUSTOMER TO WS-SCAN-FIELD
+                   MOVE 20 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+                   MOVE "POSTAL-ADDRESS" TO WS-SCAN-LABEL-ARG
+                   MOVE POSTAL-ADDRESS OF CUSTOMER TO WS-SCAN-FIELD
+                   MOVE 30 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+                   MOVE "ZIP" TO WS-SCAN-LABEL-ARG
+                   MOVE ZIP OF CUSTOMER TO WS-SCAN-FIELD
+                   MOVE 10 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+               WHEN 6
+                   MOVE "FIRST-NAME" TO WS-SCAN-LABEL-ARG
+                   MOVE FIRST-NAME OF CONTACT TO WS-SCAN-FIELD
+                   MOVE 16 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+                   MOVE "LAST-NAME" TO WS-SCAN-LABEL-ARG
+                   MOVE LAST-NAME OF CONTACT TO WS-SCAN-FIELD
+                   MOVE 16 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+                   MOVE "PHONE-NUM" TO WS-SCAN-LABEL-ARG
+                   MOVE PHONE-NUM OF CONTACT TO WS-SCAN-FIELD
+                   MOVE 17 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+               WHEN 7
+                   MOVE "CONTRACT-NUMBER" TO WS-SCAN-LABEL-ARG
+                   MOVE CONTRACT-NUMBER OF CONTRACT TO WS-SCAN-FIELD
+                   MOVE 15 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+                   MOVE "STATE" TO WS-SCAN-LABEL-ARG
+                   MOVE STATE OF CONTRACT TO WS-SCAN-FIELD
+                   MOVE 8 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+                   MOVE "DUE-DATE" TO WS-SCAN-LABEL-ARG
+                   MOVE DUE-DATE OF CONTRACT TO WS-SCAN-FIELD
+                   MOVE 10 TO WS-SCAN-LEN-ARG
+                   PERFORM 2900-SCAN-FIELD
+           END-EVALUATE
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2900-SCAN-FIELD.
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > WS-SCAN-LEN-ARG
+               IF WS-SCAN-FIELD (WS-SCAN-IDX:1) < X"20"
+                       OR WS-SCAN-FIELD (WS-SCAN-IDX:1) > X"7E"
+                   ADD 1 TO WS-BAD-BYTE-COUNT
+                   MOVE WS-RECORD-SEQ TO WS-RECORD-SEQ-DISPLAY
+                   MOVE WS-SCAN-IDX TO WS-OFFSET-DISPLAY
+                   MOVE SPACES TO EXCEPTION-LINE
+                   STRING "RECORD " DELIMITED BY SIZE
+                       WS-RECORD-SEQ-DISPLAY DELIMITED BY SIZE
+                       " FIELD=" DELIMITED BY SIZE
+                       WS-SCAN-LABEL-ARG DELIMITED BY SIZE
+                       " OFFSET=" DELIMITED BY SIZE
+                       WS-OFFSET-DISPLAY DELIMITED BY SIZE
+                       " UNPRINTABLE BYTE" DELIMITED BY SIZE
+                       INTO EXCEPTION-LINE
+                   WRITE EXCEPTION-LINE
+               END-IF
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE ENTITY-FILE
+           CLOSE EXCEPTION-FILE.
