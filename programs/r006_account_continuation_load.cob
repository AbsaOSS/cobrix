@@ -0,0 +1,119 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R006-ACCOUNT-CONTINUATION-LOAD                                           *
+      *                                                                          *
+      * Matches the primary test2_copybook.cob RECORD file against the          *
+      * ACCOUNT-CONTINUATION-RECORD file (account-continuation.cpy), both       *
+      * sorted ascending by client key, and reconstructs the true total         *
+      * account count for clients whose NUMBER-OF-ACCTS exceeds the OCCURS 80   *
+      * limit on ACCOUNT-DETAIL. Every continuation record chained to a         *
+      * client (by CLIENTID, in CONT-SEQ-NUM order) is folded into the total    *
+      * so large corporate clients no longer lose accounts past slot 80.        *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R006-ACCOUNT-CONTINUATION-LOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CONTINUATION-FILE ASSIGN TO "CONTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "ACCTRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test2_copybook".
+
+       FD  CONTINUATION-FILE.
+       COPY "account-continuation".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-EOF-FLAG       PIC X      VALUE "N".
+           88  WS-MASTER-EOF                   VALUE "Y".
+       01  WS-CONT-EOF-FLAG         PIC X      VALUE "N".
+           88  WS-CONT-EOF                     VALUE "Y".
+       01  WS-CONT-HELD-FLAG        PIC X      VALUE "N".
+           88  WS-CONT-HELD                    VALUE "Y".
+
+       01  WS-TOTAL-ACCTS           PIC 9(5).
+       01  WS-TOTAL-ACCTS-DISPLAY   PIC ZZZZ9.
+       01  WS-NUM-ACCTS-DISPLAY     PIC ZZZ.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-CLIENTS UNTIL WS-MASTER-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN INPUT CONTINUATION-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ RECORD-FILE
+               AT END SET WS-MASTER-EOF TO TRUE
+           END-READ
+           PERFORM 1100-READ-CONTINUATION.
+
+       1100-READ-CONTINUATION.
+           READ CONTINUATION-FILE
+               AT END SET WS-CONT-EOF TO TRUE
+               NOT AT END SET WS-CONT-HELD TO TRUE
+           END-READ.
+
+       2000-MATCH-CLIENTS.
+           MOVE NUMBER-OF-ACCTS TO WS-TOTAL-ACCTS
+           PERFORM 2100-FOLD-CONTINUATION-RECORDS
+               UNTIL WS-CONT-EOF
+               OR CONT-CLIENTID NOT = CLIENTID
+           IF WS-TOTAL-ACCTS > 80
+               MOVE NUMBER-OF-ACCTS TO WS-NUM-ACCTS-DISPLAY
+               MOVE WS-TOTAL-ACCTS TO WS-TOTAL-ACCTS-DISPLAY
+               MOVE SPACES TO REPORT-LINE
+               STRING CLIENTID DELIMITED BY SIZE
+                   " PRIMARY=" DELIMITED BY SIZE
+                   WS-NUM-ACCTS-DISPLAY DELIMITED BY SIZE
+                   " RECONSTRUCTED-TOTAL=" DELIMITED BY SIZE
+                   WS-TOTAL-ACCTS-DISPLAY DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           READ RECORD-FILE
+               AT END SET WS-MASTER-EOF TO TRUE
+           END-READ.
+
+       2100-FOLD-CONTINUATION-RECORDS.
+           ADD CONT-NUMBER-OF-ACCTS TO WS-TOTAL-ACCTS
+           MOVE "N" TO WS-CONT-HELD-FLAG
+           PERFORM 1100-READ-CONTINUATION.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE CONTINUATION-FILE
+           CLOSE REPORT-FILE.
