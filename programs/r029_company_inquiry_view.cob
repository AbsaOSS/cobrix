@@ -0,0 +1,90 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R029-COMPANY-INQUIRY-VIEW                                               *
+      *                                                                          *
+      * Builds a flat, human-readable inquiry extract from COMPANY-DETAILS      *
+      * (test5d_copybook.cob), sorted ascending by COMPANY-ID so an operator    *
+      * (or a downstream screen - see R048) can jump straight to a company     *
+      * instead of scanning the raw extract. Each line surfaces COMPANY-ID,     *
+      * COMPANY-NAME, ADDRESS and TAXPAYER-TYPE from the STATIC-DETAILS         *
+      * overlay, the layout every other COMPANY-DETAILS report in this repo     *
+      * (R001, R003, R005) already treats as primary.                          *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R029-COMPANY-INQUIRY-VIEW.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-FILE ASSIGN TO "COMPIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+           SELECT INQUIRY-FILE ASSIGN TO "COMPINQ"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-FILE.
+       COPY "test5d_copybook".
+
+       SD  SORT-WORK-FILE.
+       COPY "test5d_copybook" REPLACING COMPANY-DETAILS BY SORT-BODY.
+
+       FD  INQUIRY-FILE.
+       01  INQUIRY-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SORT-EOF-FLAG         PIC X      VALUE "N".
+           88  WS-SORT-EOF                     VALUE "Y".
+       01  WS-COMPANY-COUNT         PIC 9(9)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY COMPANY-ID OF SORT-BODY
+               USING COMPANY-FILE
+               OUTPUT PROCEDURE IS 3000-WRITE-INQUIRY-VIEW
+           DISPLAY "R029: COMPANIES IN INQUIRY VIEW " WS-COMPANY-COUNT
+           STOP RUN.
+
+       3000-WRITE-INQUIRY-VIEW.
+           OPEN OUTPUT INQUIRY-FILE
+           RETURN SORT-WORK-FILE
+               AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-SORT-EOF
+               ADD 1 TO WS-COMPANY-COUNT
+               MOVE SPACES TO INQUIRY-LINE
+               STRING COMPANY-ID OF SORT-BODY DELIMITED BY SIZE
+                   " NAME=" DELIMITED BY SIZE
+                   COMPANY-NAME OF SORT-BODY DELIMITED BY SIZE
+                   " ADDRESS=" DELIMITED BY SIZE
+                   ADDRESS OF SORT-BODY DELIMITED BY SIZE
+                   " TAXTYPE=" DELIMITED BY SIZE
+                   TAXPAYER-TYPE OF SORT-BODY DELIMITED BY SIZE
+                   INTO INQUIRY-LINE
+               WRITE INQUIRY-LINE
+               RETURN SORT-WORK-FILE
+                   AT END SET WS-SORT-EOF TO TRUE
+               END-RETURN
+           END-PERFORM
+           CLOSE INQUIRY-FILE.
