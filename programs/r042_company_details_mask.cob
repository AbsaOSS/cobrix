@@ -0,0 +1,89 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R042-COMPANY-DETAILS-MASK                                                *
+      *                                                                          *
+      * Produces a masked copy of COMPANY-DETAILS (test5d_copybook.cob) for      *
+      * test/UAT refreshes: every letter and digit of TAXPAYER-STR is            *
+      * converted to 'X', leaving the record otherwise untouched. TAXPAYER-STR   *
+      * is masked regardless of TAXPAYER-TYPE (see R003) since the field can     *
+      * carry either free text or a packed tax ID depending on that byte, and    *
+      * both are sensitive. Run this between the nightly extract and a UAT       *
+      * environment refresh instead of shipping production data verbatim.        *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R042-COMPANY-DETAILS-MASK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-FILE ASSIGN TO "COMPIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MASKED-FILE ASSIGN TO "COMPMASK"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-FILE.
+       COPY "test5d_copybook".
+
+       FD  MASKED-FILE.
+       COPY "test5d_copybook" REPLACING COMPANY-DETAILS
+           BY MASKED-DETAILS.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-MASK-FROM             PIC X(36)
+           VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789".
+       01  WS-MASK-TO               PIC X(36) VALUE ALL "X".
+
+       01  WS-RECORD-COUNT          PIC 9(9)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MASK-FILE UNTIL WS-EOF
+           DISPLAY "R042: COMPANY-DETAILS RECORDS MASKED "
+               WS-RECORD-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT COMPANY-FILE
+           OPEN OUTPUT MASKED-FILE
+           READ COMPANY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-MASK-FILE.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE COMPANY-DETAILS TO MASKED-DETAILS
+           INSPECT TAXPAYER-STR OF MASKED-DETAILS
+               CONVERTING WS-MASK-FROM TO WS-MASK-TO
+           WRITE MASKED-DETAILS
+           READ COMPANY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE COMPANY-FILE
+           CLOSE MASKED-FILE.
