@@ -0,0 +1,241 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R031-ENTITY-VOLUME-DASHBOARD                                            *
+      *                                                                          *
+      * Trends ENTITY (test18 special_char.cob) record volume, by segment       *
+      * type, across runs. ENTITY records carry no date/timestamp of their      *
+      * own, so - like R025's generation tracking - each run is treated as      *
+      * one day's batch: this run's per-segment counts (via the shared          *
+      * WS-SEG18-NAME table in segment-code-table.cpy) are appended to a        *
+      * VOLUME-HISTORY-RECORD history file (volume-history-record.cpy) dated    *
+      * with FUNCTION CURRENT-DATE, and the dashboard report lists every        *
+      * retained day's counts plus a rolling weekly (last 7 runs) total per     *
+      * segment type so trend, not just a single day's snapshot, is visible.    *
+      * Table-driven like R025, WS-RETENTION-COUNT caps what is written back    *
+      * to VOLHISTOUT so WS-HIST-ENTRY's OCCURS 99 bound is never approached    *
+      * - the oldest days beyond the cap are dropped instead of carried        *
+      * forward forever.                                                        *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R031-ENTITY-VOLUME-DASHBOARD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-FILE ASSIGN TO "ENTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HIST-IN-FILE ASSIGN TO "VOLHISTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-IN-STATUS.
+
+           SELECT HIST-OUT-FILE ASSIGN TO "VOLHISTOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DASHBOARD-FILE ASSIGN TO "VOLDASH"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       FD  HIST-IN-FILE.
+       COPY "volume-history-record" REPLACING VOLUME-HISTORY-RECORD
+           BY HIST-IN-RECORD.
+
+       FD  HIST-OUT-FILE.
+       COPY "volume-history-record" REPLACING VOLUME-HISTORY-RECORD
+           BY HIST-OUT-RECORD.
+
+       FD  DASHBOARD-FILE.
+       01  DASHBOARD-LINE                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY "segment-code-table".
+
+       01  WS-ENTITY-EOF-FLAG       PIC X      VALUE "N".
+           88  WS-ENTITY-EOF                   VALUE "Y".
+       01  WS-HIST-IN-EOF-FLAG      PIC X      VALUE "N".
+           88  WS-HIST-IN-EOF                  VALUE "Y".
+       01  WS-HIST-IN-STATUS        PIC XX.
+           88  WS-HIST-IN-NOT-FOUND         VALUE "35".
+
+       01  WS-TODAY-DATE            PIC 9(8)   VALUE ZERO.
+       01  WS-TODAY-COUNT-TBL.
+           05  WS-TODAY-COUNT       PIC 9(9)   OCCURS 7 TIMES
+                                                VALUE ZERO.
+
+       01  WS-RETENTION-COUNT       PIC 9(2)   VALUE 30.
+       01  WS-FIRST-KEPT-SUB        PIC 9(3)   VALUE 1.
+       01  WS-PURGE-COUNT           PIC 9(9)   VALUE ZERO.
+       01  WS-RETAINED-COUNT        PIC 9(3)   VALUE ZERO.
+
+       01  WS-HIST-TABLE-COUNT      PIC 9(3)   VALUE ZERO.
+       01  WS-HIST-TABLE.
+           05  WS-HIST-ENTRY        OCCURS 99 TIMES.
+               10  WS-HIST-DATE         PIC 9(8).
+               10  WS-HIST-COUNT        PIC 9(9)   OCCURS 7 TIMES.
+
+       01  WS-WEEK-START-SUB        PIC 9(3).
+       01  WS-WEEK-TOTAL-TBL.
+           05  WS-WEEK-TOTAL        PIC 9(9)   OCCURS 7 TIMES
+                                                VALUE ZERO.
+
+       01  WS-SUB                   PIC 9(3).
+       01  WS-SEG-SUB               PIC 9(1).
+       01  WS-DATE-DISPLAY          PIC 9(8).
+       01  WS-COUNT-DISPLAY         PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-HISTORY
+           PERFORM 2000-COUNT-TODAY-VOLUME
+           PERFORM 3000-APPEND-TODAY-ENTRY
+           PERFORM 3500-APPLY-RETENTION
+           PERFORM 4000-WRITE-HISTORY-OUT
+           PERFORM 5000-WRITE-DASHBOARD
+           COMPUTE WS-RETAINED-COUNT =
+               WS-HIST-TABLE-COUNT - WS-FIRST-KEPT-SUB + 1
+           DISPLAY "R031: HISTORY DAYS RETAINED  " WS-RETAINED-COUNT
+           DISPLAY "R031: HISTORY DAYS PURGED    " WS-PURGE-COUNT
+           DISPLAY "R031: TODAY DATE             " WS-TODAY-DATE
+           STOP RUN.
+
+       1000-LOAD-HISTORY.
+           OPEN INPUT HIST-IN-FILE
+           IF WS-HIST-IN-NOT-FOUND
+               SET WS-HIST-IN-EOF TO TRUE
+           ELSE
+               READ HIST-IN-FILE
+                   AT END SET WS-HIST-IN-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL WS-HIST-IN-EOF
+                   ADD 1 TO WS-HIST-TABLE-COUNT
+                   MOVE VH-DATE OF HIST-IN-RECORD
+                       TO WS-HIST-DATE (WS-HIST-TABLE-COUNT)
+                   PERFORM VARYING WS-SEG-SUB FROM 1 BY 1
+                           UNTIL WS-SEG-SUB > WS-SEG18-TABLE-SIZE
+                       MOVE VH-SEG-COUNT OF HIST-IN-RECORD (WS-SEG-SUB)
+                           TO WS-HIST-COUNT
+                               (WS-HIST-TABLE-COUNT, WS-SEG-SUB)
+                   END-PERFORM
+                   READ HIST-IN-FILE
+                       AT END SET WS-HIST-IN-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE HIST-IN-FILE
+           END-IF.
+
+       2000-COUNT-TODAY-VOLUME.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           OPEN INPUT ENTITY-FILE
+           READ ENTITY-FILE
+               AT END SET WS-ENTITY-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-ENTITY-EOF
+               ADD 1 TO WS-TODAY-COUNT (SEGMENT-ID OF ENTITY)
+               READ ENTITY-FILE
+                   AT END SET WS-ENTITY-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE ENTITY-FILE.
+
+       3000-APPEND-TODAY-ENTRY.
+           ADD 1 TO WS-HIST-TABLE-COUNT
+           MOVE WS-TODAY-DATE TO WS-HIST-DATE (WS-HIST-TABLE-COUNT)
+           PERFORM VARYING WS-SEG-SUB FROM 1 BY 1
+                   UNTIL WS-SEG-SUB > WS-SEG18-TABLE-SIZE
+               MOVE WS-TODAY-COUNT (WS-SEG-SUB)
+                   TO WS-HIST-COUNT (WS-HIST-TABLE-COUNT, WS-SEG-SUB)
+           END-PERFORM.
+
+       3500-APPLY-RETENTION.
+           MOVE 1 TO WS-FIRST-KEPT-SUB
+           IF WS-HIST-TABLE-COUNT > WS-RETENTION-COUNT
+               COMPUTE WS-FIRST-KEPT-SUB =
+                   WS-HIST-TABLE-COUNT - WS-RETENTION-COUNT + 1
+               COMPUTE WS-PURGE-COUNT = WS-FIRST-KEPT-SUB - 1
+           END-IF.
+
+       4000-WRITE-HISTORY-OUT.
+           OPEN OUTPUT HIST-OUT-FILE
+           PERFORM VARYING WS-SUB FROM WS-FIRST-KEPT-SUB BY 1
+                   UNTIL WS-SUB > WS-HIST-TABLE-COUNT
+               MOVE WS-HIST-DATE (WS-SUB) TO VH-DATE OF HIST-OUT-RECORD
+               PERFORM VARYING WS-SEG-SUB FROM 1 BY 1
+                       UNTIL WS-SEG-SUB > WS-SEG18-TABLE-SIZE
+                   MOVE WS-HIST-COUNT (WS-SUB, WS-SEG-SUB)
+                       TO VH-SEG-COUNT OF HIST-OUT-RECORD (WS-SEG-SUB)
+               END-PERFORM
+               WRITE HIST-OUT-RECORD
+           END-PERFORM
+           CLOSE HIST-OUT-FILE.
+
+       5000-WRITE-DASHBOARD.
+           OPEN OUTPUT DASHBOARD-FILE
+           PERFORM VARYING WS-SUB FROM WS-FIRST-KEPT-SUB BY 1
+                   UNTIL WS-SUB > WS-HIST-TABLE-COUNT
+               PERFORM VARYING WS-SEG-SUB FROM 1 BY 1
+                       UNTIL WS-SEG-SUB > WS-SEG18-TABLE-SIZE
+                   MOVE WS-HIST-DATE (WS-SUB) TO WS-DATE-DISPLAY
+                   MOVE WS-HIST-COUNT (WS-SUB, WS-SEG-SUB)
+                       TO WS-COUNT-DISPLAY
+                   MOVE SPACES TO DASHBOARD-LINE
+                   STRING "DAILY DATE=" DELIMITED BY SIZE
+                       WS-DATE-DISPLAY DELIMITED BY SIZE
+                       " SEGMENT=" DELIMITED BY SIZE
+                       WS-SEG18-NAME (WS-SEG-SUB) DELIMITED BY SIZE
+                       " COUNT=" DELIMITED BY SIZE
+                       WS-COUNT-DISPLAY DELIMITED BY SIZE
+                       INTO DASHBOARD-LINE
+                   WRITE DASHBOARD-LINE
+               END-PERFORM
+           END-PERFORM
+           PERFORM 5900-WRITE-WEEKLY-TOTALS
+           CLOSE DASHBOARD-FILE.
+
+       5900-WRITE-WEEKLY-TOTALS.
+           IF WS-HIST-TABLE-COUNT NOT = ZERO
+               MOVE WS-FIRST-KEPT-SUB TO WS-WEEK-START-SUB
+               IF (WS-HIST-TABLE-COUNT - WS-FIRST-KEPT-SUB + 1) > 7
+                   COMPUTE WS-WEEK-START-SUB =
+                       WS-HIST-TABLE-COUNT - 7 + 1
+               END-IF
+               PERFORM VARYING WS-SUB FROM WS-WEEK-START-SUB BY 1
+                       UNTIL WS-SUB > WS-HIST-TABLE-COUNT
+                   PERFORM VARYING WS-SEG-SUB FROM 1 BY 1
+                           UNTIL WS-SEG-SUB > WS-SEG18-TABLE-SIZE
+                       ADD WS-HIST-COUNT (WS-SUB, WS-SEG-SUB)
+                           TO WS-WEEK-TOTAL (WS-SEG-SUB)
+                   END-PERFORM
+               END-PERFORM
+               PERFORM VARYING WS-SEG-SUB FROM 1 BY 1
+                       UNTIL WS-SEG-SUB > WS-SEG18-TABLE-SIZE
+                   MOVE WS-WEEK-TOTAL (WS-SEG-SUB) TO WS-COUNT-DISPLAY
+                   MOVE SPACES TO DASHBOARD-LINE
+                   STRING "WEEKLY TOTAL SEGMENT=" DELIMITED BY SIZE
+                       WS-SEG18-NAME (WS-SEG-SUB) DELIMITED BY SIZE
+                       " COUNT=" DELIMITED BY SIZE
+                       WS-COUNT-DISPLAY DELIMITED BY SIZE
+                       INTO DASHBOARD-LINE
+                   WRITE DASHBOARD-LINE
+               END-PERFORM
+           END-IF.
