@@ -0,0 +1,152 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R043-FIELD-WIDTH-DRIFT-CHECK                                             *
+      *                                                                          *
+      * ADDRESS shows up under the same name with three different widths        *
+      * across our copybook family: PIC X(25) in test5d_copybook.cob's          *
+      * STATIC-DETAILS, PIC X(30) in test18 special_char.cob's COMPANY and      *
+      * OFFICE branches, and PIC X(20) in test16_fix_len_segments.cob's         *
+      * PERSON branch (test16's own COMPANY branch agrees with test18 at 30).   *
+      * This loads all three copybooks into WORKING-STORAGE side by side,       *
+      * reads each site's width via FUNCTION LENGTH (so the check tracks any    *
+      * copybook that is resized rather than re-hardcoding widths here), puts   *
+      * every site in one table, and flags every site whose width disagrees     *
+      * with the majority width found across the set - the kind of silent      *
+      * drift that causes a truncated address whenever a value moves between    *
+      * two systems that each assume a different width for the "same" field.    *
+      * New fields or copybooks can be added to this check by adding another    *
+      * WS-WIDTH-SITE table entry.                                              *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R043-FIELD-WIDTH-DRIFT-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "WIDTHDRFT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       COPY "test5d_copybook".
+       COPY "test18 special_char" REPLACING ENTITY BY WS-ENTITY-18.
+       COPY "test16_fix_len_segments" REPLACING ENTITY BY WS-ENTITY-16.
+
+       01  WS-FIELD-NAME             PIC X(10)  VALUE "ADDRESS".
+
+       01  WS-WIDTH-TABLE.
+           05  WS-WIDTH-SITE OCCURS 5 TIMES.
+               10  WS-SITE-LABEL        PIC X(40).
+               10  WS-SITE-WIDTH        PIC 9(4).
+
+       01  WS-SITE-COUNT             PIC 9(2)   VALUE 5.
+       01  WS-SUB                    PIC 9(2).
+       01  WS-MAJORITY-WIDTH         PIC 9(4).
+       01  WS-MAJORITY-VOTES         PIC 9(2).
+       01  WS-CANDIDATE-VOTES        PIC 9(2).
+       01  WS-INNER-SUB              PIC 9(2).
+       01  WS-DRIFT-COUNT            PIC 9(9)   VALUE ZERO.
+
+       01  WS-WIDTH-DISPLAY          PIC ZZZ9.
+       01  WS-MAJORITY-DISPLAY       PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE "TEST5D/STATIC-DETAILS" TO WS-SITE-LABEL (1)
+           MOVE FUNCTION LENGTH (ADDRESS OF STATIC-DETAILS)
+               TO WS-SITE-WIDTH (1)
+
+           MOVE "TEST18/COMPANY" TO WS-SITE-LABEL (2)
+           MOVE FUNCTION LENGTH (ADDRESS OF COMPANY OF WS-ENTITY-18)
+               TO WS-SITE-WIDTH (2)
+
+           MOVE "TEST18/OFFICE" TO WS-SITE-LABEL (3)
+           MOVE FUNCTION LENGTH (ADDRESS OF OFFICE OF WS-ENTITY-18)
+               TO WS-SITE-WIDTH (3)
+
+           MOVE "TEST16/COMPANY" TO WS-SITE-LABEL (4)
+           MOVE FUNCTION LENGTH (ADDRESS OF COMPANY OF WS-ENTITY-16)
+               TO WS-SITE-WIDTH (4)
+
+           MOVE "TEST16/PERSON" TO WS-SITE-LABEL (5)
+           MOVE FUNCTION LENGTH (ADDRESS OF PERSON OF WS-ENTITY-16)
+               TO WS-SITE-WIDTH (5)
+
+           PERFORM 2000-FIND-MAJORITY-WIDTH
+           PERFORM 3000-REPORT-SITES
+
+           DISPLAY "R043: FIELD=" WS-FIELD-NAME
+               " MAJORITY WIDTH=" WS-MAJORITY-WIDTH
+           DISPLAY "R043: SITES DRIFTED FROM MAJORITY " WS-DRIFT-COUNT
+
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       2000-FIND-MAJORITY-WIDTH.
+           MOVE ZERO TO WS-MAJORITY-VOTES
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-SITE-COUNT
+               MOVE ZERO TO WS-CANDIDATE-VOTES
+               PERFORM VARYING WS-INNER-SUB FROM 1 BY 1
+                       UNTIL WS-INNER-SUB > WS-SITE-COUNT
+                   IF WS-SITE-WIDTH (WS-INNER-SUB)
+                           = WS-SITE-WIDTH (WS-SUB)
+                       ADD 1 TO WS-CANDIDATE-VOTES
+                   END-IF
+               END-PERFORM
+               IF WS-CANDIDATE-VOTES > WS-MAJORITY-VOTES
+                   MOVE WS-CANDIDATE-VOTES TO WS-MAJORITY-VOTES
+                   MOVE WS-SITE-WIDTH (WS-SUB) TO WS-MAJORITY-WIDTH
+               END-IF
+           END-PERFORM.
+
+       3000-REPORT-SITES.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-SITE-COUNT
+               MOVE WS-SITE-WIDTH (WS-SUB) TO WS-WIDTH-DISPLAY
+               MOVE WS-MAJORITY-WIDTH TO WS-MAJORITY-DISPLAY
+               MOVE SPACES TO REPORT-LINE
+               IF WS-SITE-WIDTH (WS-SUB) = WS-MAJORITY-WIDTH
+                   STRING WS-FIELD-NAME DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-SITE-LABEL (WS-SUB) DELIMITED BY SIZE
+                       " WIDTH=" DELIMITED BY SIZE
+                       WS-WIDTH-DISPLAY DELIMITED BY SIZE
+                       " - MATCHES MAJORITY" DELIMITED BY SIZE
+                       INTO REPORT-LINE
+               ELSE
+                   ADD 1 TO WS-DRIFT-COUNT
+                   STRING WS-FIELD-NAME DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-SITE-LABEL (WS-SUB) DELIMITED BY SIZE
+                       " WIDTH=" DELIMITED BY SIZE
+                       WS-WIDTH-DISPLAY DELIMITED BY SIZE
+                       " - DRIFTED FROM MAJORITY " DELIMITED BY SIZE
+                       WS-MAJORITY-DISPLAY DELIMITED BY SIZE
+                       INTO REPORT-LINE
+               END-IF
+               WRITE REPORT-LINE
+           END-PERFORM.
