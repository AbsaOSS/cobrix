@@ -0,0 +1,118 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R003-TAXPAYER-TYPE-VALIDATION                                            *
+      *                                                                          *
+      * Checks every COMPANY-DETAILS record (test5d_copybook.cob) for a         *
+      * TAXPAYER-TYPE value that does not match what the TAXPAYER-STR bytes     *
+      * actually look like: TYPE "N" (read via the TAXPAYER-NUM COMP           *
+      * REDEFINES) should never carry alphabetic bytes, and TYPE "S" should    *
+      * never carry unprintable control bytes. Either symptom, or a TYPE code  *
+      * outside N/S altogether, is written to an exception file with a reason  *
+      * code instead of silently producing a garbage tax ID downstream.        *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R003-TAXPAYER-TYPE-VALIDATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-FILE ASSIGN TO "COMPIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "TAXEXC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-FILE.
+       COPY "test5d_copybook".
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-SUBSCRIPT             PIC 9(1).
+       01  WS-LOOKS-ALPHA-FLAG      PIC X      VALUE "N".
+           88  WS-LOOKS-ALPHA                  VALUE "Y".
+       01  WS-LOOKS-UNPRINT-FLAG    PIC X      VALUE "N".
+           88  WS-LOOKS-UNPRINT                VALUE "Y".
+       01  WS-REASON                PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT COMPANY-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           READ COMPANY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           PERFORM 2100-SCAN-TAXPAYER-BYTES
+           EVALUATE TRUE
+               WHEN TAXPAYER-TYPE NOT = "N" AND TAXPAYER-TYPE NOT = "S"
+                   MOVE "INVALID TAXPAYER-TYPE CODE" TO WS-REASON
+                   PERFORM 2900-WRITE-EXCEPTION
+               WHEN TAXPAYER-TYPE = "N" AND WS-LOOKS-ALPHA
+                   MOVE "TYPE=N BUT BYTES LOOK ALPHABETIC"
+                       TO WS-REASON
+                   PERFORM 2900-WRITE-EXCEPTION
+               WHEN TAXPAYER-TYPE = "S" AND WS-LOOKS-UNPRINT
+                   MOVE "TYPE=S BUT BYTES UNPRINTABLE" TO WS-REASON
+                   PERFORM 2900-WRITE-EXCEPTION
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           READ COMPANY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-SCAN-TAXPAYER-BYTES.
+           MOVE "N" TO WS-LOOKS-ALPHA-FLAG
+           MOVE "N" TO WS-LOOKS-UNPRINT-FLAG
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > 8
+               IF TAXPAYER-STR (WS-SUBSCRIPT:1) IS ALPHABETIC
+                   SET WS-LOOKS-ALPHA TO TRUE
+               END-IF
+               IF TAXPAYER-STR (WS-SUBSCRIPT:1) < X"20"
+                   SET WS-LOOKS-UNPRINT TO TRUE
+               END-IF
+           END-PERFORM.
+
+       2900-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING COMPANY-ID DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-REASON DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE.
+
+       9000-TERMINATE.
+           CLOSE COMPANY-FILE
+           CLOSE EXCEPTION-FILE.
