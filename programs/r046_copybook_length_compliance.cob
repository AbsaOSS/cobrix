@@ -0,0 +1,164 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R046-COPYBOOK-LENGTH-COMPLIANCE                                         *
+      *                                                                          *
+      * Pre-flight check run before a submit job parses a single field: given    *
+      * which copybook layout the job is configured for (LAYOUT-CONFIG-CODE,     *
+      * layout-config-request.cpy), this computes that layout's record length    *
+      * via FUNCTION LENGTH and compares it against the physical length of      *
+      * every record actually in the incoming file, reporting COMPLIANT or       *
+      * MISMATCH per record instead of letting a wrong configuration fail       *
+      * deep inside field parsing. TEST5D and TEST6 are fixed-length layouts;    *
+      * EXAMPLE (examples/example_copybook.cob) carries ACCOUNT-DETAIL OCCURS    *
+      * 80 DEPENDING ON NUMBER-OF-ACCTS, so its declared length for this check   *
+      * is taken at the OCCURS maximum (NUMBER-OF-ACCTS = 80) since the whole    *
+      * point of this check is to run before NUMBER-OF-ACCTS itself has been     *
+      * parsed out of the incoming record. (The spark-cobol-app example         *
+      * copybook was a same-basename, unrelated COMPANY-DETAILS layout; it      *
+      * has been renamed to company_details_example.cpy so COPY "example_      *
+      * copybook" is unambiguous on this repo's -I search path.)                *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R046-COPYBOOK-LENGTH-COMPLIANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO "LAYOUTCFG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+
+           SELECT DATA-FILE ASSIGN TO "COMPIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "COMPLYRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       COPY "layout-config-request".
+
+       FD  DATA-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 600 CHARACTERS
+               DEPENDING ON WS-ACTUAL-LENGTH.
+       01  WS-RAW-RECORD                PIC X(600).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "test5d_copybook"
+           REPLACING COMPANY-DETAILS BY WS-T5D-REC.
+       COPY "example_copybook"
+           REPLACING ==RECORD== BY ==WS-EXMPL-REC==
+               ==ID== BY ==WS-EXMPL-ID==.
+       COPY "test6_copybook"
+           REPLACING ==RECORD== BY ==WS-T6-REC==
+               ==ID== BY ==WS-T6-ID==.
+
+       01  WS-ACTUAL-LENGTH         PIC 9(4) COMP.
+       01  WS-EXPECTED-LENGTH       PIC 9(6).
+
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+       01  WS-RECORD-COUNT          PIC 9(9)   VALUE ZERO.
+       01  WS-MISMATCH-COUNT        PIC 9(9)   VALUE ZERO.
+
+       01  WS-CONFIG-STATUS         PIC XX.
+           88  WS-CONFIG-NOT-FOUND          VALUE "35".
+
+       01  WS-LEN-DISPLAY           PIC ZZZZZ9.
+       01  WS-COUNT-DISPLAY         PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-NOT-FOUND
+               DISPLAY "R046: NO LAYOUT CONFIG REQUEST PRESENT"
+               STOP RUN
+           END-IF
+           READ CONFIG-FILE
+               AT END
+                   DISPLAY "R046: NO LAYOUT CONFIG REQUEST PRESENT"
+                   CLOSE CONFIG-FILE
+                   STOP RUN
+           END-READ
+           CLOSE CONFIG-FILE
+
+           PERFORM 1000-COMPUTE-EXPECTED-LENGTH
+
+           OPEN INPUT DATA-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ DATA-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-CHECK-RECORD
+               READ DATA-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE DATA-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY "R046: RECORDS CHECKED " WS-RECORD-COUNT
+           DISPLAY "R046: MISMATCHES " WS-MISMATCH-COUNT
+           STOP RUN.
+
+       1000-COMPUTE-EXPECTED-LENGTH.
+           EVALUATE TRUE
+               WHEN LAYOUT-IS-TEST5D
+                   MOVE FUNCTION LENGTH (WS-T5D-REC)
+                       TO WS-EXPECTED-LENGTH
+               WHEN LAYOUT-IS-EXAMPLE
+                   MOVE 80 TO NUMBER-OF-ACCTS OF WS-EXMPL-REC
+                   MOVE FUNCTION LENGTH (WS-EXMPL-REC)
+                       TO WS-EXPECTED-LENGTH
+               WHEN LAYOUT-IS-TEST6
+                   MOVE FUNCTION LENGTH (WS-T6-REC)
+                       TO WS-EXPECTED-LENGTH
+               WHEN OTHER
+                   DISPLAY "R046: UNKNOWN LAYOUT CODE "
+                       LAYOUT-CONFIG-CODE
+                   STOP RUN
+           END-EVALUATE
+           MOVE WS-EXPECTED-LENGTH TO WS-LEN-DISPLAY
+           DISPLAY "R046: EXPECTED RECORD LENGTH " WS-LEN-DISPLAY.
+
+       2000-CHECK-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-RECORD-COUNT TO WS-COUNT-DISPLAY
+           IF WS-ACTUAL-LENGTH = WS-EXPECTED-LENGTH
+               STRING "RECORD " DELIMITED BY SIZE
+                   WS-COUNT-DISPLAY DELIMITED BY SIZE
+                   " - COMPLIANT" DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           ELSE
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE WS-ACTUAL-LENGTH TO WS-LEN-DISPLAY
+               STRING "RECORD " DELIMITED BY SIZE
+                   WS-COUNT-DISPLAY DELIMITED BY SIZE
+                   " - MISMATCH ACTUAL LENGTH " DELIMITED BY SIZE
+                   WS-LEN-DISPLAY DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
