@@ -0,0 +1,153 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R038-WIDEEDGE-LOAD-RESTART                                              *
+      *                                                                          *
+      * Restart/checkpoint support for the wide numeric edge-case layout        *
+      * (test6_copybook.cob), the same role R002 plays for COMPANY-DETAILS.     *
+      * This layout has no natural key field (it is a flat set of numeric       *
+      * edge-case columns), so unlike R002's CHECKPOINT-RECORD keyed by         *
+      * CHK-LAST-COMPANY-ID, this uses the new CHECKPOINT-SEQ-RECORD            *
+      * (checkpoint-seq-record.cpy) which restarts by skipping a record count   *
+      * from the start of the file rather than resuming after a key value. A    *
+      * checkpoint is written every CHK-INTERVAL records.                       *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R038-WIDEEDGE-LOAD-RESTART.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-IN-FILE ASSIGN TO "CHKPTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKIN-STATUS.
+
+           SELECT CHECKPOINT-OUT-FILE ASSIGN TO "CHKPTOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOADED-FILE ASSIGN TO "WIDELOAD"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test6_copybook".
+
+       FD  CHECKPOINT-IN-FILE.
+       COPY "checkpoint-seq-record" REPLACING CHECKPOINT-SEQ-RECORD
+           BY CHECKPOINT-IN-RECORD.
+
+       FD  CHECKPOINT-OUT-FILE.
+       COPY "checkpoint-seq-record" REPLACING CHECKPOINT-SEQ-RECORD
+           BY CHECKPOINT-OUT-RECORD.
+
+       FD  LOADED-FILE.
+       01  LOADED-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+       01  WS-SKIPPING-FLAG         PIC X      VALUE "N".
+           88  WS-SKIPPING                     VALUE "Y".
+
+       01  WS-RESTART-COUNT         PIC 9(9)   VALUE ZERO.
+       01  WS-RECORD-SEQ            PIC 9(9)   VALUE ZERO.
+       01  WS-RECORDS-PROCESSED     PIC 9(9)   VALUE ZERO.
+       01  WS-CHK-INTERVAL          PIC 9(9)   VALUE 1000.
+       01  WS-RECORD-SEQ-DISPLAY    PIC ZZZZZZZZ9.
+       01  WS-CHKIN-STATUS          PIC XX.
+           88  WS-CHKIN-NOT-FOUND           VALUE "35".
+       01  WS-CHKIN-EOF-FLAG        PIC X      VALUE "N".
+           88  WS-CHKIN-EOF                    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT LOADED-FILE
+           OPEN OUTPUT CHECKPOINT-OUT-FILE
+           OPEN INPUT CHECKPOINT-IN-FILE
+           IF WS-CHKIN-NOT-FOUND
+               DISPLAY "R038: NO PRIOR CHECKPOINT - FULL LOAD"
+           ELSE
+               READ CHECKPOINT-IN-FILE
+                   AT END SET WS-CHKIN-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL WS-CHKIN-EOF
+                   MOVE CHK-SEQ-RECORDS-PROCESSED
+                       OF CHECKPOINT-IN-RECORD TO WS-RESTART-COUNT
+                   READ CHECKPOINT-IN-FILE
+                       AT END SET WS-CHKIN-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               MOVE WS-RESTART-COUNT TO WS-RECORDS-PROCESSED
+               IF WS-RESTART-COUNT > ZERO
+                   SET WS-SKIPPING TO TRUE
+                   DISPLAY "R038: RESTARTING AFTER RECORD "
+                       WS-RESTART-COUNT
+               ELSE
+                   DISPLAY "R038: NO PRIOR CHECKPOINT - FULL LOAD"
+               END-IF
+               CLOSE CHECKPOINT-IN-FILE
+           END-IF
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORD-SEQ
+           IF WS-SKIPPING
+               IF WS-RECORD-SEQ >= WS-RESTART-COUNT
+                   MOVE "N" TO WS-SKIPPING-FLAG
+               END-IF
+           ELSE
+               ADD 1 TO WS-RECORDS-PROCESSED
+               MOVE WS-RECORD-SEQ TO WS-RECORD-SEQ-DISPLAY
+               MOVE SPACES TO LOADED-RECORD
+               STRING "RECORD " DELIMITED BY SIZE
+                   WS-RECORD-SEQ-DISPLAY DELIMITED BY SIZE
+                   " LOADED" DELIMITED BY SIZE
+                   INTO LOADED-RECORD
+               WRITE LOADED-RECORD
+               IF FUNCTION MOD
+                   (WS-RECORDS-PROCESSED, WS-CHK-INTERVAL) = 0
+                   PERFORM 3000-WRITE-CHECKPOINT
+               END-IF
+           END-IF
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-SEQ
+               TO CHK-SEQ-RECORDS-PROCESSED OF CHECKPOINT-OUT-RECORD
+           WRITE CHECKPOINT-OUT-RECORD.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE LOADED-FILE
+           CLOSE CHECKPOINT-OUT-FILE.
