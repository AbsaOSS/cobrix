@@ -0,0 +1,170 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R009-ENTITY-SEGMENT-ROUTER                                               *
+      *                                                                          *
+      * Splits the nightly multi-segment ENTITY extract (test18 special_char)    *
+      * into seven segment-specific output files, one per SEGMENT-ID, so each    *
+      * downstream consumer (company, department, employee, office, customer,    *
+      * contact, contract) only ever has to read its own flat file instead of    *
+      * filtering the combined feed itself.                                      *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R009-ENTITY-SEGMENT-ROUTER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-FILE ASSIGN TO "ENTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT COMPANY-OUT-FILE ASSIGN TO "SEGCOMP"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DEPT-OUT-FILE ASSIGN TO "SEGDEPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EMPLOYEE-OUT-FILE ASSIGN TO "SEGEMPL"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OFFICE-OUT-FILE ASSIGN TO "SEGOFC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CUSTOMER-OUT-FILE ASSIGN TO "SEGCUST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONTACT-OUT-FILE ASSIGN TO "SEGCNTC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONTRACT-OUT-FILE ASSIGN TO "SEGCNTR"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT UNKNOWN-OUT-FILE ASSIGN TO "SEGUNK"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       FD  COMPANY-OUT-FILE.
+       COPY "test18 special_char" REPLACING ENTITY BY COMPANY-OUT-BODY.
+
+       FD  DEPT-OUT-FILE.
+       COPY "test18 special_char" REPLACING ENTITY BY DEPT-OUT-BODY.
+
+       FD  EMPLOYEE-OUT-FILE.
+       COPY "test18 special_char" REPLACING ENTITY BY EMPLOYEE-OUT-BODY.
+
+       FD  OFFICE-OUT-FILE.
+       COPY "test18 special_char" REPLACING ENTITY BY OFFICE-OUT-BODY.
+
+       FD  CUSTOMER-OUT-FILE.
+       COPY "test18 special_char" REPLACING ENTITY BY CUSTOMER-OUT-BODY.
+
+       FD  CONTACT-OUT-FILE.
+       COPY "test18 special_char" REPLACING ENTITY BY CONTACT-OUT-BODY.
+
+       FD  CONTRACT-OUT-FILE.
+       COPY "test18 special_char" REPLACING ENTITY BY CONTRACT-OUT-BODY.
+
+       FD  UNKNOWN-OUT-FILE.
+       COPY "test18 special_char" REPLACING ENTITY BY UNKNOWN-OUT-BODY.
+
+       WORKING-STORAGE SECTION.
+       COPY "segment-code-table".
+
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-COUNTS.
+           05  WS-SEG-COUNT             PIC 9(9) OCCURS 7 TIMES
+                                                  VALUE ZERO.
+       01  WS-UNKNOWN-COUNT             PIC 9(9) VALUE ZERO.
+       01  WS-SUBSCRIPT                 PIC 9(1).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ROUTE-RECORD UNTIL WS-EOF
+           PERFORM 8000-DISPLAY-COUNTS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ENTITY-FILE
+           OPEN OUTPUT COMPANY-OUT-FILE
+           OPEN OUTPUT DEPT-OUT-FILE
+           OPEN OUTPUT EMPLOYEE-OUT-FILE
+           OPEN OUTPUT OFFICE-OUT-FILE
+           OPEN OUTPUT CUSTOMER-OUT-FILE
+           OPEN OUTPUT CONTACT-OUT-FILE
+           OPEN OUTPUT CONTRACT-OUT-FILE
+           OPEN OUTPUT UNKNOWN-OUT-FILE
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-ROUTE-RECORD.
+           EVALUATE SEGMENT-ID OF ENTITY
+               WHEN 1
+                   MOVE ENTITY TO COMPANY-OUT-BODY
+                   WRITE COMPANY-OUT-BODY
+               WHEN 2
+                   MOVE ENTITY TO DEPT-OUT-BODY
+                   WRITE DEPT-OUT-BODY
+               WHEN 3
+                   MOVE ENTITY TO EMPLOYEE-OUT-BODY
+                   WRITE EMPLOYEE-OUT-BODY
+               WHEN 4
+                   MOVE ENTITY TO OFFICE-OUT-BODY
+                   WRITE OFFICE-OUT-BODY
+               WHEN 5
+                   MOVE ENTITY TO CUSTOMER-OUT-BODY
+                   WRITE CUSTOMER-OUT-BODY
+               WHEN 6
+                   MOVE ENTITY TO CONTACT-OUT-BODY
+                   WRITE CONTACT-OUT-BODY
+               WHEN 7
+                   MOVE ENTITY TO CONTRACT-OUT-BODY
+                   WRITE CONTRACT-OUT-BODY
+               WHEN OTHER
+                   MOVE ENTITY TO UNKNOWN-OUT-BODY
+                   WRITE UNKNOWN-OUT-BODY
+                   ADD 1 TO WS-UNKNOWN-COUNT
+           END-EVALUATE
+           IF SEGMENT-ID OF ENTITY >= 1
+                   AND SEGMENT-ID OF ENTITY <= WS-SEG18-TABLE-SIZE
+               ADD 1 TO WS-SEG-COUNT (SEGMENT-ID OF ENTITY)
+           END-IF
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       8000-DISPLAY-COUNTS.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > WS-SEG18-TABLE-SIZE
+               DISPLAY "R009: " WS-SEG18-NAME (WS-SUBSCRIPT) " "
+                   WS-SEG-COUNT (WS-SUBSCRIPT)
+           END-PERFORM
+           DISPLAY "R009: UNKNOWN       " WS-UNKNOWN-COUNT.
+
+       9000-TERMINATE.
+           CLOSE ENTITY-FILE
+           CLOSE COMPANY-OUT-FILE
+           CLOSE DEPT-OUT-FILE
+           CLOSE EMPLOYEE-OUT-FILE
+           CLOSE OFFICE-OUT-FILE
+           CLOSE CUSTOMER-OUT-FILE
+           CLOSE CONTACT-OUT-FILE
+           CLOSE CONTRACT-OUT-FILE
+           CLOSE UNKNOWN-OUT-FILE.
