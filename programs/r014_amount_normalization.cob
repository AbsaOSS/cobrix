@@ -0,0 +1,125 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R014-AMOUNT-NORMALIZATION                                                *
+      *                                                                          *
+      * WS-INPUT-RECORD (test19_display_num.cob) carries the same money value   *
+      * twice: WS-AMOUNT-FRACTION as an implied-decimal PIC 9(8)V9(2) and        *
+      * WS-AMOUNT-FRACTION2 as an explicit-decimal PIC 9(8).9(2) (an actual      *
+      * decimal point stored in the data). This parses WS-AMOUNT-FRACTION2      *
+      * with FUNCTION NUMVAL into the same PIC 9(8)V9(2) shape as               *
+      * WS-AMOUNT-FRACTION, writes the one normalized amount to the output      *
+      * file, and flags any record where the two representations disagree.      *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R014-AMOUNT-NORMALIZATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT NORMALIZED-FILE ASSIGN TO "AMTNORM"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "AMTEXC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test19_display_num".
+
+       FD  NORMALIZED-FILE.
+       01  NORMALIZED-LINE              PIC X(80).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-RECORD-NUM            PIC 9(9)   VALUE ZERO.
+       01  WS-RECORD-NUM-DISPLAY    PIC ZZZZZZZZ9.
+       01  WS-MISMATCH-COUNT        PIC 9(9)   VALUE ZERO.
+
+       01  WS-FRACTION2-ALPHA       PIC X(11).
+       01  WS-FRACTION2-NORMALIZED  PIC 9(8)V99.
+
+       01  WS-FRACTION-EDIT         PIC ZZZZZZZ9.99.
+       01  WS-FRACTION2-EDIT        PIC ZZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R014: RECORDS DISAGREEING " WS-MISMATCH-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT NORMALIZED-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORD-NUM
+           MOVE WS-RECORD-NUM TO WS-RECORD-NUM-DISPLAY
+           MOVE WS-AMOUNT-FRACTION2 TO WS-FRACTION2-ALPHA
+           COMPUTE WS-FRACTION2-NORMALIZED =
+               FUNCTION NUMVAL (WS-FRACTION2-ALPHA)
+
+           MOVE WS-AMOUNT-FRACTION TO WS-FRACTION-EDIT
+           MOVE SPACES TO NORMALIZED-LINE
+           STRING "RECORD " DELIMITED BY SIZE
+               WS-RECORD-NUM-DISPLAY DELIMITED BY SIZE
+               " NORMALIZED-AMOUNT=" DELIMITED BY SIZE
+               WS-FRACTION-EDIT DELIMITED BY SIZE
+               INTO NORMALIZED-LINE
+           WRITE NORMALIZED-LINE
+
+           IF WS-FRACTION2-NORMALIZED NOT = WS-AMOUNT-FRACTION
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE WS-AMOUNT-FRACTION TO WS-FRACTION-EDIT
+               MOVE WS-FRACTION2-NORMALIZED TO WS-FRACTION2-EDIT
+               MOVE SPACES TO EXCEPTION-LINE
+               STRING "RECORD " DELIMITED BY SIZE
+                   WS-RECORD-NUM-DISPLAY DELIMITED BY SIZE
+                   " FRACTION=" DELIMITED BY SIZE
+                   WS-FRACTION-EDIT DELIMITED BY SIZE
+                   " FRACTION2=" DELIMITED BY SIZE
+                   WS-FRACTION2-EDIT DELIMITED BY SIZE
+                   " AMOUNTS DISAGREE" DELIMITED BY SIZE
+                   INTO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+           END-IF
+
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE NORMALIZED-FILE
+           CLOSE EXCEPTION-FILE.
