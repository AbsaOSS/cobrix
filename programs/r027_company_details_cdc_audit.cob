@@ -0,0 +1,191 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R027-COMPANY-DETAILS-CDC-AUDIT                                          *
+      *                                                                          *
+      * Compares yesterday's and today's COMPANY-DETAILS extracts (both         *
+      * test5d_copybook.cob, both assumed sorted ascending by COMPANY-ID, the   *
+      * same assumption r006's match-merge already relies on) and produces a    *
+      * field-level change-data-capture audit trail: a CDC-FILE line per        *
+      * COMPANY-ID that is new, a line per COMPANY-ID that dropped out, and a   *
+      * line per individual master field (COMPANY-NAME, ADDRESS,                *
+      * TAXPAYER-TYPE, TAXPAYER-STR) that changed value for a COMPANY-ID        *
+      * present in both extracts.                                               *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R027-COMPANY-DETAILS-CDC-AUDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-FILE ASSIGN TO "COMPOLD"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT NEW-FILE ASSIGN TO "COMPNEW"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CDC-FILE ASSIGN TO "COMPCDC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-FILE.
+       COPY "test5d_copybook" REPLACING COMPANY-DETAILS BY OLD-DETAILS.
+
+       FD  NEW-FILE.
+       COPY "test5d_copybook" REPLACING COMPANY-DETAILS BY NEW-DETAILS.
+
+       FD  CDC-FILE.
+       01  CDC-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-EOF-FLAG          PIC X      VALUE "N".
+           88  WS-OLD-EOF                      VALUE "Y".
+       01  WS-NEW-EOF-FLAG          PIC X      VALUE "N".
+           88  WS-NEW-EOF                      VALUE "Y".
+
+       01  WS-INSERTED-COUNT        PIC 9(9)   VALUE ZERO.
+       01  WS-DELETED-COUNT         PIC 9(9)   VALUE ZERO.
+       01  WS-FIELD-CHANGE-COUNT    PIC 9(9)   VALUE ZERO.
+
+       01  WS-FIELD-NAME-ARG        PIC X(15).
+       01  WS-OLD-VALUE-ARG         PIC X(25).
+       01  WS-NEW-VALUE-ARG         PIC X(25).
+       01  WS-COMPANY-ID-ARG        PIC X(10).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-FILES
+               UNTIL WS-OLD-EOF AND WS-NEW-EOF
+           DISPLAY "R027: COMPANIES INSERTED  " WS-INSERTED-COUNT
+           DISPLAY "R027: COMPANIES DELETED   " WS-DELETED-COUNT
+           DISPLAY "R027: FIELD CHANGES       " WS-FIELD-CHANGE-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT OLD-FILE
+           OPEN INPUT NEW-FILE
+           OPEN OUTPUT CDC-FILE
+           READ OLD-FILE
+               AT END SET WS-OLD-EOF TO TRUE
+           END-READ
+           READ NEW-FILE
+               AT END SET WS-NEW-EOF TO TRUE
+           END-READ.
+
+       2000-MATCH-FILES.
+           EVALUATE TRUE
+               WHEN WS-OLD-EOF
+                   PERFORM 2200-REPORT-INSERTED
+                   READ NEW-FILE
+                       AT END SET WS-NEW-EOF TO TRUE
+                   END-READ
+               WHEN WS-NEW-EOF
+                   PERFORM 2100-REPORT-DELETED
+                   READ OLD-FILE
+                       AT END SET WS-OLD-EOF TO TRUE
+                   END-READ
+               WHEN COMPANY-ID OF OLD-DETAILS
+                       < COMPANY-ID OF NEW-DETAILS
+                   PERFORM 2100-REPORT-DELETED
+                   READ OLD-FILE
+                       AT END SET WS-OLD-EOF TO TRUE
+                   END-READ
+               WHEN COMPANY-ID OF OLD-DETAILS
+                       > COMPANY-ID OF NEW-DETAILS
+                   PERFORM 2200-REPORT-INSERTED
+                   READ NEW-FILE
+                       AT END SET WS-NEW-EOF TO TRUE
+                   END-READ
+               WHEN OTHER
+                   PERFORM 2300-COMPARE-FIELDS
+                   READ OLD-FILE
+                       AT END SET WS-OLD-EOF TO TRUE
+                   END-READ
+                   READ NEW-FILE
+                       AT END SET WS-NEW-EOF TO TRUE
+                   END-READ
+           END-EVALUATE.
+
+       2100-REPORT-DELETED.
+           ADD 1 TO WS-DELETED-COUNT
+           MOVE SPACES TO CDC-LINE
+           STRING COMPANY-ID OF OLD-DETAILS DELIMITED BY SIZE
+               " DELETED" DELIMITED BY SIZE
+               INTO CDC-LINE
+           WRITE CDC-LINE.
+
+       2200-REPORT-INSERTED.
+           ADD 1 TO WS-INSERTED-COUNT
+           MOVE SPACES TO CDC-LINE
+           STRING COMPANY-ID OF NEW-DETAILS DELIMITED BY SIZE
+               " INSERTED" DELIMITED BY SIZE
+               INTO CDC-LINE
+           WRITE CDC-LINE.
+
+       2300-COMPARE-FIELDS.
+           MOVE COMPANY-ID OF OLD-DETAILS TO WS-COMPANY-ID-ARG
+           IF COMPANY-NAME OF OLD-DETAILS
+                   NOT = COMPANY-NAME OF NEW-DETAILS
+               MOVE "COMPANY-NAME" TO WS-FIELD-NAME-ARG
+               MOVE COMPANY-NAME OF OLD-DETAILS TO WS-OLD-VALUE-ARG
+               MOVE COMPANY-NAME OF NEW-DETAILS TO WS-NEW-VALUE-ARG
+               PERFORM 2900-WRITE-CHANGE-LINE
+           END-IF
+           IF ADDRESS OF OLD-DETAILS NOT = ADDRESS OF NEW-DETAILS
+               MOVE "ADDRESS" TO WS-FIELD-NAME-ARG
+               MOVE ADDRESS OF OLD-DETAILS TO WS-OLD-VALUE-ARG
+               MOVE ADDRESS OF NEW-DETAILS TO WS-NEW-VALUE-ARG
+               PERFORM 2900-WRITE-CHANGE-LINE
+           END-IF
+           IF TAXPAYER-TYPE OF OLD-DETAILS
+                   NOT = TAXPAYER-TYPE OF NEW-DETAILS
+               MOVE "TAXPAYER-TYPE" TO WS-FIELD-NAME-ARG
+               MOVE TAXPAYER-TYPE OF OLD-DETAILS TO WS-OLD-VALUE-ARG
+               MOVE TAXPAYER-TYPE OF NEW-DETAILS TO WS-NEW-VALUE-ARG
+               PERFORM 2900-WRITE-CHANGE-LINE
+           END-IF
+           IF TAXPAYER-STR OF OLD-DETAILS
+                   NOT = TAXPAYER-STR OF NEW-DETAILS
+               MOVE "TAXPAYER-STR" TO WS-FIELD-NAME-ARG
+               MOVE TAXPAYER-STR OF OLD-DETAILS TO WS-OLD-VALUE-ARG
+               MOVE TAXPAYER-STR OF NEW-DETAILS TO WS-NEW-VALUE-ARG
+               PERFORM 2900-WRITE-CHANGE-LINE
+           END-IF.
+
+       2900-WRITE-CHANGE-LINE.
+           ADD 1 TO WS-FIELD-CHANGE-COUNT
+           MOVE SPACES TO CDC-LINE
+           STRING WS-COMPANY-ID-ARG DELIMITED BY SIZE
+               " CHANGED " DELIMITED BY SIZE
+               WS-FIELD-NAME-ARG DELIMITED BY SIZE
+               " OLD='" DELIMITED BY SIZE
+               WS-OLD-VALUE-ARG DELIMITED BY SIZE
+               "' NEW='" DELIMITED BY SIZE
+               WS-NEW-VALUE-ARG DELIMITED BY SIZE
+               "'" DELIMITED BY SIZE
+               INTO CDC-LINE
+           WRITE CDC-LINE.
+
+       9000-TERMINATE.
+           CLOSE OLD-FILE
+           CLOSE NEW-FILE
+           CLOSE CDC-FILE.
