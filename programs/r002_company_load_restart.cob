@@ -0,0 +1,151 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R002-COMPANY-LOAD-RESTART                                                *
+      *                                                                          *
+      * Loads the COMPANY-DETAILS extract (test5d_copybook.cob) and writes a    *
+      * CHECKPOINT-RECORD (by COMPANY-ID) every CHK-INTERVAL records. When a    *
+      * prior checkpoint file is present, the run skips forward past the       *
+      * last committed COMPANY-ID instead of reprocessing the whole file, so   *
+      * an abend partway through a multi-million-record file does not cost a   *
+      * full rerun.                                                             *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R002-COMPANY-LOAD-RESTART.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-FILE ASSIGN TO "COMPIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-IN-FILE ASSIGN TO "CHKPTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKIN-STATUS.
+
+           SELECT CHECKPOINT-OUT-FILE ASSIGN TO "CHKPTOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOADED-FILE ASSIGN TO "COMPLOAD"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-FILE.
+       COPY "test5d_copybook".
+
+       FD  CHECKPOINT-IN-FILE.
+       COPY "checkpoint-record" REPLACING CHECKPOINT-RECORD
+           BY CHECKPOINT-IN-RECORD.
+
+       FD  CHECKPOINT-OUT-FILE.
+       COPY "checkpoint-record" REPLACING CHECKPOINT-RECORD
+           BY CHECKPOINT-OUT-RECORD.
+
+       FD  LOADED-FILE.
+       01  LOADED-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+       01  WS-CHK-PRESENT-FLAG      PIC X      VALUE "N".
+           88  WS-CHK-PRESENT                  VALUE "Y".
+       01  WS-SKIPPING-FLAG         PIC X      VALUE "N".
+           88  WS-SKIPPING                     VALUE "Y".
+
+       01  WS-RESTART-COMPANY-ID    PIC X(10)  VALUE SPACES.
+       01  WS-RECORDS-PROCESSED     PIC 9(9)   VALUE ZERO.
+       01  WS-CHK-INTERVAL          PIC 9(9)   VALUE 1000.
+       01  WS-CHKIN-STATUS          PIC XX.
+           88  WS-CHKIN-NOT-FOUND           VALUE "35".
+       01  WS-CHKIN-EOF-FLAG        PIC X      VALUE "N".
+           88  WS-CHKIN-EOF                    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT COMPANY-FILE
+           OPEN OUTPUT LOADED-FILE
+           OPEN OUTPUT CHECKPOINT-OUT-FILE
+           OPEN INPUT CHECKPOINT-IN-FILE
+           IF WS-CHKIN-NOT-FOUND
+               DISPLAY "R002: NO PRIOR CHECKPOINT - FULL LOAD"
+           ELSE
+               READ CHECKPOINT-IN-FILE
+                   AT END SET WS-CHKIN-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL WS-CHKIN-EOF
+                   SET WS-CHK-PRESENT TO TRUE
+                   SET WS-SKIPPING TO TRUE
+                   MOVE CHK-LAST-COMPANY-ID OF CHECKPOINT-IN-RECORD
+                       TO WS-RESTART-COMPANY-ID
+                   MOVE CHK-RECORDS-PROCESSED
+                           OF CHECKPOINT-IN-RECORD
+                       TO WS-RECORDS-PROCESSED
+                   READ CHECKPOINT-IN-FILE
+                       AT END SET WS-CHKIN-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               IF WS-CHK-PRESENT
+                   DISPLAY "R002: RESTARTING AFTER COMPANY-ID "
+                       WS-RESTART-COMPANY-ID
+               ELSE
+                   DISPLAY "R002: NO PRIOR CHECKPOINT - FULL LOAD"
+               END-IF
+               CLOSE CHECKPOINT-IN-FILE
+           END-IF
+           READ COMPANY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           IF WS-SKIPPING
+               IF COMPANY-ID = WS-RESTART-COMPANY-ID
+                   MOVE "N" TO WS-SKIPPING-FLAG
+               END-IF
+           ELSE
+               ADD 1 TO WS-RECORDS-PROCESSED
+               MOVE SPACES TO LOADED-RECORD
+               MOVE COMPANY-ID TO LOADED-RECORD
+               WRITE LOADED-RECORD
+               IF FUNCTION MOD
+                   (WS-RECORDS-PROCESSED, WS-CHK-INTERVAL) = 0
+                   PERFORM 3000-WRITE-CHECKPOINT
+               END-IF
+           END-IF
+           READ COMPANY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-WRITE-CHECKPOINT.
+           MOVE COMPANY-ID
+               TO CHK-LAST-COMPANY-ID OF CHECKPOINT-OUT-RECORD
+           MOVE WS-RECORDS-PROCESSED
+               TO CHK-RECORDS-PROCESSED OF CHECKPOINT-OUT-RECORD
+           WRITE CHECKPOINT-OUT-RECORD.
+
+       9000-TERMINATE.
+           CLOSE COMPANY-FILE
+           CLOSE LOADED-FILE
+           CLOSE CHECKPOINT-OUT-FILE.
