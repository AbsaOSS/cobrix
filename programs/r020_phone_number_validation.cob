@@ -0,0 +1,143 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R020-PHONE-NUMBER-VALIDATION                                            *
+      *                                                                          *
+      * EMPLOYEE (SEGMENT-ID 3) and CONTACT (SEGMENT-ID 6) records in the       *
+      * ENTITY extract (test18 special_char.cob) both carry a PHONE-NUM         *
+      * PIC X(17). Neither the copybook nor any upstream spec documents an      *
+      * expected format, so this applies the common-sense rule for a free-text  *
+      * phone field: strip the punctuation a phone number may legitimately      *
+      * contain (space, hyphen, parentheses, dot, leading +), and what is left  *
+      * must be all digits, 7 to 15 of them (the range E.164 allows). Records   *
+      * failing that - embedded letters, too few/many digits, or a blank       *
+      * field - are written to an exception report identifying the segment     *
+      * and the offending value.                                                *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R020-PHONE-NUMBER-VALIDATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-FILE ASSIGN TO "ENTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "PHNEXC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-CHECKED-COUNT         PIC 9(9)   VALUE ZERO.
+       01  WS-FAILED-COUNT          PIC 9(9)   VALUE ZERO.
+
+       01  WS-SEGMENT-LABEL-ARG     PIC X(10).
+       01  WS-PHONE-ARG             PIC X(17).
+       01  WS-PHONE-STRIPPED        PIC X(17).
+       01  WS-NON-DIGIT-COUNT       PIC 9(4).
+       01  WS-DIGIT-COUNT           PIC 9(4).
+       01  WS-IS-VALID-FLAG         PIC X      VALUE "Y".
+           88  WS-IS-VALID                     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R020: PHONE NUMBERS CHECKED " WS-CHECKED-COUNT
+           DISPLAY "R020: PHONE NUMBERS FAILED  " WS-FAILED-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ENTITY-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           EVALUATE SEGMENT-ID OF ENTITY
+               WHEN 3
+                   MOVE "EMPLOYEE" TO WS-SEGMENT-LABEL-ARG
+                   MOVE PHONE-NUM OF EMPLOYEE TO WS-PHONE-ARG
+                   PERFORM 2100-VALIDATE-PHONE
+               WHEN 6
+                   MOVE "CONTACT" TO WS-SEGMENT-LABEL-ARG
+                   MOVE PHONE-NUM OF CONTACT TO WS-PHONE-ARG
+                   PERFORM 2100-VALIDATE-PHONE
+           END-EVALUATE
+
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-VALIDATE-PHONE.
+           ADD 1 TO WS-CHECKED-COUNT
+           MOVE "Y" TO WS-IS-VALID-FLAG
+           MOVE WS-PHONE-ARG TO WS-PHONE-STRIPPED
+           INSPECT WS-PHONE-STRIPPED REPLACING ALL "-" BY " "
+           INSPECT WS-PHONE-STRIPPED REPLACING ALL "(" BY " "
+           INSPECT WS-PHONE-STRIPPED REPLACING ALL ")" BY " "
+           INSPECT WS-PHONE-STRIPPED REPLACING ALL "." BY " "
+           INSPECT WS-PHONE-STRIPPED REPLACING ALL "+" BY " "
+
+           IF WS-PHONE-STRIPPED = SPACES
+               MOVE "N" TO WS-IS-VALID-FLAG
+           ELSE
+               MOVE ZERO TO WS-NON-DIGIT-COUNT
+               INSPECT WS-PHONE-STRIPPED TALLYING WS-NON-DIGIT-COUNT
+                   FOR ALL "A" "B" "C" "D" "E" "F" "G" "H" "I" "J"
+                           "K" "L" "M" "N" "O" "P" "Q" "R" "S" "T"
+                           "U" "V" "W" "X" "Y" "Z"
+               IF WS-NON-DIGIT-COUNT > ZERO
+                   MOVE "N" TO WS-IS-VALID-FLAG
+               ELSE
+                   MOVE ZERO TO WS-DIGIT-COUNT
+                   INSPECT WS-PHONE-STRIPPED TALLYING WS-DIGIT-COUNT
+                       FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+                   IF WS-DIGIT-COUNT < 7 OR WS-DIGIT-COUNT > 15
+                       MOVE "N" TO WS-IS-VALID-FLAG
+                   END-IF
+               END-IF
+           END-IF
+
+           IF NOT WS-IS-VALID
+               ADD 1 TO WS-FAILED-COUNT
+               MOVE SPACES TO EXCEPTION-LINE
+               STRING WS-SEGMENT-LABEL-ARG DELIMITED BY SIZE
+                   " PHONE-NUM='" DELIMITED BY SIZE
+                   WS-PHONE-ARG DELIMITED BY SIZE
+                   "' INVALID FORMAT" DELIMITED BY SIZE
+                   INTO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE ENTITY-FILE
+           CLOSE EXCEPTION-FILE.
