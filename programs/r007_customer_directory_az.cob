@@ -0,0 +1,58 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R007-CUSTOMER-DIRECTORY-AZ                                               *
+      *                                                                          *
+      * Builds an A-Z customer directory extract from RECORD-A                  *
+      * (test12_copybook_a.cob), sorted on NAME-CHAR-1 so branch staff can       *
+      * jump straight to customers starting with a given letter instead of      *
+      * scanning the full flat file.                                            *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R007-CUSTOMER-DIRECTORY-AZ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECAIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+           SELECT DIRECTORY-FILE ASSIGN TO "CUSTDIR"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test12_copybook_a".
+
+       SD  SORT-WORK-FILE.
+       COPY "test12_copybook_a" REPLACING RECORD-A BY SORT-BODY.
+
+       FD  DIRECTORY-FILE.
+       COPY "test12_copybook_a" REPLACING RECORD-A BY DIRECTORY-BODY.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY NAME-CHAR-1 OF SORT-BODY
+               USING RECORD-FILE
+               GIVING DIRECTORY-FILE
+           STOP RUN.
