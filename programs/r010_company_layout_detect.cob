@@ -0,0 +1,134 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R010-COMPANY-LAYOUT-DETECT                                               *
+      *                                                                          *
+      * The nightly COMPANY-DETAILS extract has shipped in two layouts: the      *
+      * header-less example_copybook.cpy form (SEGMENT-ID at offset 0) and the   *
+      * test5d_copybook.cob form, which prefixes a 4-byte RECORD-LENGTH/FILLER   *
+      * header before SEGMENT-ID. Rather than require the operator to know      *
+      * which layout a given file uses, this sniffs each record: the first 2    *
+      * bytes are reinterpreted as a binary RECORD-LENGTH and compared to the    *
+      * record's actual physical length. A match means the header is present    *
+      * (test5d layout); a mismatch means the record is header-less             *
+      * (example_copybook layout). The file is classified by majority vote      *
+      * and any records that disagree with the majority are flagged.            *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R010-COMPANY-LAYOUT-DETECT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-FILE ASSIGN TO "COMPIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "LAYOUTRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 80 CHARACTERS
+               DEPENDING ON WS-ACTUAL-LENGTH.
+       01  WS-RAW-RECORD                PIC X(80).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACTUAL-LENGTH         PIC 9(4) COMP.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-HEADER-BYTES          PIC X(2).
+       01  WS-HEADER-LEN-BIN REDEFINES WS-HEADER-BYTES
+                                    PIC 9(4) COMP.
+
+       01  WS-LAYOUT-CODE           PIC X(9).
+           88  WS-LAYOUT-HEADERED            VALUE "HEADERED ".
+           88  WS-LAYOUT-HEADERLESS          VALUE "NO-HEADER".
+
+       01  WS-HEADERED-COUNT        PIC 9(9) VALUE ZERO.
+       01  WS-HEADERLESS-COUNT      PIC 9(9) VALUE ZERO.
+       01  WS-RECORD-COUNT          PIC 9(9) VALUE ZERO.
+       01  WS-MAJORITY-LAYOUT       PIC X(9).
+       01  WS-MISMATCH-COUNT        PIC 9(9) VALUE ZERO.
+       01  WS-LINE-NUM-DISPLAY      PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SNIFF-FILE UNTIL WS-EOF
+           PERFORM 3000-CLASSIFY-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT COMPANY-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ COMPANY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-SNIFF-FILE.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE WS-RAW-RECORD (1:2) TO WS-HEADER-BYTES
+           IF WS-HEADER-LEN-BIN = WS-ACTUAL-LENGTH
+               SET WS-LAYOUT-HEADERED TO TRUE
+               ADD 1 TO WS-HEADERED-COUNT
+           ELSE
+               SET WS-LAYOUT-HEADERLESS TO TRUE
+               ADD 1 TO WS-HEADERLESS-COUNT
+           END-IF
+           READ COMPANY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-CLASSIFY-FILE.
+           IF WS-HEADERED-COUNT >= WS-HEADERLESS-COUNT
+               MOVE "HEADERED " TO WS-MAJORITY-LAYOUT
+               MOVE WS-HEADERLESS-COUNT TO WS-MISMATCH-COUNT
+           ELSE
+               MOVE "NO-HEADER" TO WS-MAJORITY-LAYOUT
+               MOVE WS-HEADERED-COUNT TO WS-MISMATCH-COUNT
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           STRING "DETECTED LAYOUT: " DELIMITED BY SIZE
+               WS-MAJORITY-LAYOUT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-RECORD-COUNT TO WS-LINE-NUM-DISPLAY
+           STRING "RECORDS SCANNED: " DELIMITED BY SIZE
+               WS-LINE-NUM-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-MISMATCH-COUNT TO WS-LINE-NUM-DISPLAY
+           STRING "RECORDS NOT MATCHING LAYOUT: " DELIMITED BY SIZE
+               WS-LINE-NUM-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           DISPLAY "R010: DETECTED LAYOUT " WS-MAJORITY-LAYOUT
+           DISPLAY "R010: MISMATCHED RECORDS " WS-MISMATCH-COUNT.
+
+       9000-TERMINATE.
+           CLOSE COMPANY-FILE
+           CLOSE REPORT-FILE.
