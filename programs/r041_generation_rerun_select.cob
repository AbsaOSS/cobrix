@@ -0,0 +1,141 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R041-GENERATION-RERUN-SELECT                                             *
+      *                                                                          *
+      * R025 now stamps every archived COMPANY-DETAILS generation with the       *
+      * business date it was run for (GEN-BUSINESS-DATE in                       *
+      * generation-control.cpy). This reads an operator's RERUN-REQUEST-RECORD   *
+      * (rerun-request.cpy, the business date to reprocess) against that         *
+      * generation history and identifies the generation number to resubmit,     *
+      * so a rerun is selected by business date rather than an operator          *
+      * guessing which physical archive file corresponds to "yesterday".         *
+      * When more than one generation was archived for the same business date    *
+      * (a same-day rerun), the highest (most recent) generation number wins.    *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R041-GENERATION-RERUN-SELECT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQUEST-FILE ASSIGN TO "RERUNREQ"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GEN-IN-FILE ASSIGN TO "GENCTLIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SELECT-FILE ASSIGN TO "RERUNSEL"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REQUEST-FILE.
+       COPY "rerun-request".
+
+       FD  GEN-IN-FILE.
+       COPY "generation-control" REPLACING GENERATION-CONTROL-RECORD
+           BY GEN-IN-RECORD.
+
+       FD  SELECT-FILE.
+       01  SELECT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-GEN-EOF-FLAG          PIC X      VALUE "N".
+           88  WS-GEN-EOF                      VALUE "Y".
+
+       01  WS-REQUESTED-DATE        PIC 9(8)   VALUE ZERO.
+       01  WS-SELECTED-GEN-NUMBER   PIC 9(5)   VALUE ZERO.
+       01  WS-SELECTED-RECORD-COUNT PIC 9(9)   VALUE ZERO.
+       01  WS-FOUND-FLAG            PIC X      VALUE "N".
+           88  WS-FOUND                        VALUE "Y".
+
+       01  WS-GEN-DISPLAY           PIC ZZZZ9.
+       01  WS-COUNT-DISPLAY         PIC ZZZZZZZZ9.
+       01  WS-DATE-DISPLAY          PIC 9(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-READ-REQUEST
+           PERFORM 2000-FIND-MATCHING-GENERATION
+           PERFORM 3000-WRITE-SELECTION
+           IF WS-FOUND
+               DISPLAY "R041: SELECTED GENERATION "
+                   WS-SELECTED-GEN-NUMBER " FOR BUSINESS DATE "
+                   WS-REQUESTED-DATE
+           ELSE
+               DISPLAY "R041: NO GENERATION FOUND FOR BUSINESS DATE "
+                   WS-REQUESTED-DATE
+           END-IF
+           STOP RUN.
+
+       1000-READ-REQUEST.
+           OPEN INPUT REQUEST-FILE
+           READ REQUEST-FILE
+               AT END
+                   DISPLAY "R041: NO RERUN REQUEST PRESENT"
+           END-READ
+           MOVE RERUN-REQUESTED-DATE TO WS-REQUESTED-DATE
+           CLOSE REQUEST-FILE.
+
+       2000-FIND-MATCHING-GENERATION.
+           OPEN INPUT GEN-IN-FILE
+           READ GEN-IN-FILE
+               AT END SET WS-GEN-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-GEN-EOF
+               IF GEN-BUSINESS-DATE OF GEN-IN-RECORD = WS-REQUESTED-DATE
+                   IF NOT WS-FOUND
+                   OR GEN-NUMBER OF GEN-IN-RECORD
+                       > WS-SELECTED-GEN-NUMBER
+                       SET WS-FOUND TO TRUE
+                       MOVE GEN-NUMBER OF GEN-IN-RECORD
+                           TO WS-SELECTED-GEN-NUMBER
+                       MOVE GEN-RECORD-COUNT OF GEN-IN-RECORD
+                           TO WS-SELECTED-RECORD-COUNT
+                   END-IF
+               END-IF
+               READ GEN-IN-FILE
+                   AT END SET WS-GEN-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE GEN-IN-FILE.
+
+       3000-WRITE-SELECTION.
+           OPEN OUTPUT SELECT-FILE
+           MOVE WS-REQUESTED-DATE TO WS-DATE-DISPLAY
+           MOVE SPACES TO SELECT-LINE
+           IF WS-FOUND
+               MOVE WS-SELECTED-GEN-NUMBER TO WS-GEN-DISPLAY
+               MOVE WS-SELECTED-RECORD-COUNT TO WS-COUNT-DISPLAY
+               STRING "BUSINESS-DATE=" DELIMITED BY SIZE
+                   WS-DATE-DISPLAY DELIMITED BY SIZE
+                   " GENERATION=" DELIMITED BY SIZE
+                   WS-GEN-DISPLAY DELIMITED BY SIZE
+                   " RECORDS=" DELIMITED BY SIZE
+                   WS-COUNT-DISPLAY DELIMITED BY SIZE
+                   INTO SELECT-LINE
+           ELSE
+               STRING "BUSINESS-DATE=" DELIMITED BY SIZE
+                   WS-DATE-DISPLAY DELIMITED BY SIZE
+                   " NO MATCHING GENERATION" DELIMITED BY SIZE
+                   INTO SELECT-LINE
+           END-IF
+           WRITE SELECT-LINE
+           CLOSE SELECT-FILE.
