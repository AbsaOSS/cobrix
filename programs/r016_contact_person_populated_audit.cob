@@ -0,0 +1,104 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R016-CONTACT-PERSON-POPULATED-AUDIT                                      *
+      *                                                                          *
+      * test7_fillers.cob's FILL_FIELD is ordinarily just two anonymous          *
+      * FILLER slots, but CONTACT_PERSON redefines it to expose the first        *
+      * 6 of its 7 bytes as FIRST_NAME. Whether that overlay is actually in      *
+      * use - or whether FILL_FIELD is still carrying its original filler       *
+      * content - cannot be told from the copybook; it depends on what the      *
+      * upstream feed put in those bytes. This reads RECORD and reports, per    *
+      * record, whether FIRST_NAME looks populated (non-blank) or blank, and    *
+      * counts both outcomes.                                                   *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R016-CONTACT-PERSON-POPULATED-AUDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "CPAUDIT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test7_fillers".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-RECORD-NUM            PIC 9(9)   VALUE ZERO.
+       01  WS-RECORD-NUM-DISPLAY    PIC ZZZZZZZZ9.
+       01  WS-POPULATED-COUNT       PIC 9(9)   VALUE ZERO.
+       01  WS-BLANK-COUNT           PIC 9(9)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R016: FIRST_NAME POPULATED " WS-POPULATED-COUNT
+           DISPLAY "R016: FIRST_NAME BLANK     " WS-BLANK-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORD-NUM
+           MOVE WS-RECORD-NUM TO WS-RECORD-NUM-DISPLAY
+           MOVE SPACES TO REPORT-LINE
+           IF FIRST_NAME = SPACES OR LOW-VALUES
+               ADD 1 TO WS-BLANK-COUNT
+               STRING "RECORD " DELIMITED BY SIZE
+                   WS-RECORD-NUM-DISPLAY DELIMITED BY SIZE
+                   " FIRST_NAME BLANK - FILL_FIELD OVERLAY UNUSED"
+                       DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           ELSE
+               ADD 1 TO WS-POPULATED-COUNT
+               STRING "RECORD " DELIMITED BY SIZE
+                   WS-RECORD-NUM-DISPLAY DELIMITED BY SIZE
+                   " FIRST_NAME=" DELIMITED BY SIZE
+                   FIRST_NAME DELIMITED BY SIZE
+                   " CONTACT_PERSON OVERLAY IN USE" DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE
+
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE REPORT-FILE.
