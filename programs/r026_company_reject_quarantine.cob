@@ -0,0 +1,178 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R026-COMPANY-REJECT-QUARANTINE                                          *
+      *                                                                          *
+      * R003 (TAXPAYER-TYPE consistency) and R004 (RECORD-LENGTH header audit)  *
+      * each report failing COMPANY-DETAILS records as a text line, but neither *
+      * preserves the original record for reprocessing once its issue is       *
+      * fixed upstream. This applies both checks to every record and splits    *
+      * the file in two: records that pass both go to CLEAN-FILE unchanged,     *
+      * byte for byte; records that fail either go, unchanged, to                *
+      * QUARANTINE-FILE, with the reason recorded separately on REASON-FILE so  *
+      * the quarantine file itself stays a pure copy an operator can replay     *
+      * once corrected.                                                         *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R026-COMPANY-REJECT-QUARANTINE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-FILE ASSIGN TO "COMPIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CLEAN-FILE ASSIGN TO "COMPCLEAN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT QUARANTINE-FILE ASSIGN TO "COMPQUAR"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REASON-FILE ASSIGN TO "COMPQRSN"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 300 CHARACTERS
+           DEPENDING ON WS-ACTUAL-LENGTH.
+       COPY "test5d_copybook".
+
+       FD  CLEAN-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 300 CHARACTERS
+           DEPENDING ON WS-ACTUAL-LENGTH.
+       COPY "test5d_copybook" REPLACING COMPANY-DETAILS BY CLEAN-RECORD.
+
+       FD  QUARANTINE-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 300 CHARACTERS
+           DEPENDING ON WS-ACTUAL-LENGTH.
+       COPY "test5d_copybook" REPLACING COMPANY-DETAILS
+           BY QUARANTINE-RECORD.
+
+       FD  REASON-FILE.
+       01  REASON-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-ACTUAL-LENGTH         PIC 9(4)   VALUE ZERO.
+
+       01  WS-SUBSCRIPT             PIC 9(1).
+       01  WS-LOOKS-ALPHA-FLAG      PIC X      VALUE "N".
+           88  WS-LOOKS-ALPHA                  VALUE "Y".
+       01  WS-LOOKS-UNPRINT-FLAG    PIC X      VALUE "N".
+           88  WS-LOOKS-UNPRINT                VALUE "Y".
+       01  WS-IS-REJECT-FLAG        PIC X      VALUE "N".
+           88  WS-IS-REJECT                    VALUE "Y".
+       01  WS-REASON                PIC X(40).
+
+       01  WS-CLEAN-COUNT           PIC 9(9)   VALUE ZERO.
+       01  WS-QUARANTINE-COUNT      PIC 9(9)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R026: CLEAN RECORDS       " WS-CLEAN-COUNT
+           DISPLAY "R026: QUARANTINED RECORDS " WS-QUARANTINE-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT COMPANY-FILE
+           OPEN OUTPUT CLEAN-FILE
+           OPEN OUTPUT QUARANTINE-FILE
+           OPEN OUTPUT REASON-FILE
+           READ COMPANY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           MOVE "N" TO WS-IS-REJECT-FLAG
+           MOVE SPACES TO WS-REASON
+           PERFORM 2100-CHECK-RECLEN
+           IF NOT WS-IS-REJECT
+               PERFORM 2200-CHECK-TAXPAYER-TYPE
+           END-IF
+           IF WS-IS-REJECT
+               ADD 1 TO WS-QUARANTINE-COUNT
+               MOVE COMPANY-DETAILS TO QUARANTINE-RECORD
+               WRITE QUARANTINE-RECORD
+               MOVE SPACES TO REASON-LINE
+               STRING COMPANY-ID OF COMPANY-DETAILS DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-REASON DELIMITED BY SIZE
+                   INTO REASON-LINE
+               WRITE REASON-LINE
+           ELSE
+               ADD 1 TO WS-CLEAN-COUNT
+               MOVE COMPANY-DETAILS TO CLEAN-RECORD
+               WRITE CLEAN-RECORD
+           END-IF
+           READ COMPANY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-CHECK-RECLEN.
+           IF RECORD-LENGTH OF COMPANY-DETAILS NOT = WS-ACTUAL-LENGTH
+               SET WS-IS-REJECT TO TRUE
+               MOVE "RECORD-LENGTH HEADER MISMATCH" TO WS-REASON
+           END-IF.
+
+       2200-CHECK-TAXPAYER-TYPE.
+           PERFORM 2210-SCAN-TAXPAYER-BYTES
+           EVALUATE TRUE
+               WHEN TAXPAYER-TYPE OF COMPANY-DETAILS NOT = "N"
+                       AND TAXPAYER-TYPE OF COMPANY-DETAILS NOT = "S"
+                   SET WS-IS-REJECT TO TRUE
+                   MOVE "INVALID TAXPAYER-TYPE CODE" TO WS-REASON
+               WHEN TAXPAYER-TYPE OF COMPANY-DETAILS = "N"
+                       AND WS-LOOKS-ALPHA
+                   SET WS-IS-REJECT TO TRUE
+                   MOVE "TYPE=N BUT BYTES LOOK ALPHABETIC"
+                       TO WS-REASON
+               WHEN TAXPAYER-TYPE OF COMPANY-DETAILS = "S"
+                       AND WS-LOOKS-UNPRINT
+                   SET WS-IS-REJECT TO TRUE
+                   MOVE "TYPE=S BUT BYTES UNPRINTABLE" TO WS-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2210-SCAN-TAXPAYER-BYTES.
+           MOVE "N" TO WS-LOOKS-ALPHA-FLAG
+           MOVE "N" TO WS-LOOKS-UNPRINT-FLAG
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > 8
+               IF TAXPAYER-STR OF COMPANY-DETAILS (WS-SUBSCRIPT:1)
+                   IS ALPHABETIC
+                   SET WS-LOOKS-ALPHA TO TRUE
+               END-IF
+               IF TAXPAYER-STR OF COMPANY-DETAILS (WS-SUBSCRIPT:1)
+                   < X"20"
+                   SET WS-LOOKS-UNPRINT TO TRUE
+               END-IF
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE COMPANY-FILE
+           CLOSE CLEAN-FILE
+           CLOSE QUARANTINE-FILE
+           CLOSE REASON-FILE.
