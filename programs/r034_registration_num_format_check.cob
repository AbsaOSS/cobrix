@@ -0,0 +1,132 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R034-REGISTRATION-NUM-FORMAT-CHECK                                      *
+      *                                                                          *
+      * Validates REGISTRATION-NUM (test2_copybook.cob) for every RECORD.       *
+      * No format is documented for this field, so - like R020's phone-number   *
+      * check - a defensible minimum is enforced: the field must not be all     *
+      * spaces, and once trailing spaces are stripped every remaining byte      *
+      * must be a letter or digit (no embedded spaces or punctuation), the      *
+      * shape a registration/license number normally takes. Anything else is   *
+      * written to an exception file with CLIENTID for follow-up.              *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R034-REGISTRATION-NUM-FORMAT-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "REGNUMEXC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test2_copybook".
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-RECORD-COUNT          PIC 9(9)   VALUE ZERO.
+       01  WS-EXCEPTION-COUNT       PIC 9(9)   VALUE ZERO.
+
+       01  WS-LAST-NONBLANK-IDX     PIC 9(2)   VALUE ZERO.
+       01  WS-IDX                   PIC 9(2).
+       01  WS-VALID-FLAG            PIC X      VALUE "Y".
+           88  WS-VALID                        VALUE "Y".
+       01  WS-REASON                PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R034: RECORDS CHECKED        " WS-RECORD-COUNT
+           DISPLAY "R034: FORMAT EXCEPTIONS      " WS-EXCEPTION-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 2100-VALIDATE-REGISTRATION-NUM
+           IF NOT WS-VALID
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE SPACES TO EXCEPTION-LINE
+               STRING CLIENTID DELIMITED BY SIZE
+                   " REGISTRATION-NUM=" DELIMITED BY SIZE
+                   REGISTRATION-NUM DELIMITED BY SIZE
+                   " REASON=" DELIMITED BY SIZE
+                   WS-REASON DELIMITED BY SIZE
+                   INTO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+           END-IF
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-VALIDATE-REGISTRATION-NUM.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REASON
+           MOVE ZERO TO WS-LAST-NONBLANK-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+               IF REGISTRATION-NUM (WS-IDX:1) NOT = SPACE
+                   MOVE WS-IDX TO WS-LAST-NONBLANK-IDX
+               END-IF
+           END-PERFORM
+           IF WS-LAST-NONBLANK-IDX = ZERO
+               MOVE "N" TO WS-VALID-FLAG
+               MOVE "BLANK REGISTRATION-NUM" TO WS-REASON
+           ELSE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-LAST-NONBLANK-IDX
+                   IF REGISTRATION-NUM (WS-IDX:1) = SPACE
+                       MOVE "N" TO WS-VALID-FLAG
+                       MOVE "EMBEDDED SPACE" TO WS-REASON
+                   ELSE
+                       IF REGISTRATION-NUM (WS-IDX:1) < "0"
+                           OR (REGISTRATION-NUM (WS-IDX:1) > "9"
+                               AND REGISTRATION-NUM (WS-IDX:1) < "A")
+                           OR (REGISTRATION-NUM (WS-IDX:1) > "Z"
+                               AND REGISTRATION-NUM (WS-IDX:1) < "a")
+                           OR REGISTRATION-NUM (WS-IDX:1) > "z"
+                           MOVE "N" TO WS-VALID-FLAG
+                           MOVE "NON-ALPHANUMERIC CHARACTER"
+                               TO WS-REASON
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE EXCEPTION-FILE.
