@@ -0,0 +1,97 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R045-RECORDA-AZ-BUCKET-PARTITION                                         *
+      *                                                                          *
+      * Splits RECORD-A (test12_copybook_a.cob) into two output files by        *
+      * NAME-CHAR-1 so the downstream account-reconciliation job can process     *
+      * A-M and N-Z in parallel instead of scanning one combined file           *
+      * serially. One pass, single read of RECORD-FILE; each record is          *
+      * written to BUCKET-AM-FILE or BUCKET-NZ-FILE depending on which half     *
+      * of the alphabet its NAME-CHAR-1 falls in. Records whose NAME-CHAR-1     *
+      * is not an upper-case letter (space, digit, punctuation) fall through    *
+      * to BUCKET-NZ-FILE so no input record is silently dropped.               *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R045-RECORDA-AZ-BUCKET-PARTITION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECAIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BUCKET-AM-FILE ASSIGN TO "RECAAM"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BUCKET-NZ-FILE ASSIGN TO "RECANZ"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test12_copybook_a".
+
+       FD  BUCKET-AM-FILE.
+       COPY "test12_copybook_a" REPLACING RECORD-A BY BUCKET-AM-BODY.
+
+       FD  BUCKET-NZ-FILE.
+       COPY "test12_copybook_a" REPLACING RECORD-A BY BUCKET-NZ-BODY.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+       01  WS-AM-COUNT              PIC 9(9)   VALUE ZERO.
+       01  WS-NZ-COUNT              PIC 9(9)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT BUCKET-AM-FILE
+           OPEN OUTPUT BUCKET-NZ-FILE
+
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-EOF
+               PERFORM 1000-ROUTE-RECORD
+               READ RECORD-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE RECORD-FILE
+           CLOSE BUCKET-AM-FILE
+           CLOSE BUCKET-NZ-FILE
+
+           DISPLAY "R045: A-M BUCKET RECORDS " WS-AM-COUNT
+           DISPLAY "R045: N-Z BUCKET RECORDS " WS-NZ-COUNT
+           STOP RUN.
+
+       1000-ROUTE-RECORD.
+           IF NAME-CHAR-1 OF RECORD-A >= "A"
+                   AND NAME-CHAR-1 OF RECORD-A <= "M"
+               MOVE RECORD-A TO BUCKET-AM-BODY
+               WRITE BUCKET-AM-BODY
+               ADD 1 TO WS-AM-COUNT
+           ELSE
+               MOVE RECORD-A TO BUCKET-NZ-BODY
+               WRITE BUCKET-NZ-BODY
+               ADD 1 TO WS-NZ-COUNT
+           END-IF.
