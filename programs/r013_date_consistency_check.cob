@@ -0,0 +1,110 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R013-DATE-CONSISTENCY-CHECK                                              *
+      *                                                                          *
+      * WS-INPUT-RECORD (test19_display_num.cob) carries the same calendar      *
+      * date twice: WS-DATE-NUM as an 8-digit YYYYMMDD number and WS-DATE-ALPHA  *
+      * as a 10-character "YYYY-MM-DD" string. This rebuilds a YYYYMMDD number   *
+      * from WS-DATE-ALPHA's year/month/day substrings and compares it to       *
+      * WS-DATE-NUM, flagging any record where the two disagree.                *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R013-DATE-CONSISTENCY-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "DATEXC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test19_display_num".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-RECORD-NUM            PIC 9(9)   VALUE ZERO.
+       01  WS-RECORD-NUM-DISPLAY    PIC ZZZZZZZZ9.
+       01  WS-MISMATCH-COUNT        PIC 9(9)   VALUE ZERO.
+
+       01  WS-ALPHA-DATE-PARTS.
+           05  WS-ALPHA-YEAR        PIC 9(4).
+           05  WS-ALPHA-SEP1        PIC X.
+           05  WS-ALPHA-MONTH       PIC 9(2).
+           05  WS-ALPHA-SEP2        PIC X.
+           05  WS-ALPHA-DAY         PIC 9(2).
+
+       01  WS-ALPHA-AS-NUM          PIC 9(8).
+       01  WS-DATE-NUM-DISPLAY      PIC 9(8).
+       01  WS-ALPHA-NUM-DISPLAY     PIC 9(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R013: RECORDS FLAGGED " WS-MISMATCH-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORD-NUM
+           MOVE WS-DATE-ALPHA TO WS-ALPHA-DATE-PARTS
+           COMPUTE WS-ALPHA-AS-NUM =
+               (WS-ALPHA-YEAR * 10000) + (WS-ALPHA-MONTH * 100)
+               + WS-ALPHA-DAY
+           IF WS-ALPHA-AS-NUM NOT = WS-DATE-NUM
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE WS-RECORD-NUM TO WS-RECORD-NUM-DISPLAY
+               MOVE WS-DATE-NUM TO WS-DATE-NUM-DISPLAY
+               MOVE WS-ALPHA-AS-NUM TO WS-ALPHA-NUM-DISPLAY
+               MOVE SPACES TO REPORT-LINE
+               STRING "RECORD " DELIMITED BY SIZE
+                   WS-RECORD-NUM-DISPLAY DELIMITED BY SIZE
+                   " WS-DATE-NUM=" DELIMITED BY SIZE
+                   WS-DATE-NUM-DISPLAY DELIMITED BY SIZE
+                   " WS-DATE-ALPHA=" DELIMITED BY SIZE
+                   WS-DATE-ALPHA DELIMITED BY SIZE
+                   " DATES DISAGREE" DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE REPORT-FILE.
