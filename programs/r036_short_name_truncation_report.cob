@@ -0,0 +1,94 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R036-SHORT-NAME-TRUNCATION-REPORT                                       *
+      *                                                                          *
+      * RECORD-A (test12_copybook_a.cob) holds the full NAME as SHORT-NAME      *
+      * (10 bytes) immediately followed by REST (20 bytes) - one 30-byte name   *
+      * field split in two. When SHORT-NAME is completely filled (its 10th      *
+      * byte is non-blank) and REST begins with a non-blank, non-space byte,    *
+      * the name ran past the 10-byte SHORT-NAME boundary mid-word with no      *
+      * word break to signal it, the classic sign of a field that truncated a   *
+      * longer name at a fixed width. Those records are written to an          *
+      * exception file showing both pieces so the full name can be recovered.   *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R036-SHORT-NAME-TRUNCATION-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECAIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "NAMETRNC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test12_copybook_a".
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-RECORD-COUNT          PIC 9(9)   VALUE ZERO.
+       01  WS-TRUNCATED-COUNT       PIC 9(9)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R036: RECORDS CHECKED        " WS-RECORD-COUNT
+           DISPLAY "R036: TRUNCATED NAMES         " WS-TRUNCATED-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORD-COUNT
+           IF SHORT-NAME-REST (9:1) NOT = SPACE
+               AND REST (1:1) NOT = SPACE
+               ADD 1 TO WS-TRUNCATED-COUNT
+               MOVE SPACES TO EXCEPTION-LINE
+               STRING "*** TRUNCATED NAME SHORT-NAME=" DELIMITED BY SIZE
+                   SHORT-NAME DELIMITED BY SIZE
+                   " REST=" DELIMITED BY SIZE
+                   REST DELIMITED BY SIZE
+                   " ***" DELIMITED BY SIZE
+                   INTO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+           END-IF
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE EXCEPTION-FILE.
