@@ -0,0 +1,138 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R022-DEPT-EMPLOYEE-ORGCHART-XREF                                        *
+      *                                                                          *
+      * Neither DEPT nor EMPLOYEE (SEGMENT-ID 2 and 3 in the ENTITY extract,     *
+      * test18 special_char.cob) carries a field linking an employee to a       *
+      * department - there is no DEPT-ID anywhere in the copybook. The ENTITY   *
+      * feed is a flat sequential stream of header/detail segments, so the      *
+      * only ordering relationship available is positional: this treats each    *
+      * DEPT record as a header in effect for every EMPLOYEE record that        *
+      * follows it, until the next DEPT record, and cross-references each       *
+      * employee against that most-recently-seen department. Any EMPLOYEE      *
+      * record encountered before the first DEPT header is flagged as an       *
+      * orphan with no department context.                                      *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R022-DEPT-EMPLOYEE-ORGCHART-XREF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-FILE ASSIGN TO "ENTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "ORGXREF"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "ORGEXC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-HAVE-DEPT-FLAG        PIC X      VALUE "N".
+           88  WS-HAVE-DEPT                    VALUE "Y".
+
+       01  WS-CURRENT-DEPT-NAME     PIC X(22).
+       01  WS-CURRENT-DEPT-EXT      PIC 9(6).
+
+       01  WS-DEPT-COUNT            PIC 9(9)   VALUE ZERO.
+       01  WS-EMPLOYEE-COUNT        PIC 9(9)   VALUE ZERO.
+       01  WS-ORPHAN-COUNT          PIC 9(9)   VALUE ZERO.
+
+       01  WS-EXT-DISPLAY           PIC 999999.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R022: DEPARTMENTS SEEN       " WS-DEPT-COUNT
+           DISPLAY "R022: EMPLOYEES CROSS-REFD   " WS-EMPLOYEE-COUNT
+           DISPLAY "R022: ORPHAN EMPLOYEES       " WS-ORPHAN-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ENTITY-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           EVALUATE SEGMENT-ID OF ENTITY
+               WHEN 2
+                   ADD 1 TO WS-DEPT-COUNT
+                   MOVE DEPT-NAME OF DEPT TO WS-CURRENT-DEPT-NAME
+                   MOVE EXTENSION OF DEPT TO WS-CURRENT-DEPT-EXT
+                   MOVE "Y" TO WS-HAVE-DEPT-FLAG
+               WHEN 3
+                   PERFORM 2100-XREF-EMPLOYEE
+           END-EVALUATE
+
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-XREF-EMPLOYEE.
+           ADD 1 TO WS-EMPLOYEE-COUNT
+           IF WS-HAVE-DEPT
+               MOVE WS-CURRENT-DEPT-EXT TO WS-EXT-DISPLAY
+               MOVE SPACES TO REPORT-LINE
+               STRING FIRST-NAME OF EMPLOYEE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   LAST-NAME OF EMPLOYEE DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   ROLE OF EMPLOYEE DELIMITED BY SIZE
+                   ") DEPT=" DELIMITED BY SIZE
+                   WS-CURRENT-DEPT-NAME DELIMITED BY SIZE
+                   " EXT=" DELIMITED BY SIZE
+                   WS-EXT-DISPLAY DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               ADD 1 TO WS-ORPHAN-COUNT
+               MOVE SPACES TO EXCEPTION-LINE
+               STRING FIRST-NAME OF EMPLOYEE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   LAST-NAME OF EMPLOYEE DELIMITED BY SIZE
+                   " - NO DEPT HEADER SEEN YET" DELIMITED BY SIZE
+                   INTO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE ENTITY-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE.
