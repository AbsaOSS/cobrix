@@ -0,0 +1,98 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R042-ENTITY-SENSITIVE-MASK                                               *
+      *                                                                          *
+      * Produces a masked copy of the ENTITY extract (test18 special_char.cob)   *
+      * for test/UAT refreshes. PHONE-NUM is masked on both the EMPLOYEE and     *
+      * CONTACT segments (SEGMENT-ID 3 and 6, the two REDEFINES branches that    *
+      * carry it - see R020) and HOME-ADDRESS is masked on EMPLOYEE (SEGMENT-ID  *
+      * 3, the only branch that carries it). Every letter and digit is           *
+      * converted to 'X'; all other segments pass through unchanged.             *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R042-ENTITY-SENSITIVE-MASK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-FILE ASSIGN TO "ENTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MASKED-FILE ASSIGN TO "ENTMASK"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       FD  MASKED-FILE.
+       COPY "test18 special_char" REPLACING ENTITY BY MASKED-ENTITY.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-MASK-FROM             PIC X(36)
+           VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789".
+       01  WS-MASK-TO               PIC X(36) VALUE ALL "X".
+
+       01  WS-RECORD-COUNT          PIC 9(9)   VALUE ZERO.
+       01  WS-MASKED-COUNT          PIC 9(9)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MASK-FILE UNTIL WS-EOF
+           DISPLAY "R042: ENTITY RECORDS SCANNED " WS-RECORD-COUNT
+           DISPLAY "R042: ENTITY RECORDS MASKED  " WS-MASKED-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ENTITY-FILE
+           OPEN OUTPUT MASKED-FILE
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-MASK-FILE.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE ENTITY TO MASKED-ENTITY
+           EVALUATE SEGMENT-ID OF MASKED-ENTITY
+               WHEN 3
+                   INSPECT PHONE-NUM OF EMPLOYEE OF MASKED-ENTITY
+                       CONVERTING WS-MASK-FROM TO WS-MASK-TO
+                   INSPECT HOME-ADDRESS OF EMPLOYEE OF MASKED-ENTITY
+                       CONVERTING WS-MASK-FROM TO WS-MASK-TO
+                   ADD 1 TO WS-MASKED-COUNT
+               WHEN 6
+                   INSPECT PHONE-NUM OF CONTACT OF MASKED-ENTITY
+                       CONVERTING WS-MASK-FROM TO WS-MASK-TO
+                   ADD 1 TO WS-MASKED-COUNT
+           END-EVALUATE
+           WRITE MASKED-ENTITY
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE ENTITY-FILE
+           CLOSE MASKED-FILE.
