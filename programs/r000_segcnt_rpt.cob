@@ -0,0 +1,145 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R000-SEGCNT-RPT                                                          *
+      *                                                                          *
+      * End-of-run control report for the ENTITY multi-segment extract          *
+      * (see "test18 special_char.cob"). Counts records by SEGMENT-ID and       *
+      * flags any segment value that came through with zero records so a        *
+      * silently-missing business type is caught before the business day        *
+      * starts.                                                                  *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R000-SEGCNT-RPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-FILE ASSIGN TO "ENTYIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "SEGRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-SEGMENT-NAMES.
+           05  FILLER               PIC X(12)  VALUE "COMPANY".
+           05  FILLER               PIC X(12)  VALUE "DEPARTMENT".
+           05  FILLER               PIC X(12)  VALUE "EMPLOYEE".
+           05  FILLER               PIC X(12)  VALUE "OFFICE".
+           05  FILLER               PIC X(12)  VALUE "CUSTOMER".
+           05  FILLER               PIC X(12)  VALUE "CONTACT".
+           05  FILLER               PIC X(12)  VALUE "CONTRACT".
+       01  WS-SEGMENT-NAME-TBL REDEFINES WS-SEGMENT-NAMES.
+           05  WS-SEGMENT-NAME      PIC X(12)  OCCURS 7 TIMES.
+
+       01  WS-SEGMENT-COUNTS.
+           05  WS-SEG-COUNT         PIC 9(9)   OCCURS 7 TIMES
+                                                VALUE ZERO.
+
+       01  WS-TOTAL-RECORDS         PIC 9(9)   VALUE ZERO.
+       01  WS-BAD-SEGMENT-COUNT     PIC 9(9)   VALUE ZERO.
+       01  WS-SUBSCRIPT             PIC 9(1).
+
+       01  WS-HEADING-1.
+           05  FILLER                   PIC X(34)
+               VALUE "ENTITY SEGMENT-COUNT CONTROL RPT ".
+       01  WS-HEADING-2.
+           05  FILLER                   PIC X(14)      VALUE "SEGMENT".
+           05  FILLER                   PIC X(10)      VALUE "COUNT".
+       01  WS-DETAIL-LINE.
+           05  WD-SEGMENT-NAME          PIC X(14).
+           05  WD-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+           05  WD-FLAG                  PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 3000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ENTITY-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-TOTAL-RECORDS
+           IF SEGMENT-ID >= 1 AND SEGMENT-ID <= 7
+               ADD 1 TO WS-SEG-COUNT (SEGMENT-ID)
+           END-IF
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-PRODUCE-REPORT.
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > 7
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE WS-SEGMENT-NAME (WS-SUBSCRIPT) TO WD-SEGMENT-NAME
+               MOVE WS-SEG-COUNT (WS-SUBSCRIPT) TO WD-COUNT
+               IF WS-SEG-COUNT (WS-SUBSCRIPT) = ZERO
+                   MOVE "*** WARNING - ZERO RECORDS ***" TO WD-FLAG
+                   ADD 1 TO WS-BAD-SEGMENT-COUNT
+               ELSE
+                   MOVE SPACES TO WD-FLAG
+               END-IF
+               MOVE WS-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-DETAIL-LINE
+           STRING "TOTAL RECORDS: " DELIMITED BY SIZE
+               INTO WD-SEGMENT-NAME
+           MOVE WS-TOTAL-RECORDS TO WD-COUNT
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-BAD-SEGMENT-COUNT > 0
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-BAD-SEGMENT-COUNT DELIMITED BY SIZE
+                   " SEGMENT TYPE(S) WITH ZERO RECORDS - INVESTIGATE"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE ENTITY-FILE
+           CLOSE REPORT-FILE.
