@@ -0,0 +1,103 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R004-RECLEN-HEADER-AUDIT                                                 *
+      *                                                                          *
+      * Pre-load audit for the COMPANY-DETAILS extract (test5d_copybook.cob).   *
+      * The file is declared RECORD IS VARYING DEPENDING ON WS-ACTUAL-LENGTH    *
+      * so GnuCOBOL fills WS-ACTUAL-LENGTH with the true physical length of     *
+      * each record as written; that is compared to the record's own           *
+      * RECORD-LENGTH header field, and any mismatch - usually the first sign  *
+      * of a mainframe-side copybook version drift - is quarantined rather     *
+      * than loaded.                                                            *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R004-RECLEN-HEADER-AUDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-FILE ASSIGN TO "COMPIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT QUARANTINE-FILE ASSIGN TO "RECLENQ"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 300 CHARACTERS
+           DEPENDING ON WS-ACTUAL-LENGTH.
+       COPY "test5d_copybook".
+
+       FD  QUARANTINE-FILE.
+       01  QUARANTINE-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-ACTUAL-LENGTH         PIC 9(4)   VALUE ZERO.
+       01  WS-DECLARED-LENGTH-DISP  PIC 9(4).
+       01  WS-ACTUAL-LENGTH-DISP    PIC 9(4).
+       01  WS-CLEAN-COUNT           PIC 9(9)   VALUE ZERO.
+       01  WS-QUARANTINE-COUNT      PIC 9(9)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 3000-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT COMPANY-FILE
+           OPEN OUTPUT QUARANTINE-FILE
+           READ COMPANY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           IF RECORD-LENGTH = WS-ACTUAL-LENGTH
+               ADD 1 TO WS-CLEAN-COUNT
+           ELSE
+               ADD 1 TO WS-QUARANTINE-COUNT
+               MOVE RECORD-LENGTH TO WS-DECLARED-LENGTH-DISP
+               MOVE WS-ACTUAL-LENGTH TO WS-ACTUAL-LENGTH-DISP
+               MOVE SPACES TO QUARANTINE-LINE
+               STRING COMPANY-ID DELIMITED BY SIZE
+                   " DECLARED=" DELIMITED BY SIZE
+                   WS-DECLARED-LENGTH-DISP DELIMITED BY SIZE
+                   " ACTUAL=" DELIMITED BY SIZE
+                   WS-ACTUAL-LENGTH-DISP DELIMITED BY SIZE
+                   INTO QUARANTINE-LINE
+               WRITE QUARANTINE-LINE
+           END-IF
+           READ COMPANY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-SUMMARY.
+           DISPLAY "R004: CLEAN RECORDS      " WS-CLEAN-COUNT
+           DISPLAY "R004: QUARANTINED RECORDS " WS-QUARANTINE-COUNT.
+
+       9000-TERMINATE.
+           CLOSE COMPANY-FILE
+           CLOSE QUARANTINE-FILE.
