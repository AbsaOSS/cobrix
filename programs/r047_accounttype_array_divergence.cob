@@ -0,0 +1,135 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R047-ACCOUNTTYPE-ARRAY-DIVERGENCE                                        *
+      *                                                                          *
+      * Applies the same packed/raw-string nibble check R005 runs on the         *
+      * record-level COMPANY-ID-NUM/COMPANY-ID-STR pair to every element of      *
+      * test2_copybook.cob's ACCOUNT-DETAIL OCCURS 80 DEPENDING ON               *
+      * NUMBER-OF-ACCTS array: each slot's own ACCOUNT-TYPE-N (COMP-3) /         *
+      * ACCOUNT-TYPE-X (its 3-byte REDEFINES) pair is examined byte-by-byte,     *
+      * flagging any slot whose packed bytes don't hold a legal packed-decimal   *
+      * nibble pattern, because a single bad account today is invisible next    *
+      * to 79 good ones in the same client's array.                             *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R047-ACCOUNTTYPE-ARRAY-DIVERGENCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "ACCTTYPRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test2_copybook".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RECORD-EOF-FLAG       PIC X      VALUE "N".
+           88  WS-RECORD-EOF                   VALUE "Y".
+
+       01  WS-SLOT-SUB              PIC 9(4).
+       01  WS-BYTE-SUB              PIC 9(1).
+
+       01  WS-TYPE-COPY.
+           05  WS-TYPE-BYTE         USAGE BINARY-CHAR UNSIGNED
+                                     OCCURS 3 TIMES.
+       01  WS-TYPE-COPY-X REDEFINES WS-TYPE-COPY PIC X(3).
+
+       01  WS-HIGH-NIBBLE           PIC 9(2).
+       01  WS-LOW-NIBBLE            PIC 9(2).
+       01  WS-CORRUPT-FLAG          PIC X      VALUE "N".
+           88  WS-CORRUPT                      VALUE "Y".
+
+       01  WS-TYPE-DISPLAY          PIC 9(5).
+       01  WS-SLOT-DISPLAY          PIC ZZZ9.
+       01  WS-MISMATCH-COUNT        PIC 9(9)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-RECORD-EOF
+           DISPLAY "R047: ACCOUNT SLOTS FLAGGED " WS-MISMATCH-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ RECORD-FILE
+               AT END SET WS-RECORD-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           PERFORM VARYING WS-SLOT-SUB FROM 1 BY 1
+                   UNTIL WS-SLOT-SUB > NUMBER-OF-ACCTS
+               PERFORM 2100-CHECK-SLOT
+           END-PERFORM
+           READ RECORD-FILE
+               AT END SET WS-RECORD-EOF TO TRUE
+           END-READ.
+
+       2100-CHECK-SLOT.
+           MOVE ACCOUNT-TYPE-X (WS-SLOT-SUB) TO WS-TYPE-COPY-X
+           MOVE "N" TO WS-CORRUPT-FLAG
+           PERFORM VARYING WS-BYTE-SUB FROM 1 BY 1
+                   UNTIL WS-BYTE-SUB > 3
+               COMPUTE WS-HIGH-NIBBLE =
+                   FUNCTION INTEGER (WS-TYPE-BYTE (WS-BYTE-SUB) / 16)
+               COMPUTE WS-LOW-NIBBLE =
+                   FUNCTION MOD (WS-TYPE-BYTE (WS-BYTE-SUB), 16)
+               IF WS-HIGH-NIBBLE > 9
+                   SET WS-CORRUPT TO TRUE
+               END-IF
+               IF WS-BYTE-SUB < 3
+                   IF WS-LOW-NIBBLE > 9
+                       SET WS-CORRUPT TO TRUE
+                   END-IF
+               ELSE
+                   IF WS-LOW-NIBBLE < 10
+                       SET WS-CORRUPT TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-CORRUPT
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE ACCOUNT-TYPE-N (WS-SLOT-SUB) TO WS-TYPE-DISPLAY
+               MOVE WS-SLOT-SUB TO WS-SLOT-DISPLAY
+               MOVE SPACES TO REPORT-LINE
+               STRING CLIENTID DELIMITED BY SIZE
+                   " SLOT=" DELIMITED BY SIZE
+                   WS-SLOT-DISPLAY DELIMITED BY SIZE
+                   " ACCOUNT-TYPE-N=" DELIMITED BY SIZE
+                   WS-TYPE-DISPLAY DELIMITED BY SIZE
+                   " - POSSIBLE CORRUPT PACKED DATA" DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE REPORT-FILE.
