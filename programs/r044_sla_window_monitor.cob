@@ -0,0 +1,213 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R044-SLA-WINDOW-MONITOR                                                  *
+      *                                                                          *
+      * Reads the SLA-CONTROL-RECORD(s) R044-SLA-JOB-START wrote for tonight's   *
+      * COMPANY-DETAILS/ENTITY jobs and, for each, looks for a matching          *
+      * SLA-COMPLETION-RECORD written by that job's last step. A job with no     *
+      * completion record yet is still running: its elapsed time so far is      *
+      * compared against WS-WARN-THRESHOLD-PERCENT of its target window, and     *
+      * anything past that threshold is flagged TRENDING LATE so operations     *
+      * gets an early warning instead of finding out when the morning reports   *
+      * are not ready. A job with a completion record gets its actual duration  *
+      * checked against the target and is reported ON TIME or SLA BREACH.       *
+      * Elapsed time is computed as a same-day HHMMSS difference, which is       *
+      * adequate for an overnight window that starts and ends the same          *
+      * calendar day in this shop's batch schedule.                             *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R044-SLA-WINDOW-MONITOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "SLACTL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT COMPLETION-FILE ASSIGN TO "SLACOMP"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "SLARPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       COPY "sla-control".
+
+       FD  COMPLETION-FILE.
+       COPY "sla-completion".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-EOF-FLAG          PIC X      VALUE "N".
+           88  WS-CTL-EOF                      VALUE "Y".
+       01  WS-COMP-EOF-FLAG         PIC X      VALUE "N".
+           88  WS-COMP-EOF                     VALUE "Y".
+
+       01  WS-WARN-THRESHOLD-PERCENT PIC 9(3)  VALUE 80.
+
+       01  WS-CURRENT-DATE-TIME     PIC X(21).
+       01  WS-CURRENT-TIME-R REDEFINES WS-CURRENT-DATE-TIME.
+           05  FILLER               PIC X(8).
+           05  WS-CURRENT-HHMMSS    PIC 9(6).
+           05  FILLER               PIC X(7).
+
+       01  WS-END-TIME-FOUND-FLAG   PIC X      VALUE "N".
+           88  WS-END-TIME-FOUND               VALUE "Y".
+       01  WS-MATCHED-END-TIME      PIC 9(6).
+
+       01  WS-START-SECONDS         PIC 9(7).
+       01  WS-END-SECONDS           PIC 9(7).
+       01  WS-ELAPSED-SECONDS       PIC S9(7).
+       01  WS-ELAPSED-MINUTES       PIC 9(5).
+       01  WS-WARN-SECONDS          PIC 9(7).
+
+       01  WS-HH                    PIC 9(2).
+       01  WS-MM                    PIC 9(2).
+       01  WS-SS                    PIC 9(2).
+
+       01  WS-ON-TIME-COUNT         PIC 9(9)   VALUE ZERO.
+       01  WS-LATE-COUNT            PIC 9(9)   VALUE ZERO.
+
+       01  WS-MIN-DISPLAY           PIC ZZZZ9.
+       01  WS-TARGET-DISPLAY        PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           OPEN INPUT CONTROL-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ CONTROL-FILE
+               AT END SET WS-CTL-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-CTL-EOF
+               PERFORM 2000-LOOK-UP-COMPLETION
+               PERFORM 3000-EVALUATE-JOB
+               READ CONTROL-FILE
+                   AT END SET WS-CTL-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE CONTROL-FILE
+           CLOSE REPORT-FILE
+           DISPLAY "R044: JOBS ON TIME    " WS-ON-TIME-COUNT
+           DISPLAY "R044: JOBS LATE/RISK  " WS-LATE-COUNT
+           STOP RUN.
+
+       2000-LOOK-UP-COMPLETION.
+           MOVE "N" TO WS-END-TIME-FOUND-FLAG
+           MOVE "N" TO WS-COMP-EOF-FLAG
+           OPEN INPUT COMPLETION-FILE
+           READ COMPLETION-FILE
+               AT END SET WS-COMP-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-COMP-EOF
+               IF SLA-COMP-JOB-NAME = SLA-JOB-NAME
+                   SET WS-END-TIME-FOUND TO TRUE
+                   MOVE SLA-END-TIME TO WS-MATCHED-END-TIME
+               END-IF
+               READ COMPLETION-FILE
+                   AT END SET WS-COMP-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE COMPLETION-FILE.
+
+       3000-EVALUATE-JOB.
+           COMPUTE WS-HH = FUNCTION INTEGER (SLA-START-TIME / 10000)
+           COMPUTE WS-MM =
+               FUNCTION INTEGER (FUNCTION MOD (SLA-START-TIME, 10000)
+                   / 100)
+           MOVE FUNCTION MOD (SLA-START-TIME, 100) TO WS-SS
+           COMPUTE WS-START-SECONDS =
+               (WS-HH * 3600) + (WS-MM * 60) + WS-SS
+           MOVE SPACES TO REPORT-LINE
+           MOVE SLA-TARGET-MINUTES TO WS-TARGET-DISPLAY
+           IF WS-END-TIME-FOUND
+               COMPUTE WS-HH =
+                   FUNCTION INTEGER (WS-MATCHED-END-TIME / 10000)
+               COMPUTE WS-MM =
+                   FUNCTION INTEGER
+                       (FUNCTION MOD (WS-MATCHED-END-TIME, 10000) / 100)
+               MOVE FUNCTION MOD (WS-MATCHED-END-TIME, 100) TO WS-SS
+               COMPUTE WS-END-SECONDS =
+                   (WS-HH * 3600) + (WS-MM * 60) + WS-SS
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-END-SECONDS - WS-START-SECONDS
+               COMPUTE WS-ELAPSED-MINUTES =
+                   WS-ELAPSED-SECONDS / 60
+               MOVE WS-ELAPSED-MINUTES TO WS-MIN-DISPLAY
+               IF WS-ELAPSED-MINUTES > SLA-TARGET-MINUTES
+                   ADD 1 TO WS-LATE-COUNT
+                   STRING SLA-JOB-NAME DELIMITED BY SIZE
+                       " COMPLETED IN " DELIMITED BY SIZE
+                       WS-MIN-DISPLAY DELIMITED BY SIZE
+                       " MIN (TARGET " DELIMITED BY SIZE
+                       WS-TARGET-DISPLAY DELIMITED BY SIZE
+                       ") - SLA BREACH" DELIMITED BY SIZE
+                       INTO REPORT-LINE
+               ELSE
+                   ADD 1 TO WS-ON-TIME-COUNT
+                   STRING SLA-JOB-NAME DELIMITED BY SIZE
+                       " COMPLETED IN " DELIMITED BY SIZE
+                       WS-MIN-DISPLAY DELIMITED BY SIZE
+                       " MIN (TARGET " DELIMITED BY SIZE
+                       WS-TARGET-DISPLAY DELIMITED BY SIZE
+                       ") - ON TIME" DELIMITED BY SIZE
+                       INTO REPORT-LINE
+               END-IF
+           ELSE
+               COMPUTE WS-HH =
+                   FUNCTION INTEGER (WS-CURRENT-HHMMSS / 10000)
+               COMPUTE WS-MM =
+                   FUNCTION INTEGER
+                       (FUNCTION MOD (WS-CURRENT-HHMMSS, 10000) / 100)
+               MOVE FUNCTION MOD (WS-CURRENT-HHMMSS, 100) TO WS-SS
+               COMPUTE WS-ELAPSED-SECONDS =
+                   (WS-HH * 3600) + (WS-MM * 60) + WS-SS
+                   - WS-START-SECONDS
+               COMPUTE WS-ELAPSED-MINUTES =
+                   WS-ELAPSED-SECONDS / 60
+               COMPUTE WS-WARN-SECONDS =
+                   SLA-TARGET-MINUTES * 60
+                   * WS-WARN-THRESHOLD-PERCENT / 100
+               MOVE WS-ELAPSED-MINUTES TO WS-MIN-DISPLAY
+               IF WS-ELAPSED-SECONDS > WS-WARN-SECONDS
+                   ADD 1 TO WS-LATE-COUNT
+                   STRING SLA-JOB-NAME DELIMITED BY SIZE
+                       " STILL RUNNING " DELIMITED BY SIZE
+                       WS-MIN-DISPLAY DELIMITED BY SIZE
+                       " MIN (TARGET " DELIMITED BY SIZE
+                       WS-TARGET-DISPLAY DELIMITED BY SIZE
+                       ") - TRENDING LATE" DELIMITED BY SIZE
+                       INTO REPORT-LINE
+               ELSE
+                   ADD 1 TO WS-ON-TIME-COUNT
+                   STRING SLA-JOB-NAME DELIMITED BY SIZE
+                       " STILL RUNNING " DELIMITED BY SIZE
+                       WS-MIN-DISPLAY DELIMITED BY SIZE
+                       " MIN (TARGET " DELIMITED BY SIZE
+                       WS-TARGET-DISPLAY DELIMITED BY SIZE
+                       ") - ON TRACK" DELIMITED BY SIZE
+                       INTO REPORT-LINE
+               END-IF
+           END-IF
+           WRITE REPORT-LINE.
