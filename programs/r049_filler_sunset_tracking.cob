@@ -0,0 +1,149 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R049-FILLER-SUNSET-TRACKING                                              *
+      *                                                                          *
+      * R015 cataloged every named field and REDEFINES chain in                  *
+      * test7_fillers.cob; this tracks the anonymous FILLER byte ranges that     *
+      * catalog could only describe by width, because COBOL gives them no       *
+      * name to read through. Before anyone proposes shrinking RECORD to drop   *
+      * those bytes, this scans every record in the file and reports, per       *
+      * FILLER range, CONFIRMED-UNUSED (every record held spaces/low-values     *
+      * there) or SUSPECTED-LEGACY-DATA (at least one record did not), with a   *
+      * count of how many records carried data - using plain reference          *
+      * modification against a flat image of RECORD since an anonymous         *
+      * FILLER cannot be named in a MOVE or IF. The three ranges tracked are    *
+      * the single byte after STR1/STR2 inside the COMPANY_NAME REDEFINES       *
+      * group, the 20-byte FILLER that overlays ADDRESS past STR4 (and runs    *
+      * into FILL_FIELD's own space), and FILL_FIELD's own two FILLERs         *
+      * outside of CONTACT_PERSON's FIRST_NAME overlay (which R016 already     *
+      * audits by name).                                                       *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R049-FILLER-SUNSET-TRACKING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "SUNSETRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test7_fillers" REPLACING RECORD BY WS-RECORD-IMAGE.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-RECORD-COUNT          PIC 9(9)   VALUE ZERO.
+       01  WS-COUNT-DISPLAY         PIC ZZZZZZZZ9.
+
+       01  WS-NAME-FILLER-COUNT     PIC 9(9)   VALUE ZERO.
+       01  WS-ADDR-FILLER-COUNT     PIC 9(9)   VALUE ZERO.
+       01  WS-FILL1-COUNT           PIC 9(9)   VALUE ZERO.
+       01  WS-FILL2-COUNT           PIC 9(9)   VALUE ZERO.
+
+       01  WS-VERDICT-ARG           PIC X(22).
+       01  WS-RANGE-NAME-ARG        PIC X(34).
+       01  WS-NONBLANK-COUNT-ARG    PIC 9(9).
+       01  WS-NONBLANK-DISPLAY      PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-RECORD UNTIL WS-EOF
+           PERFORM 3000-EMIT-SUMMARY
+           DISPLAY "R049: RECORDS SCANNED " WS-RECORD-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-CHECK-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           IF WS-RECORD-IMAGE (8:1) NOT = SPACES
+                   AND WS-RECORD-IMAGE (8:1) NOT = LOW-VALUES
+               ADD 1 TO WS-NAME-FILLER-COUNT
+           END-IF
+           IF WS-RECORD-IMAGE (26:20) NOT = SPACES
+                   AND WS-RECORD-IMAGE (26:20) NOT = LOW-VALUES
+               ADD 1 TO WS-ADDR-FILLER-COUNT
+           END-IF
+           IF WS-RECORD-IMAGE (46:5) NOT = SPACES
+                   AND WS-RECORD-IMAGE (46:5) NOT = LOW-VALUES
+               ADD 1 TO WS-FILL1-COUNT
+           END-IF
+           IF WS-RECORD-IMAGE (51:2) NOT = SPACES
+                   AND WS-RECORD-IMAGE (51:2) NOT = LOW-VALUES
+               ADD 1 TO WS-FILL2-COUNT
+           END-IF
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-EMIT-SUMMARY.
+           MOVE "COMPANY_NAME BYTE 8 (POST STR1/STR2)"
+               TO WS-RANGE-NAME-ARG
+           MOVE WS-NAME-FILLER-COUNT TO WS-NONBLANK-COUNT-ARG
+           PERFORM 9100-EMIT-VERDICT
+
+           MOVE "ADDRESS BYTES 26-45 (POST STR4)" TO WS-RANGE-NAME-ARG
+           MOVE WS-ADDR-FILLER-COUNT TO WS-NONBLANK-COUNT-ARG
+           PERFORM 9100-EMIT-VERDICT
+
+           MOVE "FILL_FIELD BYTES 46-50" TO WS-RANGE-NAME-ARG
+           MOVE WS-FILL1-COUNT TO WS-NONBLANK-COUNT-ARG
+           PERFORM 9100-EMIT-VERDICT
+
+           MOVE "FILL_FIELD BYTES 51-52" TO WS-RANGE-NAME-ARG
+           MOVE WS-FILL2-COUNT TO WS-NONBLANK-COUNT-ARG
+           PERFORM 9100-EMIT-VERDICT.
+
+       9100-EMIT-VERDICT.
+           MOVE WS-NONBLANK-COUNT-ARG TO WS-NONBLANK-DISPLAY
+           IF WS-NONBLANK-COUNT-ARG = ZERO
+               MOVE "CONFIRMED-UNUSED" TO WS-VERDICT-ARG
+           ELSE
+               MOVE "SUSPECTED-LEGACY-DATA" TO WS-VERDICT-ARG
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-RANGE-NAME-ARG DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-VERDICT-ARG DELIMITED BY SIZE
+               " NONBLANK-RECORDS=" DELIMITED BY SIZE
+               WS-NONBLANK-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE REPORT-FILE.
