@@ -0,0 +1,119 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R001-COMPANY-CTL-RECON                                                   *
+      *                                                                          *
+      * Reconciles the COMPANY-DETAILS nightly extract (test5d_copybook.cob)    *
+      * against an external control record carrying the expected record        *
+      * count and a control total over TAXPAYER-NUM. The load is only          *
+      * committed (written to the committed-output file) when both tallies     *
+      * match; otherwise the run ends with a non-zero RETURN-CODE so a          *
+      * truncated transfer is never mistaken for a clean load.                  *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R001-COMPANY-CTL-RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-FILE ASSIGN TO "COMPIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CONTROL-FILE ASSIGN TO "COMPCTL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT COMMIT-FILE ASSIGN TO "COMPOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-FILE.
+       COPY "test5d_copybook".
+
+       FD  CONTROL-FILE.
+       COPY "ctl-trailer".
+
+       FD  COMMIT-FILE.
+       01  COMMIT-RECORD                PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-ACTUAL-COUNT          PIC 9(9)   VALUE ZERO.
+       01  WS-ACTUAL-TOTAL          PIC 9(15)  VALUE ZERO.
+       01  WS-RECONCILED-FLAG       PIC X      VALUE "Y".
+           88  WS-RECONCILED                   VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-TALLY-FILE UNTIL WS-EOF
+           PERFORM 3000-RECONCILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT COMPANY-FILE
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   DISPLAY "R001: MISSING CONTROL RECORD - LOAD ABORTED"
+                   MOVE "N" TO WS-RECONCILED-FLAG
+           END-READ
+           READ COMPANY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-TALLY-FILE.
+           ADD 1 TO WS-ACTUAL-COUNT
+           IF TAXPAYER-TYPE = "N"
+               ADD TAXPAYER-NUM TO WS-ACTUAL-TOTAL
+           END-IF
+           READ COMPANY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-RECONCILE.
+           IF WS-RECONCILED
+               IF WS-ACTUAL-COUNT NOT = CTL-EXPECTED-COUNT
+                   DISPLAY "R001: RECORD COUNT MISMATCH - EXPECTED "
+                       CTL-EXPECTED-COUNT " ACTUAL " WS-ACTUAL-COUNT
+                   MOVE "N" TO WS-RECONCILED-FLAG
+               END-IF
+               IF WS-ACTUAL-TOTAL NOT = CTL-CONTROL-TOTAL
+                   DISPLAY "R001: CONTROL TOTAL MISMATCH - EXPECTED "
+                       CTL-CONTROL-TOTAL " ACTUAL " WS-ACTUAL-TOTAL
+                   MOVE "N" TO WS-RECONCILED-FLAG
+               END-IF
+           END-IF
+           IF WS-RECONCILED
+               OPEN OUTPUT COMMIT-FILE
+               MOVE "COMPANY-DETAILS LOAD COMMITTED" TO COMMIT-RECORD
+               WRITE COMMIT-RECORD
+               CLOSE COMMIT-FILE
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+               DISPLAY "R001: LOAD NOT COMMITTED - RECON FAILED"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE COMPANY-FILE
+           CLOSE CONTROL-FILE.
