@@ -0,0 +1,173 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R019-CONTRACT-AGING-REPORT                                               *
+      *                                                                          *
+      * For SEGMENT-ID 7 (CONTRACT) records in the ENTITY extract (test18       *
+      * special_char.cob), ages each contract's DUE-DATE ("YYYY-MM-DD") against *
+      * today via FUNCTION INTEGER-OF-DATE, buckets it (not yet due, 1-30,      *
+      * 31-60, 61-90, over 90 days past due), and writes a detail line per      *
+      * contract plus bucket totals. Contracts more than 90 days past due are   *
+      * also written to an exception file for collections follow-up.           *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R019-CONTRACT-AGING-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-FILE ASSIGN TO "ENTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "CNTAGE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "CNTEXC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-CONTRACT-COUNT        PIC 9(9)   VALUE ZERO.
+       01  WS-NOT-DUE-COUNT         PIC 9(9)   VALUE ZERO.
+       01  WS-BUCKET-30-COUNT       PIC 9(9)   VALUE ZERO.
+       01  WS-BUCKET-60-COUNT       PIC 9(9)   VALUE ZERO.
+       01  WS-BUCKET-90-COUNT       PIC 9(9)   VALUE ZERO.
+       01  WS-BUCKET-OVER-COUNT     PIC 9(9)   VALUE ZERO.
+
+       01  WS-DUE-DATE-PARTS.
+           05  WS-DUE-YEAR          PIC 9(4).
+           05  WS-DUE-SEP1          PIC X.
+           05  WS-DUE-MONTH         PIC 9(2).
+           05  WS-DUE-SEP2          PIC X.
+           05  WS-DUE-DAY           PIC 9(2).
+
+       01  WS-DUE-DATE-NUM          PIC 9(8).
+       01  WS-CURRENT-DATE-NUM      PIC 9(8).
+       01  WS-DUE-INTEGER           PIC S9(9).
+       01  WS-CURRENT-INTEGER       PIC S9(9).
+       01  WS-AGE-DAYS              PIC S9(9).
+       01  WS-AGE-DAYS-DISPLAY      PIC -(6)9.
+
+       01  WS-BUCKET-LABEL          PIC X(22).
+       01  WS-AMOUNT-EDIT           PIC ZZZZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ENTITY-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE-NUM
+           COMPUTE WS-CURRENT-INTEGER =
+               FUNCTION INTEGER-OF-DATE (WS-CURRENT-DATE-NUM)
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           IF SEGMENT-ID OF ENTITY = 7
+               ADD 1 TO WS-CONTRACT-COUNT
+               MOVE DUE-DATE OF CONTRACT TO WS-DUE-DATE-PARTS
+               COMPUTE WS-DUE-DATE-NUM =
+                   (WS-DUE-YEAR * 10000) + (WS-DUE-MONTH * 100)
+                   + WS-DUE-DAY
+               COMPUTE WS-DUE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE (WS-DUE-DATE-NUM)
+               COMPUTE WS-AGE-DAYS =
+                   WS-CURRENT-INTEGER - WS-DUE-INTEGER
+               PERFORM 2100-CLASSIFY-AGE
+               PERFORM 2200-WRITE-DETAIL-LINE
+           END-IF
+
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-CLASSIFY-AGE.
+           EVALUATE TRUE
+               WHEN WS-AGE-DAYS <= 0
+                   MOVE "NOT YET DUE" TO WS-BUCKET-LABEL
+                   ADD 1 TO WS-NOT-DUE-COUNT
+               WHEN WS-AGE-DAYS <= 30
+                   MOVE "1-30 DAYS PAST DUE" TO WS-BUCKET-LABEL
+                   ADD 1 TO WS-BUCKET-30-COUNT
+               WHEN WS-AGE-DAYS <= 60
+                   MOVE "31-60 DAYS PAST DUE" TO WS-BUCKET-LABEL
+                   ADD 1 TO WS-BUCKET-60-COUNT
+               WHEN WS-AGE-DAYS <= 90
+                   MOVE "61-90 DAYS PAST DUE" TO WS-BUCKET-LABEL
+                   ADD 1 TO WS-BUCKET-90-COUNT
+               WHEN OTHER
+                   MOVE "OVER 90 DAYS PAST DUE" TO WS-BUCKET-LABEL
+                   ADD 1 TO WS-BUCKET-OVER-COUNT
+           END-EVALUATE.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE WS-AGE-DAYS TO WS-AGE-DAYS-DISPLAY
+           MOVE AMOUNT OF CONTRACT TO WS-AMOUNT-EDIT
+           MOVE SPACES TO REPORT-LINE
+           STRING "CONTRACT " DELIMITED BY SIZE
+               CONTRACT-NUMBER OF CONTRACT DELIMITED BY SIZE
+               " DUE=" DELIMITED BY SIZE
+               DUE-DATE OF CONTRACT DELIMITED BY SIZE
+               " AGE-DAYS=" DELIMITED BY SIZE
+               WS-AGE-DAYS-DISPLAY DELIMITED BY SIZE
+               " AMOUNT=" DELIMITED BY SIZE
+               WS-AMOUNT-EDIT DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-BUCKET-LABEL DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           IF WS-AGE-DAYS > 90
+               MOVE REPORT-LINE TO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           DISPLAY "R019: CONTRACTS PROCESSED    " WS-CONTRACT-COUNT
+           DISPLAY "R019: NOT YET DUE            " WS-NOT-DUE-COUNT
+           DISPLAY "R019: 1-30 DAYS PAST DUE     " WS-BUCKET-30-COUNT
+           DISPLAY "R019: 31-60 DAYS PAST DUE    " WS-BUCKET-60-COUNT
+           DISPLAY "R019: 61-90 DAYS PAST DUE    " WS-BUCKET-90-COUNT
+           DISPLAY "R019: OVER 90 DAYS PAST DUE  " WS-BUCKET-OVER-COUNT.
+
+       9000-TERMINATE.
+           CLOSE ENTITY-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE.
