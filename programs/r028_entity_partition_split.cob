@@ -0,0 +1,137 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R028-ENTITY-PARTITION-SPLIT                                             *
+      *                                                                          *
+      * COBOL has no in-process parallelism, so "parallel processing" of a      *
+      * large ENTITY feed (test18 special_char.cob) means splitting the one     *
+      * input into a fixed number of independent sequential output files that   *
+      * separate job steps can each process concurrently, then recombining      *
+      * their results downstream. This splits ENTIN round-robin, by record      *
+      * sequence number modulo WS-PARTITION-COUNT, across WS-PARTITION-COUNT    *
+      * partition files - round-robin rather than a SEGMENT-ID range keeps the  *
+      * partitions close to evenly sized even though segment types appear in    *
+      * very different volumes. WS-PARTITION-COUNT is fixed at 4, matching the  *
+      * four partition output files declared below; changing the partition     *
+      * count requires adding or removing a matching SELECT/FD/WRITE set.       *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R028-ENTITY-PARTITION-SPLIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-FILE ASSIGN TO "ENTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARTITION-FILE-1 ASSIGN TO "ENTPART1"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARTITION-FILE-2 ASSIGN TO "ENTPART2"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARTITION-FILE-3 ASSIGN TO "ENTPART3"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARTITION-FILE-4 ASSIGN TO "ENTPART4"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       FD  PARTITION-FILE-1.
+       COPY "test18 special_char" REPLACING ENTITY BY PARTITION-BODY-1.
+
+       FD  PARTITION-FILE-2.
+       COPY "test18 special_char" REPLACING ENTITY BY PARTITION-BODY-2.
+
+       FD  PARTITION-FILE-3.
+       COPY "test18 special_char" REPLACING ENTITY BY PARTITION-BODY-3.
+
+       FD  PARTITION-FILE-4.
+       COPY "test18 special_char" REPLACING ENTITY BY PARTITION-BODY-4.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-PARTITION-COUNT       PIC 9(1)   VALUE 4.
+       01  WS-RECORD-SEQ            PIC 9(9)   VALUE ZERO.
+       01  WS-TARGET-PARTITION      PIC 9(1).
+
+       01  WS-PARTITION-1-COUNT     PIC 9(9)   VALUE ZERO.
+       01  WS-PARTITION-2-COUNT     PIC 9(9)   VALUE ZERO.
+       01  WS-PARTITION-3-COUNT     PIC 9(9)   VALUE ZERO.
+       01  WS-PARTITION-4-COUNT     PIC 9(9)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R028: PARTITION 1 RECORDS " WS-PARTITION-1-COUNT
+           DISPLAY "R028: PARTITION 2 RECORDS " WS-PARTITION-2-COUNT
+           DISPLAY "R028: PARTITION 3 RECORDS " WS-PARTITION-3-COUNT
+           DISPLAY "R028: PARTITION 4 RECORDS " WS-PARTITION-4-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ENTITY-FILE
+           OPEN OUTPUT PARTITION-FILE-1
+           OPEN OUTPUT PARTITION-FILE-2
+           OPEN OUTPUT PARTITION-FILE-3
+           OPEN OUTPUT PARTITION-FILE-4
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORD-SEQ
+           COMPUTE WS-TARGET-PARTITION =
+               FUNCTION MOD (WS-RECORD-SEQ, WS-PARTITION-COUNT) + 1
+           EVALUATE WS-TARGET-PARTITION
+               WHEN 1
+                   ADD 1 TO WS-PARTITION-1-COUNT
+                   MOVE ENTITY TO PARTITION-BODY-1
+                   WRITE PARTITION-BODY-1
+               WHEN 2
+                   ADD 1 TO WS-PARTITION-2-COUNT
+                   MOVE ENTITY TO PARTITION-BODY-2
+                   WRITE PARTITION-BODY-2
+               WHEN 3
+                   ADD 1 TO WS-PARTITION-3-COUNT
+                   MOVE ENTITY TO PARTITION-BODY-3
+                   WRITE PARTITION-BODY-3
+               WHEN 4
+                   ADD 1 TO WS-PARTITION-4-COUNT
+                   MOVE ENTITY TO PARTITION-BODY-4
+                   WRITE PARTITION-BODY-4
+           END-EVALUATE
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE ENTITY-FILE
+           CLOSE PARTITION-FILE-1
+           CLOSE PARTITION-FILE-2
+           CLOSE PARTITION-FILE-3
+           CLOSE PARTITION-FILE-4.
