@@ -0,0 +1,229 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R040-ORPHAN-COMPANY-DETECTION                                            *
+      *                                                                          *
+      * COMPANY-DETAILS (test5d_copybook.cob) is keyed by COMPANY-ID but also    *
+      * carries COMPANY-NAME in its STATIC-DETAILS overlay; the COMPANY          *
+      * REDEFINES branch of ENTITY (test18 special_char.cob, SEGMENT-ID = 1)     *
+      * carries no COMPANY-ID at all, only COMPANY-NAME - so COMPANY-NAME is     *
+      * the only field the two feeds share and is what this reconciles on.      *
+      * Each side is independently sorted ascending by COMPANY-NAME into a      *
+      * normalized working file, then the two normalized files are merge-       *
+      * compared the same way R027 compares old/new COMPANY-DETAILS cycles,     *
+      * flagging any COMPANY-NAME present in COMPANY-DETAILS with no matching   *
+      * COMPANY segment in ENTITY, and vice versa.                              *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R040-ORPHAN-COMPANY-DETECTION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-FILE ASSIGN TO "COMPIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ENTITY-FILE ASSIGN TO "ENTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-WORK-1 ASSIGN TO "SORTWK1".
+           SELECT SORT-WORK-2 ASSIGN TO "SORTWK2".
+
+           SELECT NORM1-FILE ASSIGN TO "ORPHNORM1"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT NORM2-FILE ASSIGN TO "ORPHNORM2"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "ORPHRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-FILE.
+       COPY "test5d_copybook".
+
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       SD  SORT-WORK-1.
+       COPY "test5d_copybook" REPLACING COMPANY-DETAILS BY SORT1-BODY.
+
+       SD  SORT-WORK-2.
+       01  SORT2-BODY.
+           05  SORT2-NAME               PIC X(20).
+
+       FD  NORM1-FILE.
+       01  NORM1-LINE.
+           05  NORM1-NAME               PIC X(20).
+           05  NORM1-COMPANY-ID         PIC X(10).
+
+       FD  NORM2-FILE.
+       01  NORM2-LINE.
+           05  NORM2-NAME               PIC X(20).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-COMPANY-EOF-FLAG      PIC X      VALUE "N".
+           88  WS-COMPANY-EOF                  VALUE "Y".
+       01  WS-ENTITY-EOF-FLAG       PIC X      VALUE "N".
+           88  WS-ENTITY-EOF                   VALUE "Y".
+       01  WS-NORM1-EOF-FLAG        PIC X      VALUE "N".
+           88  WS-NORM1-EOF                    VALUE "Y".
+       01  WS-NORM2-EOF-FLAG        PIC X      VALUE "N".
+           88  WS-NORM2-EOF                    VALUE "Y".
+
+       01  WS-MISSING-FROM-ENTITY   PIC 9(9)   VALUE ZERO.
+       01  WS-MISSING-FROM-COMPANY  PIC 9(9)   VALUE ZERO.
+       01  WS-MATCHED-COUNT         PIC 9(9)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-1
+               ON ASCENDING KEY COMPANY-NAME OF SORT1-BODY
+               USING COMPANY-FILE
+               OUTPUT PROCEDURE IS 2000-WRITE-NORM1
+           SORT SORT-WORK-2
+               ON ASCENDING KEY SORT2-NAME
+               INPUT PROCEDURE IS 3000-FILTER-ENTITY-COMPANY
+               OUTPUT PROCEDURE IS 4000-WRITE-NORM2
+           PERFORM 5000-MATCH-NORMALIZED-FILES
+           DISPLAY "R040: MATCHED COMPANIES          " WS-MATCHED-COUNT
+           DISPLAY "R040: MISSING FROM ENTITY FEED    "
+               WS-MISSING-FROM-ENTITY
+           DISPLAY "R040: MISSING FROM COMPANY-DETAILS "
+               WS-MISSING-FROM-COMPANY
+           STOP RUN.
+
+       2000-WRITE-NORM1.
+           OPEN OUTPUT NORM1-FILE
+           RETURN SORT-WORK-1
+               AT END SET WS-COMPANY-EOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-COMPANY-EOF
+               MOVE SPACES TO NORM1-LINE
+               MOVE COMPANY-NAME OF SORT1-BODY TO NORM1-NAME
+               MOVE COMPANY-ID OF SORT1-BODY TO NORM1-COMPANY-ID
+               WRITE NORM1-LINE
+               RETURN SORT-WORK-1
+                   AT END SET WS-COMPANY-EOF TO TRUE
+               END-RETURN
+           END-PERFORM
+           CLOSE NORM1-FILE.
+
+       3000-FILTER-ENTITY-COMPANY.
+           OPEN INPUT ENTITY-FILE
+           READ ENTITY-FILE
+               AT END SET WS-ENTITY-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-ENTITY-EOF
+               IF SEGMENT-ID OF ENTITY = 1
+                   MOVE SPACES TO SORT2-BODY
+                   MOVE COMPANY-NAME OF COMPANY TO SORT2-NAME
+                   RELEASE SORT2-BODY
+               END-IF
+               READ ENTITY-FILE
+                   AT END SET WS-ENTITY-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE ENTITY-FILE.
+
+       4000-WRITE-NORM2.
+           OPEN OUTPUT NORM2-FILE
+           RETURN SORT-WORK-2
+               AT END SET WS-NORM2-EOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-NORM2-EOF
+               MOVE SORT2-NAME TO NORM2-NAME
+               WRITE NORM2-LINE
+               RETURN SORT-WORK-2
+                   AT END SET WS-NORM2-EOF TO TRUE
+               END-RETURN
+           END-PERFORM
+           CLOSE NORM2-FILE.
+
+       5000-MATCH-NORMALIZED-FILES.
+           MOVE "N" TO WS-NORM1-EOF-FLAG
+           MOVE "N" TO WS-NORM2-EOF-FLAG
+           OPEN INPUT NORM1-FILE
+           OPEN INPUT NORM2-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ NORM1-FILE
+               AT END SET WS-NORM1-EOF TO TRUE
+           END-READ
+           READ NORM2-FILE
+               AT END SET WS-NORM2-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-NORM1-EOF AND WS-NORM2-EOF
+               EVALUATE TRUE
+                   WHEN WS-NORM1-EOF
+                       PERFORM 5200-REPORT-ENTITY-ONLY
+                       READ NORM2-FILE
+                           AT END SET WS-NORM2-EOF TO TRUE
+                       END-READ
+                   WHEN WS-NORM2-EOF
+                       PERFORM 5100-REPORT-COMPANY-ONLY
+                       READ NORM1-FILE
+                           AT END SET WS-NORM1-EOF TO TRUE
+                       END-READ
+                   WHEN NORM1-NAME < NORM2-NAME
+                       PERFORM 5100-REPORT-COMPANY-ONLY
+                       READ NORM1-FILE
+                           AT END SET WS-NORM1-EOF TO TRUE
+                       END-READ
+                   WHEN NORM1-NAME > NORM2-NAME
+                       PERFORM 5200-REPORT-ENTITY-ONLY
+                       READ NORM2-FILE
+                           AT END SET WS-NORM2-EOF TO TRUE
+                       END-READ
+                   WHEN OTHER
+                       ADD 1 TO WS-MATCHED-COUNT
+                       READ NORM1-FILE
+                           AT END SET WS-NORM1-EOF TO TRUE
+                       END-READ
+                       READ NORM2-FILE
+                           AT END SET WS-NORM2-EOF TO TRUE
+                       END-READ
+               END-EVALUATE
+           END-PERFORM
+           CLOSE NORM1-FILE
+           CLOSE NORM2-FILE
+           CLOSE REPORT-FILE.
+
+       5100-REPORT-COMPANY-ONLY.
+           ADD 1 TO WS-MISSING-FROM-ENTITY
+           MOVE SPACES TO REPORT-LINE
+           STRING "COMPANY-ID=" DELIMITED BY SIZE
+               NORM1-COMPANY-ID DELIMITED BY SIZE
+               " NAME=" DELIMITED BY SIZE
+               NORM1-NAME DELIMITED BY SIZE
+               " - MISSING FROM ENTITY" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       5200-REPORT-ENTITY-ONLY.
+           ADD 1 TO WS-MISSING-FROM-COMPANY
+           MOVE SPACES TO REPORT-LINE
+           STRING "NAME=" DELIMITED BY SIZE
+               NORM2-NAME DELIMITED BY SIZE
+               " - MISSING FROM COMPANY-DETAILS" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
