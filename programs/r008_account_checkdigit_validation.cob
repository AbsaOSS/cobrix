@@ -0,0 +1,123 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R008-ACCOUNT-CHECKDIGIT-VALIDATION                                       *
+      *                                                                          *
+      * RECORD-A (test12_copybook_a.cob) splits the 16-digit account number      *
+      * across FIRST-6 / ACCOUNT-MIDDLE / LAST-4. This reassembles the full      *
+      * 16-digit number and validates it against a Luhn (mod-10) check digit,    *
+      * the rightmost digit, the same scheme used for 16-digit card/account      *
+      * numbers elsewhere. Records that fail are written to an exception file.   *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R008-ACCOUNT-CHECKDIGIT-VALIDATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECAIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "ACCTEXC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test12_copybook_a".
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-ACCOUNT-NO            PIC 9(16).
+       01  WS-ACCOUNT-DIGITS REDEFINES WS-ACCOUNT-NO.
+           05  WS-DIGIT             PIC 9      OCCURS 16 TIMES.
+
+       01  WS-SUBSCRIPT             PIC 9(2).
+       01  WS-POSITION-FROM-RIGHT   PIC 9(2).
+       01  WS-WORK-DIGIT            PIC 9(2).
+       01  WS-CHECKSUM              PIC 9(4).
+       01  WS-VALID-FLAG            PIC X      VALUE "N".
+           88  WS-VALID                        VALUE "Y".
+
+       01  WS-ACCOUNT-NO-EDIT       PIC 9(16).
+       01  WS-REJECT-COUNT          PIC 9(9)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R008: RECORDS FAILING CHECK DIGIT " WS-REJECT-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECORD-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           COMPUTE WS-ACCOUNT-NO =
+               (FIRST-6 * 10000000000 + ACCOUNT-MIDDLE * 10000) + LAST-4
+           PERFORM 2100-VALIDATE-CHECK-DIGIT
+           IF NOT WS-VALID
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE WS-ACCOUNT-NO TO WS-ACCOUNT-NO-EDIT
+               MOVE SPACES TO EXCEPTION-LINE
+               STRING WS-ACCOUNT-NO-EDIT DELIMITED BY SIZE
+                   " FAILED LUHN CHECK DIGIT" DELIMITED BY SIZE
+                   INTO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+           END-IF
+           READ RECORD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * Standard Luhn (mod-10) check: scanning from the rightmost digit
+      * (the check digit itself), double every second digit and, when the
+      * doubled value exceeds 9, subtract 9. The account number is valid
+      * when the sum of all resulting digits is a multiple of 10.
+       2100-VALIDATE-CHECK-DIGIT.
+           MOVE ZERO TO WS-CHECKSUM
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > 16
+               COMPUTE WS-POSITION-FROM-RIGHT = 17 - WS-SUBSCRIPT
+               MOVE WS-DIGIT (WS-SUBSCRIPT) TO WS-WORK-DIGIT
+               IF FUNCTION MOD (WS-POSITION-FROM-RIGHT, 2) = 0
+                   COMPUTE WS-WORK-DIGIT = WS-WORK-DIGIT * 2
+                   IF WS-WORK-DIGIT > 9
+                       COMPUTE WS-WORK-DIGIT = WS-WORK-DIGIT - 9
+                   END-IF
+               END-IF
+               ADD WS-WORK-DIGIT TO WS-CHECKSUM
+           END-PERFORM
+           MOVE "N" TO WS-VALID-FLAG
+           IF FUNCTION MOD (WS-CHECKSUM, 10) = 0
+               MOVE "Y" TO WS-VALID-FLAG
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE RECORD-FILE
+           CLOSE EXCEPTION-FILE.
