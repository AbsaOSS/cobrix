@@ -0,0 +1,192 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R025-COMPANY-DETAILS-ARCHIVAL                                           *
+      *                                                                          *
+      * Archives the full COMPANY-DETAILS extract (test5d_copybook.cob) as the  *
+      * next generation and applies a generation-based retention policy, the    *
+      * same role a GDG base would play on a mainframe, modeled here with a     *
+      * GENERATION-CONTROL-RECORD file (generation-control.cpy) since this      *
+      * repo has no catalog/GDG facility of its own. Every run copies the       *
+      * input to the archive, assigns it the next generation number, and        *
+      * keeps only the newest WS-RETENTION-COUNT generations on record -        *
+      * anything older is written to a purge list for operations to remove.     *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R025-COMPANY-DETAILS-ARCHIVAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-FILE ASSIGN TO "COMPIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ARCHIVE-FILE ASSIGN TO "COMPARCH"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GEN-IN-FILE ASSIGN TO "GENCTLIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GEN-IN-STATUS.
+
+           SELECT GEN-OUT-FILE ASSIGN TO "GENCTLOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PURGE-FILE ASSIGN TO "GENPURGE"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-FILE.
+       COPY "test5d_copybook".
+
+       FD  ARCHIVE-FILE.
+       COPY "test5d_copybook" REPLACING COMPANY-DETAILS
+           BY ARCHIVE-RECORD.
+
+       FD  GEN-IN-FILE.
+       COPY "generation-control" REPLACING GENERATION-CONTROL-RECORD
+           BY GEN-IN-RECORD.
+
+       FD  GEN-OUT-FILE.
+       COPY "generation-control" REPLACING GENERATION-CONTROL-RECORD
+           BY GEN-OUT-RECORD.
+
+       FD  PURGE-FILE.
+       01  PURGE-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-COMPANY-EOF-FLAG      PIC X      VALUE "N".
+           88  WS-COMPANY-EOF                  VALUE "Y".
+       01  WS-GEN-IN-EOF-FLAG       PIC X      VALUE "N".
+           88  WS-GEN-IN-EOF                   VALUE "Y".
+       01  WS-GEN-IN-STATUS         PIC XX.
+           88  WS-GEN-IN-NOT-FOUND          VALUE "35".
+
+       01  WS-RETENTION-COUNT       PIC 9(2)   VALUE 5.
+
+       01  WS-GEN-TABLE-COUNT       PIC 9(3)   VALUE ZERO.
+       01  WS-GEN-TABLE.
+           05  WS-GEN-ENTRY         OCCURS 99 TIMES.
+               10  WS-GEN-NUMBER        PIC 9(5).
+               10  WS-GEN-RECORD-COUNT  PIC 9(9).
+               10  WS-GEN-BUSINESS-DATE PIC 9(8).
+
+       01  WS-MAX-GEN-NUMBER        PIC 9(5)   VALUE ZERO.
+       01  WS-NEW-GEN-NUMBER        PIC 9(5).
+       01  WS-ARCHIVED-COUNT        PIC 9(9)   VALUE ZERO.
+       01  WS-PURGE-COUNT           PIC 9(9)   VALUE ZERO.
+       01  WS-FIRST-KEPT-SUB        PIC 9(3).
+       01  WS-SUB                   PIC 9(3).
+       01  WS-GEN-DISPLAY           PIC ZZZZ9.
+       01  WS-COUNT-DISPLAY         PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-GENERATION-HISTORY
+           PERFORM 2000-ARCHIVE-COMPANY-FILE
+           PERFORM 3000-APPLY-RETENTION
+           DISPLAY "R025: ARCHIVED GENERATION    " WS-NEW-GEN-NUMBER
+           DISPLAY "R025: RECORDS ARCHIVED       " WS-ARCHIVED-COUNT
+           DISPLAY "R025: GENERATIONS PURGED     " WS-PURGE-COUNT
+           STOP RUN.
+
+       1000-LOAD-GENERATION-HISTORY.
+           OPEN INPUT GEN-IN-FILE
+           IF WS-GEN-IN-NOT-FOUND
+               SET WS-GEN-IN-EOF TO TRUE
+           ELSE
+               READ GEN-IN-FILE
+                   AT END SET WS-GEN-IN-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL WS-GEN-IN-EOF
+                   ADD 1 TO WS-GEN-TABLE-COUNT
+                   MOVE GEN-NUMBER OF GEN-IN-RECORD
+                       TO WS-GEN-NUMBER (WS-GEN-TABLE-COUNT)
+                   MOVE GEN-RECORD-COUNT OF GEN-IN-RECORD
+                       TO WS-GEN-RECORD-COUNT (WS-GEN-TABLE-COUNT)
+                   MOVE GEN-BUSINESS-DATE OF GEN-IN-RECORD
+                       TO WS-GEN-BUSINESS-DATE (WS-GEN-TABLE-COUNT)
+                   IF GEN-NUMBER OF GEN-IN-RECORD > WS-MAX-GEN-NUMBER
+                       MOVE GEN-NUMBER OF GEN-IN-RECORD
+                           TO WS-MAX-GEN-NUMBER
+                   END-IF
+                   READ GEN-IN-FILE
+                       AT END SET WS-GEN-IN-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE GEN-IN-FILE
+           END-IF
+           COMPUTE WS-NEW-GEN-NUMBER = WS-MAX-GEN-NUMBER + 1.
+
+       2000-ARCHIVE-COMPANY-FILE.
+           OPEN INPUT COMPANY-FILE
+           OPEN OUTPUT ARCHIVE-FILE
+           READ COMPANY-FILE
+               AT END SET WS-COMPANY-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-COMPANY-EOF
+               ADD 1 TO WS-ARCHIVED-COUNT
+               MOVE COMPANY-DETAILS TO ARCHIVE-RECORD
+               WRITE ARCHIVE-RECORD
+               READ COMPANY-FILE
+                   AT END SET WS-COMPANY-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE COMPANY-FILE
+           CLOSE ARCHIVE-FILE
+           ADD 1 TO WS-GEN-TABLE-COUNT
+           MOVE WS-NEW-GEN-NUMBER TO WS-GEN-NUMBER (WS-GEN-TABLE-COUNT)
+           MOVE WS-ARCHIVED-COUNT
+               TO WS-GEN-RECORD-COUNT (WS-GEN-TABLE-COUNT)
+           MOVE FUNCTION CURRENT-DATE (1:8)
+               TO WS-GEN-BUSINESS-DATE (WS-GEN-TABLE-COUNT).
+
+       3000-APPLY-RETENTION.
+           OPEN OUTPUT GEN-OUT-FILE
+           OPEN OUTPUT PURGE-FILE
+           MOVE 1 TO WS-FIRST-KEPT-SUB
+           IF WS-GEN-TABLE-COUNT > WS-RETENTION-COUNT
+               COMPUTE WS-FIRST-KEPT-SUB =
+                   WS-GEN-TABLE-COUNT - WS-RETENTION-COUNT + 1
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB = WS-FIRST-KEPT-SUB
+                   ADD 1 TO WS-PURGE-COUNT
+                   MOVE WS-GEN-NUMBER (WS-SUB) TO WS-GEN-DISPLAY
+                   MOVE WS-GEN-RECORD-COUNT (WS-SUB) TO WS-COUNT-DISPLAY
+                   MOVE SPACES TO PURGE-LINE
+                   STRING "PURGE GENERATION " DELIMITED BY SIZE
+                       WS-GEN-DISPLAY DELIMITED BY SIZE
+                       " RECORDS=" DELIMITED BY SIZE
+                       WS-COUNT-DISPLAY DELIMITED BY SIZE
+                       INTO PURGE-LINE
+                   WRITE PURGE-LINE
+               END-PERFORM
+           END-IF
+           PERFORM VARYING WS-SUB FROM WS-FIRST-KEPT-SUB BY 1
+                   UNTIL WS-SUB > WS-GEN-TABLE-COUNT
+               MOVE WS-GEN-NUMBER (WS-SUB)
+                   TO GEN-NUMBER OF GEN-OUT-RECORD
+               MOVE WS-GEN-RECORD-COUNT (WS-SUB)
+                   TO GEN-RECORD-COUNT OF GEN-OUT-RECORD
+               MOVE WS-GEN-BUSINESS-DATE (WS-SUB)
+                   TO GEN-BUSINESS-DATE OF GEN-OUT-RECORD
+               WRITE GEN-OUT-RECORD
+           END-PERFORM
+           CLOSE GEN-OUT-FILE
+           CLOSE PURGE-FILE.
