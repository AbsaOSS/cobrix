@@ -0,0 +1,160 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R021-OFFICE-CAPACITY-REPORT                                             *
+      *                                                                          *
+      * For SEGMENT-ID 4 (OFFICE) records in the ENTITY extract (test18         *
+      * special_char.cob), reports how many rooms are occupied on each FLOOR,   *
+      * and flags any FLOOR/ROOM-NUMBER combination that appears more than      *
+      * once (two offices claiming the same room). The OFFICE records are       *
+      * selected out of the combined feed and sorted by FLOOR/ROOM-NUMBER with  *
+      * a SORT INPUT PROCEDURE, then read back through a control-break OUTPUT   *
+      * PROCEDURE that rolls up the per-floor counts - the same SORT idiom      *
+      * used elsewhere in this repo for producing an ordered extract.          *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R021-OFFICE-CAPACITY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-FILE ASSIGN TO "ENTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+           SELECT REPORT-FILE ASSIGN TO "OFCCAP"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       SD  SORT-WORK-FILE.
+       01  SORT-BODY.
+           05  SORT-FLOOR               PIC 9(3).
+           05  SORT-ROOM                PIC 9(4).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ENTITY-EOF-FLAG       PIC X      VALUE "N".
+           88  WS-ENTITY-EOF                   VALUE "Y".
+       01  WS-SORT-EOF-FLAG         PIC X      VALUE "N".
+           88  WS-SORT-EOF                     VALUE "Y".
+       01  WS-FIRST-RECORD-FLAG     PIC X      VALUE "Y".
+           88  WS-FIRST-RECORD                 VALUE "Y".
+
+       01  WS-BREAK-FLOOR           PIC 9(3)   VALUE ZERO.
+       01  WS-LAST-FLOOR            PIC 9(3)   VALUE ZERO.
+       01  WS-LAST-ROOM             PIC 9(4)   VALUE ZERO.
+       01  WS-FLOOR-COUNT           PIC 9(9)   VALUE ZERO.
+       01  WS-TOTAL-OFFICES         PIC 9(9)   VALUE ZERO.
+       01  WS-DUP-COUNT             PIC 9(9)   VALUE ZERO.
+
+       01  WS-FLOOR-DISPLAY         PIC ZZ9.
+       01  WS-ROOM-DISPLAY          PIC ZZZ9.
+       01  WS-COUNT-DISPLAY         PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-FLOOR SORT-ROOM
+               INPUT PROCEDURE IS 1000-SELECT-OFFICES
+               OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT
+           DISPLAY "R021: OFFICES PROCESSED      " WS-TOTAL-OFFICES
+           DISPLAY "R021: DUPLICATE ROOM RECORDS " WS-DUP-COUNT
+           STOP RUN.
+
+       1000-SELECT-OFFICES.
+           OPEN INPUT ENTITY-FILE
+           READ ENTITY-FILE
+               AT END SET WS-ENTITY-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-ENTITY-EOF
+               IF SEGMENT-ID OF ENTITY = 4
+                   MOVE FLOOR OF OFFICE TO SORT-FLOOR
+                   MOVE ROOM-NUMBER OF OFFICE TO SORT-ROOM
+                   RELEASE SORT-BODY
+               END-IF
+               READ ENTITY-FILE
+                   AT END SET WS-ENTITY-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE ENTITY-FILE.
+
+       3000-PRODUCE-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           RETURN SORT-WORK-FILE
+               AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-SORT-EOF
+               ADD 1 TO WS-TOTAL-OFFICES
+               IF WS-FIRST-RECORD
+                   MOVE SORT-FLOOR TO WS-BREAK-FLOOR
+                   MOVE "N" TO WS-FIRST-RECORD-FLAG
+               END-IF
+               IF SORT-FLOOR NOT = WS-BREAK-FLOOR
+                   PERFORM 3100-WRITE-FLOOR-LINE
+                   MOVE ZERO TO WS-FLOOR-COUNT
+                   MOVE SORT-FLOOR TO WS-BREAK-FLOOR
+               END-IF
+               ADD 1 TO WS-FLOOR-COUNT
+               IF WS-TOTAL-OFFICES > 1
+                   IF SORT-FLOOR = WS-LAST-FLOOR
+                       AND SORT-ROOM = WS-LAST-ROOM
+                       ADD 1 TO WS-DUP-COUNT
+                       PERFORM 3200-WRITE-DUP-LINE
+                   END-IF
+               END-IF
+               MOVE SORT-FLOOR TO WS-LAST-FLOOR
+               MOVE SORT-ROOM TO WS-LAST-ROOM
+               RETURN SORT-WORK-FILE
+                   AT END SET WS-SORT-EOF TO TRUE
+               END-RETURN
+           END-PERFORM
+           IF WS-TOTAL-OFFICES > 0
+               PERFORM 3100-WRITE-FLOOR-LINE
+           END-IF
+           CLOSE REPORT-FILE.
+
+       3100-WRITE-FLOOR-LINE.
+           MOVE WS-BREAK-FLOOR TO WS-FLOOR-DISPLAY
+           MOVE WS-FLOOR-COUNT TO WS-COUNT-DISPLAY
+           MOVE SPACES TO REPORT-LINE
+           STRING "FLOOR " DELIMITED BY SIZE
+               WS-FLOOR-DISPLAY DELIMITED BY SIZE
+               " OCCUPIED-ROOMS=" DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3200-WRITE-DUP-LINE.
+           MOVE SORT-FLOOR TO WS-FLOOR-DISPLAY
+           MOVE SORT-ROOM TO WS-ROOM-DISPLAY
+           MOVE SPACES TO REPORT-LINE
+           STRING "*** DUPLICATE FLOOR " DELIMITED BY SIZE
+               WS-FLOOR-DISPLAY DELIMITED BY SIZE
+               " ROOM " DELIMITED BY SIZE
+               WS-ROOM-DISPLAY DELIMITED BY SIZE
+               " - MULTIPLE OFFICES ASSIGNED ***" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
