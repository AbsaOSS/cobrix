@@ -0,0 +1,118 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R024-ACCOUNT-NUMBER-INDEX                                               *
+      *                                                                          *
+      * ACCOUNT-DETAIL (test2_copybook.cob) is a table nested inside RECORD,    *
+      * keyed only by its position within a client's own ACCOUNT OCCURS 80      *
+      * array - there is no way to go straight from an ACCOUNT-NUMBER to the    *
+      * client and slot it belongs to without scanning every client's whole     *
+      * table. This flattens every account slot across every client into one   *
+      * entry (ACCOUNT-NUMBER, owning CLIENTID, slot number) and sorts the      *
+      * result ascending by ACCOUNT-NUMBER, producing a keyed lookup index a    *
+      * downstream job can binary-search instead of rescanning RECORD-FILE.     *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R024-ACCOUNT-NUMBER-INDEX.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+           SELECT INDEX-FILE ASSIGN TO "ACCTIDX"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test2_copybook".
+
+       SD  SORT-WORK-FILE.
+       01  SORT-BODY.
+           05  SORT-ACCOUNT-NUMBER      PIC X(24).
+           05  SORT-CLIENTID            PIC X(15).
+           05  SORT-SLOT-NUM            PIC 9(4).
+
+       FD  INDEX-FILE.
+       01  INDEX-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RECORD-EOF-FLAG       PIC X      VALUE "N".
+           88  WS-RECORD-EOF                   VALUE "Y".
+       01  WS-SORT-EOF-FLAG         PIC X      VALUE "N".
+           88  WS-SORT-EOF                     VALUE "Y".
+
+       01  WS-SLOT-SUB              PIC 9(4).
+       01  WS-ENTRY-COUNT           PIC 9(9)   VALUE ZERO.
+       01  WS-SLOT-DISPLAY          PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-ACCOUNT-NUMBER
+               INPUT PROCEDURE IS 1000-BUILD-INDEX-ENTRIES
+               OUTPUT PROCEDURE IS 3000-WRITE-INDEX
+           DISPLAY "R024: ACCOUNT INDEX ENTRIES " WS-ENTRY-COUNT
+           STOP RUN.
+
+       1000-BUILD-INDEX-ENTRIES.
+           OPEN INPUT RECORD-FILE
+           READ RECORD-FILE
+               AT END SET WS-RECORD-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-RECORD-EOF
+               PERFORM VARYING WS-SLOT-SUB FROM 1 BY 1
+                       UNTIL WS-SLOT-SUB > NUMBER-OF-ACCTS
+                   MOVE ACCOUNT-NUMBER (WS-SLOT-SUB)
+                       TO SORT-ACCOUNT-NUMBER
+                   MOVE CLIENTID TO SORT-CLIENTID
+                   MOVE WS-SLOT-SUB TO SORT-SLOT-NUM
+                   RELEASE SORT-BODY
+               END-PERFORM
+               READ RECORD-FILE
+                   AT END SET WS-RECORD-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE RECORD-FILE.
+
+       3000-WRITE-INDEX.
+           OPEN OUTPUT INDEX-FILE
+           RETURN SORT-WORK-FILE
+               AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-SORT-EOF
+               ADD 1 TO WS-ENTRY-COUNT
+               MOVE SORT-SLOT-NUM TO WS-SLOT-DISPLAY
+               MOVE SPACES TO INDEX-LINE
+               STRING SORT-ACCOUNT-NUMBER DELIMITED BY SIZE
+                   " CLIENTID=" DELIMITED BY SIZE
+                   SORT-CLIENTID DELIMITED BY SIZE
+                   " SLOT=" DELIMITED BY SIZE
+                   WS-SLOT-DISPLAY DELIMITED BY SIZE
+                   INTO INDEX-LINE
+               WRITE INDEX-LINE
+               RETURN SORT-WORK-FILE
+                   AT END SET WS-SORT-EOF TO TRUE
+               END-RETURN
+           END-PERFORM
+           CLOSE INDEX-FILE.
