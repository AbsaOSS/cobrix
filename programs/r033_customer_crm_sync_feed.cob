@@ -0,0 +1,99 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R033-CUSTOMER-CRM-SYNC-FEED                                             *
+      *                                                                          *
+      * Builds a downstream CRM sync feed from the CUSTOMER segment of the      *
+      * ENTITY extract (test18 special_char.cob). CUSTOMER has no unique        *
+      * identifier field of its own (unlike COMPANY-DETAILS' COMPANY-ID), so    *
+      * the feed uses the record's 1-up sequence number within the ENTITY      *
+      * extract as the CRM external key - the same stand-in the CRM system      *
+      * would need anyway to match a sync record back to its source row, and    *
+      * consistent with how R024 keys its ACCOUNT-DETAIL index when no         *
+      * natural key exists. Each CUSTOMER record becomes one feed line          *
+      * carrying the external key, CUSTOMER-NAME, POSTAL-ADDRESS and ZIP.       *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R033-CUSTOMER-CRM-SYNC-FEED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-FILE ASSIGN TO "ENTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CRM-FILE ASSIGN TO "CUSTCRM"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       FD  CRM-FILE.
+       01  CRM-LINE                     PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-RECORD-SEQ            PIC 9(9)   VALUE ZERO.
+       01  WS-CUSTOMER-COUNT        PIC 9(9)   VALUE ZERO.
+
+       01  WS-SEQ-DISPLAY           PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R033: CUSTOMER RECORDS SYNCED " WS-CUSTOMER-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ENTITY-FILE
+           OPEN OUTPUT CRM-FILE
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORD-SEQ
+           IF SEGMENT-ID OF ENTITY = 5
+               ADD 1 TO WS-CUSTOMER-COUNT
+               MOVE WS-RECORD-SEQ TO WS-SEQ-DISPLAY
+               MOVE SPACES TO CRM-LINE
+               STRING "EXTID=" DELIMITED BY SIZE
+                   WS-SEQ-DISPLAY DELIMITED BY SIZE
+                   " NAME=" DELIMITED BY SIZE
+                   CUSTOMER-NAME OF CUSTOMER DELIMITED BY SIZE
+                   " ADDRESS=" DELIMITED BY SIZE
+                   POSTAL-ADDRESS OF CUSTOMER DELIMITED BY SIZE
+                   " ZIP=" DELIMITED BY SIZE
+                   ZIP OF CUSTOMER DELIMITED BY SIZE
+                   INTO CRM-LINE
+               WRITE CRM-LINE
+           END-IF
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE ENTITY-FILE
+           CLOSE CRM-FILE.
