@@ -0,0 +1,149 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R023-ZIP-CODE-STANDARDIZATION                                           *
+      *                                                                          *
+      * CUSTOMER (SEGMENT-ID 5) records in the ENTITY extract (test18           *
+      * special_char.cob) carry ZIP as a free-form PIC X(10). This accepts a    *
+      * plain 5-digit ZIP or a 9-digit ZIP+4 (with or without an embedded       *
+      * hyphen, with or without trailing spaces) and standardizes it to either  *
+      * "99999" or "99999-9999". Anything else - embedded letters, wrong       *
+      * digit count, a blank field - is written to an exception report         *
+      * instead of being guessed at.                                           *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R023-ZIP-CODE-STANDARDIZATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-FILE ASSIGN TO "ENTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT STANDARD-FILE ASSIGN TO "ZIPSTD"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "ZIPEXC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-FILE.
+       COPY "test18 special_char".
+
+       FD  STANDARD-FILE.
+       01  STANDARD-LINE                PIC X(80).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG              PIC X      VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-CHECKED-COUNT         PIC 9(9)   VALUE ZERO.
+       01  WS-FAILED-COUNT          PIC 9(9)   VALUE ZERO.
+
+       01  WS-ZIP-RAW               PIC X(10).
+       01  WS-ZIP-DIGITS            PIC X(9)   VALUE SPACES.
+       01  WS-DIGIT-COUNT           PIC 9(4)   VALUE ZERO.
+       01  WS-ZIP-STANDARD          PIC X(10).
+       01  WS-ZIP-IDX               PIC 9(4).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           DISPLAY "R023: ZIP CODES CHECKED " WS-CHECKED-COUNT
+           DISPLAY "R023: ZIP CODES FAILED  " WS-FAILED-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ENTITY-FILE
+           OPEN OUTPUT STANDARD-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           IF SEGMENT-ID OF ENTITY = 5
+               PERFORM 2100-STANDARDIZE-ZIP
+           END-IF
+
+           READ ENTITY-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-STANDARDIZE-ZIP.
+           ADD 1 TO WS-CHECKED-COUNT
+           MOVE ZIP OF CUSTOMER TO WS-ZIP-RAW
+           MOVE SPACES TO WS-ZIP-DIGITS
+           MOVE ZERO TO WS-DIGIT-COUNT
+           PERFORM VARYING WS-ZIP-IDX FROM 1 BY 1
+                   UNTIL WS-ZIP-IDX > 10
+               IF WS-ZIP-RAW (WS-ZIP-IDX:1) IS NUMERIC
+                   ADD 1 TO WS-DIGIT-COUNT
+                   IF WS-DIGIT-COUNT <= 9
+                       MOVE WS-ZIP-RAW (WS-ZIP-IDX:1)
+                           TO WS-ZIP-DIGITS (WS-DIGIT-COUNT:1)
+                   END-IF
+               ELSE
+                   IF WS-ZIP-RAW (WS-ZIP-IDX:1) NOT = SPACE
+                       AND WS-ZIP-RAW (WS-ZIP-IDX:1) NOT = "-"
+                       MOVE 99 TO WS-DIGIT-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EVALUATE TRUE
+               WHEN WS-DIGIT-COUNT = 5
+                   MOVE SPACES TO WS-ZIP-STANDARD
+                   MOVE WS-ZIP-DIGITS (1:5) TO WS-ZIP-STANDARD (1:5)
+                   PERFORM 2200-WRITE-STANDARD-LINE
+               WHEN WS-DIGIT-COUNT = 9
+                   MOVE SPACES TO WS-ZIP-STANDARD
+                   STRING WS-ZIP-DIGITS (1:5) DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       WS-ZIP-DIGITS (6:4) DELIMITED BY SIZE
+                       INTO WS-ZIP-STANDARD
+                   PERFORM 2200-WRITE-STANDARD-LINE
+               WHEN OTHER
+                   ADD 1 TO WS-FAILED-COUNT
+                   MOVE SPACES TO EXCEPTION-LINE
+                   STRING "CUSTOMER ZIP='" DELIMITED BY SIZE
+                       ZIP OF CUSTOMER DELIMITED BY SIZE
+                       "' INVALID FORMAT" DELIMITED BY SIZE
+                       INTO EXCEPTION-LINE
+                   WRITE EXCEPTION-LINE
+           END-EVALUATE.
+
+       2200-WRITE-STANDARD-LINE.
+           MOVE SPACES TO STANDARD-LINE
+           STRING CUSTOMER-NAME OF CUSTOMER DELIMITED BY SIZE
+               " ZIP=" DELIMITED BY SIZE
+               WS-ZIP-STANDARD DELIMITED BY SIZE
+               INTO STANDARD-LINE
+           WRITE STANDARD-LINE.
+
+       9000-TERMINATE.
+           CLOSE ENTITY-FILE
+           CLOSE STANDARD-FILE
+           CLOSE EXCEPTION-FILE.
