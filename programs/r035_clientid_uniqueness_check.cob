@@ -0,0 +1,113 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * R035-CLIENTID-UNIQUENESS-CHECK                                          *
+      *                                                                          *
+      * Confirms CLIENTID (test2_copybook.cob) is unique across every RECORD     *
+      * in the extract. CLIENTID is sorted with a SORT INPUT PROCEDURE/OUTPUT    *
+      * PROCEDURE, the same idiom R021 uses to find duplicate FLOOR/ROOM-NUMBER  *
+      * combinations, so duplicates end up adjacent and a control-break over     *
+      * the sorted stream flags every CLIENTID that appears more than once.      *
+      *                                                                          *
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. R035-CLIENTID-UNIQUENESS-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "RECIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+           SELECT EXCEPTION-FILE ASSIGN TO "CLIENTDUP"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       COPY "test2_copybook".
+
+       SD  SORT-WORK-FILE.
+       01  SORT-BODY.
+           05  SORT-CLIENTID            PIC X(15).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RECORD-EOF-FLAG       PIC X      VALUE "N".
+           88  WS-RECORD-EOF                   VALUE "Y".
+       01  WS-SORT-EOF-FLAG         PIC X      VALUE "N".
+           88  WS-SORT-EOF                     VALUE "Y".
+
+       01  WS-TOTAL-RECORDS         PIC 9(9)   VALUE ZERO.
+       01  WS-DUP-COUNT             PIC 9(9)   VALUE ZERO.
+       01  WS-LAST-CLIENTID         PIC X(15)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-CLIENTID
+               INPUT PROCEDURE IS 1000-SELECT-CLIENTIDS
+               OUTPUT PROCEDURE IS 3000-FIND-DUPLICATES
+           DISPLAY "R035: RECORDS CHECKED        " WS-TOTAL-RECORDS
+           DISPLAY "R035: DUPLICATE CLIENTIDS    " WS-DUP-COUNT
+           STOP RUN.
+
+       1000-SELECT-CLIENTIDS.
+           OPEN INPUT RECORD-FILE
+           READ RECORD-FILE
+               AT END SET WS-RECORD-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-RECORD-EOF
+               MOVE CLIENTID TO SORT-CLIENTID
+               RELEASE SORT-BODY
+               READ RECORD-FILE
+                   AT END SET WS-RECORD-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE RECORD-FILE.
+
+       3000-FIND-DUPLICATES.
+           OPEN OUTPUT EXCEPTION-FILE
+           RETURN SORT-WORK-FILE
+               AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-SORT-EOF
+               ADD 1 TO WS-TOTAL-RECORDS
+               IF WS-TOTAL-RECORDS > 1
+                   AND SORT-CLIENTID = WS-LAST-CLIENTID
+                   ADD 1 TO WS-DUP-COUNT
+                   PERFORM 3100-WRITE-DUP-LINE
+               END-IF
+               MOVE SORT-CLIENTID TO WS-LAST-CLIENTID
+               RETURN SORT-WORK-FILE
+                   AT END SET WS-SORT-EOF TO TRUE
+               END-RETURN
+           END-PERFORM
+           CLOSE EXCEPTION-FILE.
+
+       3100-WRITE-DUP-LINE.
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING "*** DUPLICATE CLIENTID " DELIMITED BY SIZE
+               SORT-CLIENTID DELIMITED BY SIZE
+               " ***" DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE.
