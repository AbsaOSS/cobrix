@@ -0,0 +1,34 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * One entry per retained generation of an archived extract: the           *
+      * generation number assigned at archive time, the record count it         *
+      * carried, and the business date of the cycle it represents (the date     *
+      * the archive run stamped it with - see R025). A run reads the prior      *
+      * generation-control file (oldest entry first), appends the new           *
+      * generation it just produced, and rewrites the file keeping only the     *
+      * newest GEN-RETENTION-COUNT entries - the rest age out and are reported  *
+      * so operations can purge the matching archive. GEN-BUSINESS-DATE lets a  *
+      * rerun be requested by business date instead of by generation number or  *
+      * physical filename (see R041).                                          *
+      *                                                                          *
+      ****************************************************************************
+       01  GENERATION-CONTROL-RECORD.
+           05  GEN-NUMBER               PIC 9(5).
+           05  GEN-RECORD-COUNT         PIC 9(9).
+           05  GEN-BUSINESS-DATE        PIC 9(8).
