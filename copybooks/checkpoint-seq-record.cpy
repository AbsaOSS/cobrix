@@ -0,0 +1,27 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * Sequence-number restart/checkpoint record for layouts that, unlike      *
+      * COMPANY-DETAILS (checkpoint-record.cpy, keyed by CHK-LAST-COMPANY-ID),   *
+      * have no natural key field to restart by. Written every CHK-INTERVAL     *
+      * records so a reader can resume by skipping the given count of records    *
+      * from the start of the file instead of starting over from record one.    *
+      *                                                                          *
+      ****************************************************************************
+       01  CHECKPOINT-SEQ-RECORD.
+           05  CHK-SEQ-RECORDS-PROCESSED   PIC 9(9).
