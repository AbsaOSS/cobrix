@@ -0,0 +1,29 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * Names which configured copybook layout a submit job believes the        *
+      * incoming file was produced with, so R046-COPYBOOK-COMPLIANCE-CHECK       *
+      * can compute that layout's record length and verify the incoming file    *
+      * actually matches it before any field is parsed.                         *
+      *                                                                          *
+      ****************************************************************************
+       01  LAYOUT-CONFIG-REQUEST-RECORD.
+           05  LAYOUT-CONFIG-CODE        PIC X(10).
+               88  LAYOUT-IS-TEST5D                VALUE "TEST5D".
+               88  LAYOUT-IS-EXAMPLE               VALUE "EXAMPLE".
+               88  LAYOUT-IS-TEST6                 VALUE "TEST6".
