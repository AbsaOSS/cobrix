@@ -0,0 +1,25 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * One-record request naming the job step that is starting, so            *
+      * R044-SLA-JOB-START can look its target batch window up and stamp the    *
+      * start time without the job name being hardcoded into the program.       *
+      *                                                                          *
+      ****************************************************************************
+       01  SLA-START-REQUEST-RECORD.
+           05  SLA-REQ-JOB-NAME         PIC X(15).
