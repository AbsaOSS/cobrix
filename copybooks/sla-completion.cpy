@@ -0,0 +1,28 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * One entry per nightly job that has finished: the job's name and the     *
+      * clock time (HHMMSS) its final step completed. Written by the job's      *
+      * last step when it finishes; R044-SLA-WINDOW-MONITOR looks a job up      *
+      * here to tell a completed run's actual duration from one still in       *
+      * flight (see R044).                                                     *
+      *                                                                          *
+      ****************************************************************************
+       01  SLA-COMPLETION-RECORD.
+           05  SLA-COMP-JOB-NAME        PIC X(15).
+           05  SLA-END-TIME             PIC 9(6).
