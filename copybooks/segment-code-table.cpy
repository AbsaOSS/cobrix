@@ -0,0 +1,51 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * Segment-code-to-name lookup tables, shared by every program that        *
+      * classifies a record by a small-integer SEGMENT-ID instead of            *
+      * re-stating the mapping as literals in its own EVALUATE. Two families    *
+      * are in use across the fixtures: the 7-branch ENTITY layout ("test18    *
+      * special_char.cob", SEGMENT-ID PIC 9(1)) and the 3-branch fixed-length   *
+      * layout ("test16_fix_len_segments.cob", SEGMENT-ID PIC X(1)). Adding a   *
+      * new segment to either family means adding one FILLER line here and     *
+      * bumping the matching OCCURS/subscript limit - no PROCEDURE DIVISION    *
+      * logic in any caller needs to change.                                    *
+      *                                                                          *
+      ****************************************************************************
+       01  WS-SEG18-NAMES.
+           05  FILLER               PIC X(12)  VALUE "COMPANY".
+           05  FILLER               PIC X(12)  VALUE "DEPARTMENT".
+           05  FILLER               PIC X(12)  VALUE "EMPLOYEE".
+           05  FILLER               PIC X(12)  VALUE "OFFICE".
+           05  FILLER               PIC X(12)  VALUE "CUSTOMER".
+           05  FILLER               PIC X(12)  VALUE "CONTACT".
+           05  FILLER               PIC X(12)  VALUE "CONTRACT".
+       01  WS-SEG18-NAME-TBL REDEFINES WS-SEG18-NAMES.
+           05  WS-SEG18-NAME        PIC X(12)  OCCURS 7 TIMES.
+       01  WS-SEG18-TABLE-SIZE      PIC 9(1)   VALUE 7.
+
+       01  WS-SEG16-NAMES.
+           05  FILLER               PIC X(12)  VALUE "COMPANY".
+           05  FILLER               PIC X(12)  VALUE "PERSON".
+           05  FILLER               PIC X(12)  VALUE "PO-BOX".
+       01  WS-SEG16-NAME-TBL REDEFINES WS-SEG16-NAMES.
+           05  WS-SEG16-NAME        PIC X(12)  OCCURS 3 TIMES.
+       01  WS-SEG16-CODES           PIC X(3)   VALUE "123".
+       01  WS-SEG16-CODE-TBL REDEFINES WS-SEG16-CODES.
+           05  WS-SEG16-CODE        PIC X(1)   OCCURS 3 TIMES.
+       01  WS-SEG16-TABLE-SIZE      PIC 9(1)   VALUE 3.
