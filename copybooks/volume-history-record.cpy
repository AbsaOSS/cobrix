@@ -0,0 +1,29 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * One entry per run of the ENTITY volume dashboard: the run date and the  *
+      * record count seen for each of the 7 segment types (same order as       *
+      * WS-SEG18-NAME in segment-code-table.cpy). A run appends one of these    *
+      * to the history file so the dashboard can trend daily and weekly        *
+      * volume across runs instead of reporting only a single day in           *
+      * isolation.                                                              *
+      *                                                                          *
+      ****************************************************************************
+       01  VOLUME-HISTORY-RECORD.
+           05  VH-DATE                  PIC 9(8).
+           05  VH-SEG-COUNT             PIC 9(9)   OCCURS 7 TIMES.
