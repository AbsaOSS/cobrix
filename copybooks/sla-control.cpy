@@ -0,0 +1,30 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * One entry per nightly job tracked for batch-window SLA monitoring:       *
+      * the job's name, the clock time (HHMMSS) it started, and its target       *
+      * batch-window length in minutes. Written by R044-SLA-JOB-START at the     *
+      * top of a job step; read by R044-SLA-WINDOW-MONITOR to judge whether      *
+      * the run is on track, trending late, or has already breached its         *
+      * window (see R044).                                                      *
+      *                                                                          *
+      ****************************************************************************
+       01  SLA-CONTROL-RECORD.
+           05  SLA-JOB-NAME             PIC X(15).
+           05  SLA-START-TIME           PIC 9(6).
+           05  SLA-TARGET-MINUTES       PIC 9(4).
