@@ -0,0 +1,27 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * External control record supplied by the mainframe alongside a           *
+      * COMPANY-DETAILS cycle: the record count and a control total over        *
+      * the amount-bearing numeric fields (TAXPAYER-NUM) that the load is       *
+      * expected to reproduce before it commits.                                *
+      *                                                                          *
+      ****************************************************************************
+       01  CTL-TRAILER-RECORD.
+           05  CTL-EXPECTED-COUNT       PIC 9(9).
+           05  CTL-CONTROL-TOTAL        PIC 9(15).
