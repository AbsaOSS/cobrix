@@ -0,0 +1,36 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      * Continuation record for test2_copybook.cob's ACCOUNT-DETAIL table.      *
+      * A company with more than 80 accounts (the OCCURS 80 limit on the        *
+      * primary RECORD) spills its remaining accounts into one or more of       *
+      * these, chained by CLIENTID and CONT-SEQ-NUM, each carrying up to 80     *
+      * more ACCOUNT-DETAIL entries in the same layout as the primary record.   *
+      *                                                                          *
+      ****************************************************************************
+       01  ACCOUNT-CONTINUATION-RECORD.
+           05  CONT-CLIENTID             PIC X(15).
+           05  CONT-SEQ-NUM              PIC 9(3).
+           05  CONT-NUMBER-OF-ACCTS      PIC 9(03) COMP-3.
+           05  CONT-ACCOUNT.
+               10  CONT-ACCOUNT-DETAIL   OCCURS 80
+                                   DEPENDING ON CONT-NUMBER-OF-ACCTS.
+                   15  CONT-ACCOUNT-NUMBER    PIC X(24).
+                   15  CONT-ACCOUNT-TYPE-N    PIC 9(5) COMP-3.
+                   15  CONT-ACCOUNT-TYPE-X    REDEFINES
+                           CONT-ACCOUNT-TYPE-N  PIC X(3).
